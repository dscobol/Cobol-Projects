@@ -0,0 +1,43 @@
+      *****************************************************************
+      * WAGEMAP - SYMBOLIC MAP FOR THE W192/W192M WAGE-CALCULATION
+      *           SCREEN (HOURS WORKED / HOURLY WAGE -> GROSS PAY).
+      *****************************************************************
+       01  WAGES-CALCULATION-MAP.
+           05  WCM-D-OPERATOR-MESSAGE      PIC X(60).
+           05  WCM-D-ERROR-MESSAGE REDEFINES
+               WCM-D-OPERATOR-MESSAGE      PIC X(60).
+
+           05  WCM-FIRST-NAME-GROUP.
+               10  WCM-L-FIRST-NAME        PIC S9(4) COMP.
+               10  WCM-A-FIRST-NAME        PIC X.
+               10  WCM-D-FIRST-NAME        PIC X(15).
+
+           05  WCM-LAST-NAME-GROUP.
+               10  WCM-L-LAST-NAME         PIC S9(4) COMP.
+               10  WCM-A-LAST-NAME         PIC X.
+               10  WCM-D-LAST-NAME         PIC X(15).
+
+           05  WCM-HOURS-WORKED-GROUP.
+               10  WCM-L-HOURS-WORKED      PIC S9(4) COMP.
+               10  WCM-A-HOURS-WORKED      PIC X.
+               10  WCM-D-HOURS-WORKED      PIC 999.
+
+           05  WCM-HOURLY-WAGE-GROUP.
+               10  WCM-L-HOURLY-WAGE       PIC S9(4) COMP.
+               10  WCM-A-HOURLY-WAGE       PIC X.
+               10  WCM-D-HOURLY-WAGE       PIC 99V99.
+
+           05  WCM-BASE-PAY-GROUP.
+               10  WCM-L-BASE-PAY          PIC S9(4) COMP.
+               10  WCM-A-BASE-PAY          PIC X.
+               10  WCM-D-BASE-PAY          PIC ZZZ9.99.
+
+           05  WCM-OVERTIME-GROUP.
+               10  WCM-L-OVERTIME          PIC S9(4) COMP.
+               10  WCM-A-OVERTIME          PIC X.
+               10  WCM-D-OVERTIME          PIC ZZZ9.99.
+
+           05  WCM-GROSS-PAY-GROUP.
+               10  WCM-L-GROSS-PAY         PIC S9(4) COMP.
+               10  WCM-A-GROSS-PAY         PIC X.
+               10  WCM-D-GROSS-PAY         PIC ZZZ9.99.
