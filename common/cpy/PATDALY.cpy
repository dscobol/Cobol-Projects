@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    PATDALY  -  DAILY PATIENT (WARD/ROOM/BED) FEED RECORD
+      *    LAYOUT OF THE INPATIENT-DAILY-REC PASSED IN FROM THE
+      *    DATA-COLLECTIONS SYSTEM (DDS0001.PATSRCH). DETAIL RECORDS
+      *    ARE SORTED WARD/ROOM/BED WITH A SINGLE TRAILER RECORD.
+      *****************************************************************
+       01  INPATIENT-DAILY-REC.
+           05  PATIENT-RECORD-TYPE         PIC X(01).
+               88  DETAIL-REC              VALUE "D".
+               88  TRAILER-REC             VALUE "T".
+           05  WARD-NBR                    PIC 9(04).
+           05  ROOM-IDENTITY               PIC 9(04).
+           05  PATIENT-ID                  PIC 9(06).
+           05  BED-IDENTITY                PIC 9(04).
+           05  DATE-ADMIT                  PIC X(10).
+           05  DAILY-CHARGES-COMMENTS      PIC X(50).
+           05  FILLER                      PIC X(914).
