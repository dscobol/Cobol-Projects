@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    PATMSTR  -  PATIENT MASTER RECORD (VSAM DDS0001.PATMASTR)
+      *    LAYOUT OF THE PATIENT CLINICAL MASTER, KEYED BY PATIENT-ID.
+      *****************************************************************
+       01  PATIENT-MASTER-REC.
+           05  MASTER-KEY-AREA             PIC X(06).
+           05  DATE-ADMIT                  PIC X(10).
+           05  ATTENDING-PHYS-ID           PIC X(08).
+           05  PRIMARY-PHYSICIAN-ID        PIC X(08).
+           05  BED-IDENTITY-PRIMARY        PIC 9(04).
+           05  DIAGNOSTIC-CODE-PRIMARY     PIC X(05).
+           05  PRIMARY-DIAGNOSTIC-CODE     PIC X(05).
+           05  MEDICATION-ID               PIC X(08).
+           05  INSURANCE-TYPE              PIC X(03).
+           05  FILLER                      PIC X(2907).
