@@ -0,0 +1,19 @@
+      *****************************************************************
+      *    ABENDREC  -  STANDARD ABEND / DUMP RECORD FOR SYSOUT
+      *    WRITTEN TO SYSOUT WHEN A PROGRAM DETECTS A FATAL CONDITION
+      *    AND FORCES ITSELF TO ABEND.
+      *****************************************************************
+       01  ABEND-REC.
+           05  FILLER                      PIC X(10)
+                   VALUE "*** ABEND ".
+           05  PARA-NAME                   PIC X(24) VALUE SPACES.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  ABEND-REASON                PIC X(40) VALUE SPACES.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  EXPECTED-VAL                PIC S9(9) VALUE ZERO.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  ACTUAL-VAL                  PIC S9(9) VALUE ZERO.
+           05  FILLER                      PIC X(32) VALUE SPACES.
+
+       77  ZERO-VAL                        PIC S9(1) VALUE ZERO.
+       77  ONE-VAL                         PIC S9(1) VALUE 1.
