@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    ABENDRE1  -  SECONDARY EXCEPTION-RECORD LAYOUT.
+      *    COPIED A SECOND TIME WITH REPLACING TO GET A DISTINCTLY
+      *    NAMED EXCEPTION BUFFER (EXC1-xxx) ALONGSIDE THE BASE
+      *    EXC-xxx COPY, WITHOUT DUPLICATE DATA-NAME ERRORS.
+      *****************************************************************
+       01  EXC-RECORD.
+           05  EXC-CODE                    PIC X(04) VALUE SPACES.
+           05  EXC-DESCRIPTION             PIC X(40) VALUE SPACES.
