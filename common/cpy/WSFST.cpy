@@ -0,0 +1,3 @@
+           12  WS-:tag:-Status          PIC X(2).
+               88  WS-:tag:-Status-OK       VALUE "00".
+               88  WS-:tag:-EOF             VALUE "10".
