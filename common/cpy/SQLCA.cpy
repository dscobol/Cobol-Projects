@@ -0,0 +1,22 @@
+      *****************************************************************
+      *    SQLCA  -  STANDARD DB2 SQL COMMUNICATION AREA
+      *****************************************************************
+       01  SQLCA.
+           05  SQLCAID                     PIC X(8)  VALUE "SQLCA   ".
+           05  SQLCABC                     PIC S9(9) COMP-5 VALUE 136.
+           05  SQLCODE                     PIC S9(9) COMP-5 VALUE ZERO.
+           05  SQLERRM.
+               49  SQLERRML                PIC S9(4) COMP-5 VALUE ZERO.
+               49  SQLERRMC                PIC X(70) VALUE SPACES.
+           05  SQLERRP                     PIC X(8)  VALUE SPACES.
+           05  SQLERRD OCCURS 6 TIMES      PIC S9(9) COMP-5 VALUE ZERO.
+           05  SQLWARN.
+               10  SQLWARN0                PIC X VALUE SPACE.
+               10  SQLWARN1                PIC X VALUE SPACE.
+               10  SQLWARN2                PIC X VALUE SPACE.
+               10  SQLWARN3                PIC X VALUE SPACE.
+               10  SQLWARN4                PIC X VALUE SPACE.
+               10  SQLWARN5                PIC X VALUE SPACE.
+               10  SQLWARN6                PIC X VALUE SPACE.
+               10  SQLWARN7                PIC X VALUE SPACE.
+           05  SQLEXT                      PIC X(8)  VALUE SPACES.
