@@ -0,0 +1,6 @@
+      *****************************************************************
+      *    CEEIGZCT  -  LE CONDITION-TOKEN NORMAL-COMPLETION CONDITION.
+      *    CEE000 IS THE STANDARD LANGUAGE ENVIRONMENT "SUCCESSFUL
+      *    COMPLETION" FEEDBACK CODE - AN ALL-ZERO CONDITION TOKEN.
+      *****************************************************************
+           88  CEE000                  VALUE X'00000000'.
