@@ -0,0 +1,18 @@
+      *****************************************************************
+      * AVDEFN - NAMED CONSTANTS FOR THE BMS 3270 FIELD ATTRIBUTE
+      *          BYTE, SO SCREEN-HANDLING PROGRAMS CAN MOVE A
+      *          READABLE NAME INTO A WCM-A-xxx ATTRIBUTE SUBFIELD
+      *          INSTEAD OF CODING THE RAW ATTRIBUTE BYTE INLINE.
+      *
+      *          EACH VALUE ENCODES PROTECTION, INTENSITY AND THE
+      *          MODIFIED DATA TAG (MDT) FOR AN UNPROTECTED FIELD:
+      *             NORM-MDT  UNPROTECTED, NORMAL INTENSITY, MDT ON
+      *             NUM-MDT   UNPROTECTED, NUMERIC, MDT ON
+      *             NUM-BRT   UNPROTECTED, NUMERIC, BRIGHT, MDT OFF
+      *             BRT       UNPROTECTED, ALPHA, BRIGHT, MDT OFF
+      *****************************************************************
+       01  ATTRIBUTE-VALUES.
+           05  AV-UNPROT-NORM-MDT      PIC X VALUE X'C1'.
+           05  AV-UNPROT-NUM-MDT       PIC X VALUE X'D1'.
+           05  AV-UNPROT-NUM-BRT       PIC X VALUE X'D8'.
+           05  AV-UNPROT-BRT           PIC X VALUE X'C8'.
