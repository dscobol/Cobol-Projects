@@ -0,0 +1,41 @@
+      *****************************************************************
+      *    TREATMNT  -  DAILY TREATMENT TRANSACTION RECORD
+      *    LAYOUT OF THE INPATIENT-TREATMENT-REC ENTERED FROM CICS
+      *    SCREENS AND PASSED IN ON DDS0001.TRMTDATA. DETAIL RECORDS
+      *    ARE FOLLOWED BY A SINGLE TRAILER RECORD.
+      *****************************************************************
+       01  INPATIENT-TREATMENT-REC.
+           05  RECORD-TYPE                 PIC X(01).
+               88  DETAIL-REC              VALUE "D".
+               88  TRAILER-REC             VALUE "T".
+           05  PATIENT-ID                  PIC 9(06).
+           05  TREATMENT-DATE              PIC X(08).
+           05  TREATMENT-TYPE              PIC X(02).
+               88  MRI                     VALUE "MR".
+               88  CAT                     VALUE "CT".
+               88  CHEMO-THERAPY           VALUE "CH".
+               88  RADIATION-THERAPY       VALUE "RT".
+               88  SURGERY                 VALUE "SU".
+               88  LAB-TESTS               VALUE "LT".
+               88  ORAL-ADMIN              VALUE "OA".
+               88  INTRAVENOUS-ADMIN       VALUE "IV".
+               88  INJECTION               VALUE "IN".
+               88  OTHER-TREATMENT         VALUE "OT".
+           05  PRESCRIBING-PHYS-ID         PIC X(08).
+           05  ATTENDING-PHYS-ID           PIC X(08).
+           05  TREATMENT-NURSE-ID          PIC X(08).
+           05  SUPERVISOR-NURSE-ID         PIC X(08).
+           05  BED-IDENTITY                PIC X(04).
+           05  MEDICATION-ID               PIC X(08).
+           05  MEDICATION-COST             PIC S9(5)V99.
+           05  PHARMACY-COST               PIC S9(3)V99.
+           05  ANCILLARY-CHARGE            PIC S9(5)V99.
+           05  TREATMENT-COMMENTS          PIC X(60).
+           05  LAB-TEST-TABLE.
+               10  LAB-TEST-ENTRY OCCURS 12 TIMES.
+                   15  LAB-TEST-ID         PIC X(05).
+                   15  LAB-TEST-CATEGORY   PIC X(02).
+                       88  VALID-CATEGORY
+                           VALUES ARE "BC", "UR", "MI",
+                                       "PA", "HE", "TX".
+           05  FILLER                      PIC X(877).
