@@ -4,49 +4,146 @@
        INPUT-OUTPUT SECTION.                                            00000400
        FILE-CONTROL.                                                    00000500
            SELECT EMPFILE ASSIGN TO DA-S-EMPFILE.                       00000600
-                                                                        00000700
-       DATA DIVISION.                                                   00000800
-       FILE SECTION.                                                    00000900
-       FD  EMPFILE                                                      00001000
-           LABEL RECORDS ARE STANDARD                                   00001100
-           RECORDING MODE IS F                                          00001200
-           BLOCK CONTAINS 0 RECORDS                                     00001300
-           RECORD CONTAINS 43 CHARACTERS.                               00001400
-       01  EMPDETAILS.                                                  00001500
-           02 EMPSSN              PIC 9(9).                             00001600
-           02 EMPNAME.                                                  00001700
-              03 EMPSURNAME       PIC X(15).                            00001800
-              03 EMPFORENAME      PIC X(10).                            00001900
-           02 EMPDATEOFBIRTH.                                           00002000
-              03 EMPYOB           PIC 9(4).                             00002100
-              03 EMPMOB           PIC 99.                               00002200
-              03 EMPDOB           PIC 99.                               00002300
-           02 EMPGENDER           PIC X.                                00002400
-                                                                        00002500
-       WORKING-STORAGE SECTION.                                         00002600
-       01  FILE-STATUS.                                                 00002700
-           15 WS-EOF              PIC X(1) VALUE 'N'.                   00002800
-                                                                        00002900
-       PROCEDURE DIVISION.                                              00003000
-       0000-MAINLINE.                                                   00003100
-           PERFORM 1000-BOJ.                                            00003200
-           PERFORM 2000-PROCESS UNTIL WS-EOF = 'Y'.                     00003300
-           PERFORM 3000-EOJ.                                            00003400
-                                                                        00003500
-       1000-BOJ.                                                        00003600
-           OPEN INPUT EMPFILE.                                          00003700
-           READ EMPFILE                                                 00003800
-               AT END MOVE 'Y' TO WS-EOF.                               00003900
-                                                                        00004000
-                                                                        00004100
-       2000-PROCESS.                                                    00004200
-           DISPLAY EMPFORENAME SPACE EMPSURNAME SPACE '- '              00004300
-      -    EMPMOB '/' EMPDOB '/' EMPYOB.                                00004400
-           READ EMPFILE                                                 00004500
-               AT END MOVE 'Y' TO WS-EOF.                               00004600
-                                                                        00004700
-                                                                        00004800
-       3000-EOJ.                                                        00004900
-           CLOSE EMPFILE.                                               00005000
-           STOP RUN.                                                    00005100
-                                                                        00005200
+                                                                         00000700
+           SELECT AGE-SORT-FILE ASSIGN TO SORTWK.                       00000800
+                                                                         00000900
+           SELECT AGERPT ASSIGN TO DA-S-AGERPT.                         00001000
+                                                                         00001100
+       DATA DIVISION.                                                   00001200
+       FILE SECTION.                                                    00001300
+       FD  EMPFILE                                                      00001400
+           LABEL RECORDS ARE STANDARD                                   00001500
+           RECORDING MODE IS F                                          00001600
+           BLOCK CONTAINS 0 RECORDS                                     00001700
+           RECORD CONTAINS 43 CHARACTERS.                               00001800
+       01  EMPDETAILS.                                                  00001900
+           88 EMP-EOF             VALUE HIGH-VALUES.                    00002000
+           02 EMPSSN              PIC 9(9).                             00002100
+           02 EMPNAME.                                                  00002200
+              03 EMPSURNAME       PIC X(15).                            00002300
+              03 EMPFORENAME      PIC X(10).                            00002400
+           02 EMPDATEOFBIRTH.                                           00002500
+              03 EMPYOB           PIC 9(4).                             00002600
+              03 EMPMOB           PIC 99.                               00002700
+              03 EMPDOB           PIC 99.                               00002800
+           02 EMPGENDER           PIC X.                                00002900
+                                                                         00003000
+       SD  AGE-SORT-FILE.                                               00003100
+       01  AGE-SORT-REC.                                                00003200
+           02 AS-AGE               PIC 9(3).                            00003300
+           02 AS-SURNAME           PIC X(15).                           00003400
+           02 AS-FORENAME          PIC X(10).                           00003500
+           02 AS-YOB               PIC 9(4).                            00003600
+           02 AS-MOB               PIC 99.                              00003700
+           02 AS-DOB               PIC 99.                              00003800
+           02 AS-GENDER            PIC X.                               00003900
+                                                                         00004000
+       FD  AGERPT                                                       00004100
+           LABEL RECORDS ARE STANDARD                                   00004200
+           RECORDING MODE IS F                                          00004300
+           BLOCK CONTAINS 0 RECORDS                                     00004400
+           RECORD CONTAINS 49 CHARACTERS.                               00004500
+       01  AGERPT-REC.                                                  00004600
+           02 AR-FORENAME          PIC X(10).                           00004700
+           02 FILLER               PIC X(1) VALUE SPACE.                00004800
+           02 AR-SURNAME           PIC X(15).                           00004900
+           02 FILLER               PIC X(3) VALUE SPACES.               00005000
+           02 AR-DOB.                                                   00005100
+              03 AR-MOB            PIC 99.                              00005200
+              03 FILLER            PIC X VALUE "/".                     00005300
+              03 AR-DOB-DAY        PIC 99.                              00005400
+              03 FILLER            PIC X VALUE "/".                     00005500
+              03 AR-YOB            PIC 9(4).                            00005600
+           02 FILLER               PIC X(3) VALUE SPACES.               00005700
+           02 AR-AGE               PIC ZZ9.                             00005800
+           02 FILLER               PIC X(3) VALUE SPACES.               00005900
+           02 AR-GENDER            PIC X.                               00006000
+                                                                         00006100
+       WORKING-STORAGE SECTION.                                         00006200
+       01  FILE-STATUS.                                                 00006300
+           15 WS-EOF              PIC X(1) VALUE 'N'.                   00006400
+                                                                         00006500
+       01  WS-CURRENT-DATE.                                             00006600
+           02 WS-CURR-YEAR         PIC 9(4).                            00006700
+           02 WS-CURR-MONTH        PIC 99.                              00006800
+           02 WS-CURR-DAY          PIC 99.                              00006900
+                                                                         00007000
+       01  WS-AGE                  PIC 9(3).                            00007100
+                                                                         00007200
+       01  WS-SORT-EOF-SW          PIC X(1) VALUE "N".                  00007300
+           88 SORT-FILE-EOF        VALUE "Y".                           00007400
+                                                                         00007500
+       PROCEDURE DIVISION.                                              00007600
+       0000-MAINLINE.                                                   00007700
+           PERFORM 1000-BOJ.                                            00007800
+           PERFORM 2000-PROCESS.                                        00007900
+           PERFORM 3000-EOJ.                                            00008000
+           STOP RUN.                                                    00008100
+                                                                         00008200
+       1000-BOJ.                                                        00008300
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.                   00008400
+                                                                         00008500
+       2000-PROCESS.                                                    00008600
+           SORT AGE-SORT-FILE                                           00008700
+              ON ASCENDING KEY AS-AGE                                   00008800
+              INPUT PROCEDURE IS 4000-COMPUTE-EMPLOYEE-AGES             00008900
+              OUTPUT PROCEDURE IS 5000-WRITE-AGE-REPORT.                00009000
+           IF SORT-RETURN > 0                                           00009100
+              DISPLAY "*** WARNING ***"                                 00009200
+              DISPLAY "  SORT FAILED  "                                 00009300
+           END-IF.                                                      00009400
+                                                                         00009500
+       3000-EOJ.                                                        00009600
+           CONTINUE.                                                    00009700
+                                                                         00009800
+       4000-COMPUTE-EMPLOYEE-AGES.                                      00009900
+           OPEN INPUT EMPFILE.                                          00010000
+           READ EMPFILE                                                 00010100
+               AT END SET EMP-EOF TO TRUE                               00010200
+           END-READ.                                                    00010300
+           PERFORM 4100-RELEASE-EMPLOYEE-AGE                            00010400
+               UNTIL EMP-EOF.                                           00010500
+           CLOSE EMPFILE.                                               00010600
+                                                                         00010700
+       4100-RELEASE-EMPLOYEE-AGE.                                       00010800
+           PERFORM 4200-CALCULATE-AGE.                                  00010900
+           MOVE EMPFORENAME  TO AS-FORENAME                             00011000
+           MOVE EMPSURNAME   TO AS-SURNAME                              00011100
+           MOVE EMPYOB       TO AS-YOB                                  00011200
+           MOVE EMPMOB       TO AS-MOB                                  00011300
+           MOVE EMPDOB       TO AS-DOB                                  00011400
+           MOVE EMPGENDER    TO AS-GENDER                               00011500
+           MOVE WS-AGE       TO AS-AGE                                  00011600
+           RELEASE AGE-SORT-REC                                         00011700
+           READ EMPFILE                                                 00011800
+               AT END SET EMP-EOF TO TRUE                               00011900
+           END-READ.                                                    00012000
+                                                                         00012100
+       4200-CALCULATE-AGE.                                              00012200
+           COMPUTE WS-AGE = WS-CURR-YEAR - EMPYOB.                      00012300
+           IF WS-CURR-MONTH < EMPMOB                                    00012400
+              OR (WS-CURR-MONTH = EMPMOB AND WS-CURR-DAY < EMPDOB)      00012500
+              SUBTRACT 1 FROM WS-AGE                                    00012600
+           END-IF.                                                      00012700
+                                                                         00012800
+       5000-WRITE-AGE-REPORT.                                           00012900
+           OPEN OUTPUT AGERPT.                                          00013000
+           RETURN AGE-SORT-FILE                                         00013100
+               AT END SET SORT-FILE-EOF TO TRUE                         00013200
+           END-RETURN.                                                  00013300
+           PERFORM 5100-WRITE-REPORT-LINE                               00013400
+               UNTIL SORT-FILE-EOF.                                     00013500
+           CLOSE AGERPT.                                                00013600
+                                                                         00013700
+       5100-WRITE-REPORT-LINE.                                          00013800
+           MOVE AS-FORENAME  TO AR-FORENAME                             00013900
+           MOVE AS-SURNAME   TO AR-SURNAME                              00014000
+           MOVE AS-MOB       TO AR-MOB                                  00014100
+           MOVE AS-DOB       TO AR-DOB-DAY                              00014200
+           MOVE AS-YOB       TO AR-YOB                                  00014300
+           MOVE AS-AGE       TO AR-AGE                                  00014400
+           MOVE AS-GENDER    TO AR-GENDER                               00014500
+           WRITE AGERPT-REC                                             00014600
+           RETURN AGE-SORT-FILE                                         00014700
+               AT END SET SORT-FILE-EOF TO TRUE                         00014800
+           END-RETURN.                                                  00014900
