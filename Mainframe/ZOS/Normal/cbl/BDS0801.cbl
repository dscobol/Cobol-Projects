@@ -3,11 +3,16 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           Select Shop-File  
+           Select Shop-File
            ASSIGN TO SHOPFILE
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS WS-Shop-File-Status.
-       
+
+           Select Shop-Exception-File
+           ASSIGN TO SHOPEXC
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-Shop-Exception-File-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD Shop-File. 
@@ -15,19 +20,51 @@
            02 SF-Rec-Type-Code     PIC X.
                88 SF-Header        VALUE "H".
                88 SF-Sale          VALUE "S".
+               88 SF-Footer        VALUE "F".
            02 SH-Shop-Id           PIC X(5).
            02 SH-Shop-Location     PIC X(30).
-       
+
        01 SF-Receipt.
            02 SF-Rec-Type-Code     PIC X.
            02 SR-Item-Id           PIC X(8).
            02 SR-Qty-Sold          PIC 9(3).
            02 SR-Item-Cost         PIC 999V99.
-       
+
+       01 Shop-Sales-Count.
+           02 SF-Rec-Type-Code     PIC X.
+           02 SC-Rec-Count         PIC 9(5).
+
+       FD Shop-Exception-File.
+       01 SE-Exception-Line        PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 WS-FILE-STATUS.
        COPY wsfst REPLACING ==:tag:== BY ==Shop-File==.
+       COPY wsfst REPLACING ==:tag:== BY ==Shop-Exception-File==.
+
+       01 RPT-Orphan-Sale-Line.
+           02 FILLER           PIC X(29) VALUE
+              "*** ORPHANED SALE RECORD - ".
+           02 RPT-Orphan-Item-Id  PIC X(8).
+           02 FILLER           PIC X(20) VALUE
+              " HAS NO SHOP HEADER".
+
+       01 RPT-Zero-Sales-Line.
+           02 FILLER           PIC X(29) VALUE
+              "*** SHOP WITH NO SALES - ID ".
+           02 RPT-Zero-Shop-Id  PIC X(5).
+
+       01 RPT-Count-Mismatch-Line.
+           02 FILLER                    PIC X(28) VALUE
+              "*** SHOP RECORD COUNT ERR - ".
+           02 RPT-Mismatch-Shop-Id      PIC X(5).
+           02 FILLER                    PIC X(10) VALUE " FOOTER = ".
+           02 RPT-Mismatch-Footer-Count PIC 9(5).
+           02 FILLER                    PIC X(10) VALUE " ACTUAL = ".
+           02 RPT-Mismatch-Actual-Count PIC 9(5).
+
+       01 WS-Shop-Sale-Count      PIC 9(5) VALUE ZERO.
 
        01 RPT-Shop-Sales-Total-Line.
            02 FILLER           PIC X(21) VALUE "Total sales for shop ".
@@ -45,6 +82,7 @@
 
        1000-BOJ.
            OPEN INPUT Shop-File
+           OPEN OUTPUT Shop-Exception-File
            READ Shop-File
                AT END SET WS-Shop-File-EOF  TO TRUE
            END-READ.
@@ -55,27 +93,61 @@
            END-IF.
 
        2000-Process.
-           PERFORM 5010-Summarize-Country-Sales 
+           PERFORM 5010-Summarize-Country-Sales
                UNTIL WS-Shop-File-EOF.
 
        3000-EOJ.
            CLOSE Shop-File.
-       
-      
+           CLOSE Shop-Exception-File.
+
+
        5010-Summarize-Country-Sales.
-           MOVE SH-Shop-Id  TO RPT-Shop-Id
-           MOVE ZEROS TO WS-Shop-Total 
+           IF NOT SF-Header
+               MOVE SR-Item-Id TO RPT-Orphan-Item-Id
+               WRITE SE-Exception-Line FROM RPT-Orphan-Sale-Line
+               READ Shop-File
+                   AT END SET WS-Shop-File-EOF TO TRUE
+               END-READ
+           ELSE
+               MOVE SH-Shop-Id  TO RPT-Shop-Id
+               MOVE ZEROS TO WS-Shop-Total
+               MOVE ZEROS TO WS-Shop-Sale-Count
+               READ Shop-File
+                   AT END SET WS-Shop-File-EOF TO TRUE
+               END-READ
+               PERFORM 5020-Summarize-Shop-Sales
+                       UNTIL SF-Header OR SF-Footer OR WS-Shop-File-EOF
+               IF WS-Shop-Sale-Count = ZERO
+                   MOVE RPT-Shop-Id TO RPT-Zero-Shop-Id
+                   WRITE SE-Exception-Line FROM RPT-Zero-Sales-Line
+               END-IF
+               IF SF-Footer
+                   PERFORM 5030-Check-Footer-Count
+               END-IF
+               MOVE WS-Shop-Total TO RPT-Shop-Total
+               DISPLAY RPT-Shop-Sales-Total-Line
+           END-IF.
+
+       5030-Check-Footer-Count.
+           IF SC-Rec-Count NOT = WS-Shop-Sale-Count
+               MOVE RPT-Shop-Id TO RPT-Mismatch-Shop-Id
+               MOVE SC-Rec-Count TO RPT-Mismatch-Footer-Count
+               MOVE WS-Shop-Sale-Count TO RPT-Mismatch-Actual-Count
+               WRITE SE-Exception-Line FROM RPT-Count-Mismatch-Line
+           END-IF
            READ Shop-File
                AT END SET WS-Shop-File-EOF TO TRUE
-           END-READ
-           PERFORM 5020-Summarize-Shop-Sales
-                   UNTIL SF-Header OR WS-Shop-File-EOF
-           MOVE WS-Shop-Total TO RPT-Shop-Total
-           DISPLAY RPT-Shop-Sales-Total-Line.
-           
+           END-READ.
+
        5020-Summarize-Shop-Sales.
-           COMPUTE  WS-Shop-Total = 
-               WS-Shop-Total + (SR-Qty-Sold * SR-Item-Cost)
+           IF SF-Sale
+               ADD 1 TO WS-Shop-Sale-Count
+               COMPUTE  WS-Shop-Total =
+                   WS-Shop-Total + (SR-Qty-Sold * SR-Item-Cost)
+           ELSE
+               MOVE SR-Item-Id TO RPT-Orphan-Item-Id
+               WRITE SE-Exception-Line FROM RPT-Orphan-Sale-Line
+           END-IF
            READ Shop-File
                AT END SET WS-Shop-File-EOF TO TRUE
            END-READ.
