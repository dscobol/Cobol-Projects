@@ -27,6 +27,10 @@
            ASSIGN TO DA-S-TRANS3
            ORGANIZATION IS SEQUENTIAL.
 
+           SELECT LowStockFile
+           ASSIGN TO DA-S-LOWSTK3
+           ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD MasterStockFile
@@ -39,6 +43,7 @@
            02 GadgetName-MF        PIC X(30).
            02 QtyInStock-MF        PIC 9(4).
            02 Price-MF             PIC 9(4)V99.
+           02 ReorderQty-MF        PIC 9(4).
 
        FD NewStockFile
            LABEL RECORDS ARE STANDARD
@@ -49,6 +54,17 @@
            02 GadgetName-NSF      PIC X(30).
            02 QtyInStock-NSF      PIC 9(4).
            02 Price-NSF           PIC 9(4)V99.
+           02 ReorderQty-NSF      PIC 9(4).
+
+       FD LowStockFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01 LowStockRec.
+           02 GadgetId-LSF        PIC 9(6).
+           02 GadgetName-LSF      PIC X(30).
+           02 QtyInStock-LSF      PIC 9(4).
+           02 ReorderQty-LSF      PIC 9(4).
 
        FD TransactionFile
            LABEL RECORDS ARE STANDARD
@@ -64,6 +80,7 @@
            02 GadgetName-IR       PIC X(30).
            02 QtyInStock-IR       PIC 9(4).
            02 Price-IR            PIC 9(4)V99.
+           02 ReorderQty-IR       PIC 9(4).
 
        01 DeletionRec.
            02 FILLER              PIC 9(7).
@@ -95,7 +112,8 @@
        1000-BOJ.
            OPEN INPUT  MasterStockFile
                        TransactionFile.
-           OPEN OUTPUT NewStockFile.
+           OPEN OUTPUT NewStockFile
+                       LowStockFile.
            PERFORM 5100-ReadMasterFile.
            PERFORM 5000-ReadTransFile.
 
@@ -135,6 +153,7 @@
               MOVE GadgetName-IR TO GadgetName-NSF
               MOVE QtyInStock-IR TO QtyInStock-NSF
               MOVE Price-Ir      TO Price-NSF
+              MOVE ReorderQty-IR TO ReorderQty-NSF
               PERFORM 6000-Write-NewStockRec
              ELSE
                IF UpdatePrice
@@ -150,7 +169,8 @@
        3000-EOJ.
            CLOSE MasterStockFile,
                  TransactionFile,
-                 NewStockFile.
+                 NewStockFile,
+                 LowStockFile.
 
        5000-ReadTransFile.
            READ TransactionFile
@@ -165,3 +185,13 @@
 
        6000-Write-NewStockRec.
            WRITE NewStockRec.
+           IF QtyInStock-NSF <= ReorderQty-NSF
+              PERFORM 6100-Write-LowStockRec
+           END-IF.
+
+       6100-Write-LowStockRec.
+           MOVE GadgetId-NSF   TO GadgetId-LSF.
+           MOVE GadgetName-NSF TO GadgetName-LSF.
+           MOVE QtyInStock-NSF TO QtyInStock-LSF.
+           MOVE ReorderQty-NSF TO ReorderQty-LSF.
+           WRITE LowStockRec.
