@@ -5,6 +5,10 @@
        FILE-CONTROL.
            SELECT EMPFILE ASSIGN TO DA-S-EMPFILE.
 
+           SELECT AGE-SORT-FILE ASSIGN TO SORTWK.
+
+           SELECT AGERPT ASSIGN TO DA-S-AGERPT.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPFILE
@@ -13,6 +17,7 @@
            BLOCK CONTAINS 0 RECORDS
            RECORD CONTAINS 43 CHARACTERS.
        01  EMPDETAILS.
+           88 EMP-EOF             VALUE HIGH-VALUES.
            02 EMPSSN              PIC 9(9).
            02 EMPNAME.
               03 EMPSURNAME       PIC X(15).
@@ -23,30 +28,119 @@
               03 EMPDOB           PIC 99.
            02 EMPGENDER           PIC X.
 
+       SD  AGE-SORT-FILE.
+       01  AGE-SORT-REC.
+           02 AS-AGE               PIC 9(3).
+           02 AS-SURNAME           PIC X(15).
+           02 AS-FORENAME          PIC X(10).
+           02 AS-YOB               PIC 9(4).
+           02 AS-MOB               PIC 99.
+           02 AS-DOB               PIC 99.
+           02 AS-GENDER            PIC X.
+
+       FD  AGERPT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 49 CHARACTERS.
+       01  AGERPT-REC.
+           02 AR-FORENAME          PIC X(10).
+           02 FILLER               PIC X(1) VALUE SPACE.
+           02 AR-SURNAME           PIC X(15).
+           02 FILLER               PIC X(3) VALUE SPACES.
+           02 AR-DOB.
+              03 AR-MOB            PIC 99.
+              03 FILLER            PIC X VALUE "/".
+              03 AR-DOB-DAY        PIC 99.
+              03 FILLER            PIC X VALUE "/".
+              03 AR-YOB            PIC 9(4).
+           02 FILLER               PIC X(3) VALUE SPACES.
+           02 AR-AGE               PIC ZZ9.
+           02 FILLER               PIC X(3) VALUE SPACES.
+           02 AR-GENDER            PIC X.
+
        WORKING-STORAGE SECTION.
-       01  FILE-STATUS.
-           15 WS-EOF              PIC X(1) VALUE 'N'.
+       01  WS-CURRENT-DATE.
+           02 WS-CURR-YEAR         PIC 9(4).
+           02 WS-CURR-MONTH        PIC 99.
+           02 WS-CURR-DAY          PIC 99.
+
+       01  WS-AGE                  PIC 9(3).
+
+       01  WS-SORT-EOF-SW          PIC X(1) VALUE "N".
+           88 SORT-FILE-EOF        VALUE "Y".
 
        PROCEDURE DIVISION.
        0000-MAINLINE.
            PERFORM 1000-BOJ.
-           PERFORM 2000-PROCESS UNTIL WS-EOF = 'Y'.
+           PERFORM 2000-PROCESS.
            PERFORM 3000-EOJ.
+           STOP RUN.
 
        1000-BOJ.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+       2000-PROCESS.
+           SORT AGE-SORT-FILE
+              ON ASCENDING KEY AS-AGE
+              INPUT PROCEDURE IS 4000-COMPUTE-EMPLOYEE-AGES
+              OUTPUT PROCEDURE IS 5000-WRITE-AGE-REPORT.
+           IF SORT-RETURN > 0
+              DISPLAY "*** WARNING ***"
+              DISPLAY "  SORT FAILED  "
+           END-IF.
+
+       3000-EOJ.
+           CONTINUE.
+
+       4000-COMPUTE-EMPLOYEE-AGES.
            OPEN INPUT EMPFILE.
            READ EMPFILE
-               AT END MOVE 'Y' TO WS-EOF.
-
+               AT END SET EMP-EOF TO TRUE
+           END-READ.
+           PERFORM 4100-RELEASE-EMPLOYEE-AGE
+               UNTIL EMP-EOF.
+           CLOSE EMPFILE.
 
-       2000-PROCESS.
-           DISPLAY EMPFORENAME SPACE EMPSURNAME SPACE '- '
-      -    EMPMOB '/' EMPDOB '/' EMPYOB.
+       4100-RELEASE-EMPLOYEE-AGE.
+           PERFORM 4200-CALCULATE-AGE.
+           MOVE EMPFORENAME  TO AS-FORENAME
+           MOVE EMPSURNAME   TO AS-SURNAME
+           MOVE EMPYOB       TO AS-YOB
+           MOVE EMPMOB       TO AS-MOB
+           MOVE EMPDOB       TO AS-DOB
+           MOVE EMPGENDER    TO AS-GENDER
+           MOVE WS-AGE       TO AS-AGE
+           RELEASE AGE-SORT-REC
            READ EMPFILE
-               AT END MOVE 'Y' TO WS-EOF.
+               AT END SET EMP-EOF TO TRUE
+           END-READ.
 
+       4200-CALCULATE-AGE.
+           COMPUTE WS-AGE = WS-CURR-YEAR - EMPYOB.
+           IF WS-CURR-MONTH < EMPMOB
+              OR (WS-CURR-MONTH = EMPMOB AND WS-CURR-DAY < EMPDOB)
+              SUBTRACT 1 FROM WS-AGE
+           END-IF.
 
-       3000-EOJ.
-           CLOSE EMPFILE.
-           STOP RUN.
+       5000-WRITE-AGE-REPORT.
+           OPEN OUTPUT AGERPT.
+           RETURN AGE-SORT-FILE
+               AT END SET SORT-FILE-EOF TO TRUE
+           END-RETURN.
+           PERFORM 5100-WRITE-REPORT-LINE
+               UNTIL SORT-FILE-EOF.
+           CLOSE AGERPT.
 
+       5100-WRITE-REPORT-LINE.
+           MOVE AS-FORENAME  TO AR-FORENAME
+           MOVE AS-SURNAME   TO AR-SURNAME
+           MOVE AS-MOB       TO AR-MOB
+           MOVE AS-DOB       TO AR-DOB-DAY
+           MOVE AS-YOB       TO AR-YOB
+           MOVE AS-AGE       TO AR-AGE
+           MOVE AS-GENDER    TO AR-GENDER
+           WRITE AGERPT-REC
+           RETURN AGE-SORT-FILE
+               AT END SET SORT-FILE-EOF TO TRUE
+           END-RETURN.
