@@ -30,6 +30,14 @@
            ASSIGN TO DA-S-TRANS4
            ORGANIZATION IS SEQUENTIAL.
 
+           SELECT LowStockFile
+           ASSIGN TO DA-S-LOWSTK4
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RejectedTransFile
+           ASSIGN TO DA-S-REJTRN4
+           ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD MasterStockFile
@@ -42,6 +50,7 @@
            02 GadgetName-MF       PIC X(30).
            02 QtyInStock-MF       PIC 9(4).
            02 Price-MF            PIC 9(4)V99.
+           02 ReorderQty-MF       PIC 9(4).
 
        FD NewStockFile
            LABEL RECORDS ARE STANDARD
@@ -52,6 +61,26 @@
            02 GadgetName-NSF      PIC X(30).
            02 QtyInStock-NSF      PIC 9(4).
            02 Price-NSF           PIC 9(4)V99.
+           02 ReorderQty-NSF      PIC 9(4).
+
+       FD LowStockFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01 LowStockRec.
+           02 GadgetID-LSF        PIC 9(6).
+           02 GadgetName-LSF      PIC X(30).
+           02 QtyInStock-LSF      PIC 9(4).
+           02 ReorderQty-LSF      PIC 9(4).
+
+       FD RejectedTransFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01 RejectedTransRec.
+           02 GadgetID-RTF        PIC 9(6).
+           02 TypeCode-RTF        PIC 9.
+           02 ErrorReason-RTF     PIC X(45).
 
        FD TransactionFile
            LABEL RECORDS ARE STANDARD
@@ -63,11 +92,13 @@
               88 Insertion       VALUE 1.
               88 Deletion        VALUE 2.
               88 UpdatePrice     VALUE 3.
+              88 ReplaceRecord   VALUE 4.
            02 RecordBody-IR.
              03 GadgetID-TF      PIC 9(6).
              03 GadgetName-IR    PIC X(30).
              03 QtyInStock-IR    PIC 9(4).
              03 Price-IR         PIC 9(4)V99.
+             03 ReorderQty-IR    PIC 9(4).
 
        01 DeletionRec.
            02 FILLER              PIC 9(7).
@@ -76,18 +107,25 @@
            02 FILLER              PIC 9(7).
            02 Price-PCR           PIC 9(4)V99.
 
+       01 ReplaceRec.
+           02 FILLER              PIC 9(7).
+           02 GadgetName-RR       PIC X(30).
+           02 QtyInStock-RR       PIC 9(4).
+
 
        WORKING-STORAGE SECTION.
        01 ErrorMessage.
            02 PrnGadgetId         PIC 9(6).
            02 FILLER              PIC XXX VALUE " - ".
-           02 FILLER              PIC X(45).
+           02 ErrorReason         PIC X(45).
              88 InsertError
              VALUE "Insert Error - Record already exists".
              88 DeleteError
              VALUE "Delete Error - No such record in Master".
              88 PriceUpdateError
              VALUE "Price Update Error - No such record in Master".
+             88 ReplaceError
+             VALUE "Replace Error - No such record in Master".
 
 
        01 FILLER                 PIC X VALUE "n".
@@ -106,7 +144,9 @@
        1000-BOJ.
            OPEN INPUT  MasterStockFile
                        TransactionFile.
-           OPEN OUTPUT NewStockFile.
+           OPEN OUTPUT NewStockFile
+                       LowStockFile
+                       RejectedTransFile.
            PERFORM 5100-ReadMasterFile.
            PERFORM 5000-ReadTransFile.
            PERFORM 2010-ChooseNextKey.
@@ -147,6 +187,8 @@
                  PERFORM 2120-ApplyPriceChange
               WHEN Deletion
                  PERFORM 2130-ApplyDeletion
+              WHEN ReplaceRecord
+                 PERFORM 2140-ApplyReplace
            END-EVALUATE.
            PERFORM 5000-ReadTransFile.
 
@@ -154,6 +196,7 @@
            IF RecordInMaster
              SET InsertError TO TRUE
              DISPLAY ErrorMessage
+             PERFORM 7000-Write-RejectedTrans
            ELSE
              SET RecordInMaster TO TRUE
              MOVE RecordBody-IR TO NewStockRec
@@ -163,6 +206,7 @@
            IF RecordNotInMaster
              SET PriceUpdateError TO TRUE
              DISPLAY ErrorMessage
+             PERFORM 7000-Write-RejectedTrans
            ELSE
              MOVE Price-PCR TO Price-NSF
            END-IF.
@@ -171,14 +215,27 @@
            IF RecordNotInMaster
              SET DeleteError TO TRUE
              DISPLAY ErrorMessage
+             PERFORM 7000-Write-RejectedTrans
            ELSE
              SET RecordNotInMaster TO TRUE
            END-IF.
 
+       2140-ApplyReplace.
+           IF RecordNotInMaster
+             SET ReplaceError TO TRUE
+             DISPLAY ErrorMessage
+             PERFORM 7000-Write-RejectedTrans
+           ELSE
+             MOVE GadgetName-RR TO GadgetName-NSF
+             MOVE QtyInStock-RR TO QtyInStock-NSF
+           END-IF.
+
        3000-EOJ.
            CLOSE MasterStockFile,
                  TransactionFile,
-                 NewStockFile.
+                 NewStockFile,
+                 LowStockFile,
+                 RejectedTransFile.
 
        5000-ReadTransFile.
            READ TransactionFile
@@ -193,3 +250,19 @@
 
        6000-Write-NewStockRec.
            WRITE NewStockRec.
+           IF QtyInStock-NSF <= ReorderQty-NSF
+              PERFORM 6100-Write-LowStockRec
+           END-IF.
+
+       6100-Write-LowStockRec.
+           MOVE GadgetID-NSF   TO GadgetID-LSF.
+           MOVE GadgetName-NSF TO GadgetName-LSF.
+           MOVE QtyInStock-NSF TO QtyInStock-LSF.
+           MOVE ReorderQty-NSF TO ReorderQty-LSF.
+           WRITE LowStockRec.
+
+       7000-Write-RejectedTrans.
+           MOVE GadgetID-TF    TO GadgetID-RTF.
+           MOVE TypeCode-TF    TO TypeCode-RTF.
+           MOVE ErrorReason    TO ErrorReason-RTF.
+           WRITE RejectedTransRec.
