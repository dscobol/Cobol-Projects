@@ -24,6 +24,11 @@
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS WS-SaleRpt-Status.
 
+           SELECT PriorTotalsFile
+           ASSIGN TO DA-S-PRIORTOT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-PriorTotals-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SalesFile.
@@ -34,12 +39,31 @@
            02 ValueOfSale       PIC 9(4)V99.
 
        FD SalesReport.
-       01 PrintLine             PIC X(55).
+       01 PrintLine             PIC X(95).
+
+       FD PriorTotalsFile.
+       01 PriorTotalsRecord.
+           02 PT-StateName-I    PIC X(14).
+           02 PT-BranchId-I     PIC X(5).
+           02 PT-PriorTotal-I   PIC 9(7)V99.
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            COPY WSFST REPLACING ==:tag:== BY ==SaleFile==.
            COPY WSFST REPLACING ==:tag:== BY ==SaleRpt==.
+           COPY WSFST REPLACING ==:tag:== BY ==PriorTotals==.
+
+       01  PriorTotalsTable.
+           02 PriorTotalsEntry OCCURS 200 TIMES INDEXED BY PT-IDX.
+              03 PT-StateName   PIC X(14).
+              03 PT-BranchId    PIC X(5).
+              03 PT-PriorTotal  PIC 9(7)V99.
+
+       01  WS-Prior-Count       PIC 9(4)      VALUE 0.
+       01  WS-Branch-Prior      PIC 9(7)V99   VALUE 0.
+       01  WS-State-Prior       PIC 9(7)V99   VALUE 0.
+       01  WS-Var-Amt           PIC S9(7)V99  VALUE 0.
+       01  WS-Var-Pct           PIC S9(3)V99  VALUE 0.
 
        01  ReportHeading.
            02 FILLER               PIC X(35)
@@ -61,11 +85,21 @@
            02 FILLER               PIC X(43)
               VALUE "                         Branch Total:    ".
            02 PrnBranchTotal       PIC $$$,$$9.99.
+           02 FILLER               PIC X(13) VALUE "  YoY Var:   ".
+           02 PrnBranchVarAmt      PIC +$$,$$$,$$9.99.
+           02 FILLER               PIC X(2)  VALUE " (".
+           02 PrnBranchVarPct      PIC +ZZ9.99.
+           02 FILLER               PIC X(2)  VALUE "%)".
 
        01  StateTotalLine.
            02 FILLER               PIC X(40)
               VALUE "                         State Total :  ".
            02 PrnStateTotal        PIC $$,$$$,$$9.99.
+           02 FILLER               PIC X(13) VALUE "  YoY Var:   ".
+           02 PrnStateVarAmt       PIC +$$,$$$,$$9.99.
+           02 FILLER               PIC X(2)  VALUE " (".
+           02 PrnStateVarPct       PIC +ZZ9.99.
+           02 FILLER               PIC X(2)  VALUE "%)".
 
        01  FinalTotalLine.
            02 FILLER               PIC X(39)
@@ -94,6 +128,7 @@
            WRITE PrintLine FROM ReportHeading  AFTER ADVANCING 1 LINE
            WRITE PrintLine FROM SubjectHeading AFTER ADVANCING 2 LINE
            PERFORM 5000-Read-Sales-File
+           PERFORM 8000-Load-Prior-Totals
            .
 
        2000-Process.
@@ -104,6 +139,7 @@
                  UNTIL StateName NOT = PrevStateName
                     OR WS-SaleFile-EOF
               MOVE StateTotal TO PrnStateTotal
+              PERFORM 9020-Set-State-Variance
               WRITE PrintLine FROM StateTotalLine AFTER ADVANCING 1 LINE
            END-PERFORM
            .
@@ -118,6 +154,7 @@
                  OR StateName NOT = PrevStateName
                  OR WS-SaleFile-EOF
            MOVE BranchTotal TO PrnBranchTotal
+           PERFORM 9010-Set-Branch-Variance
            WRITE PrintLine FROM BranchTotalLine
               AFTER ADVANCING 1 LINE
            .
@@ -148,6 +185,79 @@
            CLOSE SalesFile, SalesReport
            .
 
+       8000-Load-Prior-Totals.
+           OPEN INPUT PriorTotalsFile
+           PERFORM 8100-Read-Prior-Totals
+           PERFORM 8200-Store-Prior-Total
+              UNTIL WS-PriorTotals-EOF
+           CLOSE PriorTotalsFile
+           .
+
+       8100-Read-Prior-Totals.
+           READ PriorTotalsFile
+              AT END SET WS-PriorTotals-EOF TO TRUE
+           END-READ
+           .
+
+       8200-Store-Prior-Total.
+           ADD 1 TO WS-Prior-Count
+           SET PT-IDX TO WS-Prior-Count
+           MOVE PT-StateName-I  TO PT-StateName (PT-IDX)
+           MOVE PT-BranchId-I   TO PT-BranchId (PT-IDX)
+           MOVE PT-PriorTotal-I TO PT-PriorTotal (PT-IDX)
+           PERFORM 8100-Read-Prior-Totals
+           .
+
+       9000-Lookup-Branch-Prior.
+           MOVE ZEROS TO WS-Branch-Prior
+           SET PT-IDX TO 1
+           SEARCH PriorTotalsEntry
+              AT END CONTINUE
+              WHEN PT-StateName (PT-IDX) = PrevStateName
+               AND PT-BranchId (PT-IDX) = PrevBranchId
+                 MOVE PT-PriorTotal (PT-IDX) TO WS-Branch-Prior
+           END-SEARCH
+           .
+
+       9010-Set-Branch-Variance.
+           PERFORM 9000-Lookup-Branch-Prior
+           COMPUTE WS-Var-Amt = BranchTotal - WS-Branch-Prior
+           IF WS-Branch-Prior = ZERO
+              MOVE ZEROS TO WS-Var-Pct
+           ELSE
+              COMPUTE WS-Var-Pct ROUNDED =
+                 (WS-Var-Amt / WS-Branch-Prior) * 100
+           END-IF
+           MOVE WS-Var-Amt TO PrnBranchVarAmt
+           MOVE WS-Var-Pct TO PrnBranchVarPct
+           .
+
+       9100-Lookup-State-Prior.
+           MOVE ZEROS TO WS-State-Prior
+           PERFORM 9110-Accum-State-Prior
+              VARYING PT-IDX FROM 1 BY 1
+              UNTIL PT-IDX > WS-Prior-Count
+           .
+
+       9110-Accum-State-Prior.
+           IF PT-StateName (PT-IDX) = PrevStateName
+              ADD PT-PriorTotal (PT-IDX) TO WS-State-Prior
+           END-IF
+           .
+
+       9020-Set-State-Variance.
+           PERFORM 9100-Lookup-State-Prior
+           COMPUTE WS-Var-Amt = StateTotal - WS-State-Prior
+           IF WS-State-Prior = ZERO
+              MOVE ZEROS TO WS-Var-Pct
+           ELSE
+              COMPUTE WS-Var-Pct ROUNDED =
+                 (WS-Var-Amt / WS-State-Prior) * 100
+           END-IF
+           MOVE WS-Var-Amt TO PrnStateVarAmt
+           MOVE WS-Var-Pct TO PrnStateVarPct
+           .
+
        5000-Read-Sales-File.
            READ SalesFile
               AT END SET WS-SaleFile-EOF TO TRUE
