@@ -85,6 +85,16 @@
            05 FILLER PIC x(47) value
             '***********************************************'.
            05 FILLER PIC x(10) value '**********'.
+
+         01 WS-Validation.
+           05 WS-Month-Num        PIC S9(4) VALUE ZERO.
+           05 WS-Day-Num          PIC S9(4) VALUE ZERO.
+           05 WS-Year-Num         PIC S9(4) VALUE ZERO.
+           05 WS-MeanTemp-Num     PIC S9(6)V9(4) VALUE ZERO.
+           05 WS-Record-Valid     PIC X VALUE 'Y'.
+             88 Record-Is-Valid       VALUE 'Y'.
+             88 Record-Is-Invalid     VALUE 'N'.
+           05 WS-Bad-Record-Count PIC 9(5) VALUE ZERO.
 ​
 ​
 ​
@@ -95,6 +105,8 @@
       D      DISPLAY 'Before OPENING'.
             OPEN INPUT MyWaetherCSV .
             OPEN OUTPUT MyWaether  .
+            WRITE MyDATAOutput FROM Header1.
+            WRITE MyDATAOutput FROM Header2.
       D      DISPLAY 'Succees OPENING'.
      
 ​
@@ -120,14 +132,55 @@
            END-READ.
        Move_To_Output.
              MOVE SPACES to MyDATAOutput.
-​
+
               UNSTRING  MyDATA  DELIMITED BY ',' 
              INTO  StationNumber  Month 
 		               ADay  Year  MeanTemp  Fog 
                    Rian Snow   Hail   Thunder   Tornado  .
-​
-             
-​
-​
-             WRITE MyDATAOutput .
+
+             PERFORM Validate-Record.
+             IF Record-Is-Valid
+                WRITE MyDATAOutput
+             ELSE
+                ADD 1 TO WS-Bad-Record-Count
+                DISPLAY 'SKIPPING BAD WEATHER RECORD: ' MyDATA
+             END-IF.
+
+       Validate-Record.
+             SET Record-Is-Valid TO TRUE.
+             IF FUNCTION TEST-NUMVAL(Month) = ZERO
+                COMPUTE WS-Month-Num = FUNCTION NUMVAL(Month)
+                IF WS-Month-Num < 1 OR WS-Month-Num > 12
+                   SET Record-Is-Invalid TO TRUE
+                END-IF
+             ELSE
+                SET Record-Is-Invalid TO TRUE
+             END-IF.
+
+             IF FUNCTION TEST-NUMVAL(ADay) = ZERO
+                COMPUTE WS-Day-Num = FUNCTION NUMVAL(ADay)
+                IF WS-Day-Num < 1 OR WS-Day-Num > 31
+                   SET Record-Is-Invalid TO TRUE
+                END-IF
+             ELSE
+                SET Record-Is-Invalid TO TRUE
+             END-IF.
+
+             IF FUNCTION TEST-NUMVAL(Year) = ZERO
+                COMPUTE WS-Year-Num = FUNCTION NUMVAL(Year)
+                IF WS-Year-Num < 1800 OR WS-Year-Num > 2100
+                   SET Record-Is-Invalid TO TRUE
+                END-IF
+             ELSE
+                SET Record-Is-Invalid TO TRUE
+             END-IF.
+
+             IF FUNCTION TEST-NUMVAL(MeanTemp) = ZERO
+                COMPUTE WS-MeanTemp-Num = FUNCTION NUMVAL(MeanTemp)
+                IF WS-MeanTemp-Num < -100 OR WS-MeanTemp-Num > 150
+                   SET Record-Is-Invalid TO TRUE
+                END-IF
+             ELSE
+                SET Record-Is-Invalid TO TRUE
+             END-IF.
 ​
\ No newline at end of file
