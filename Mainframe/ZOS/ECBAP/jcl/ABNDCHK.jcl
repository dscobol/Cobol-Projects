@@ -0,0 +1,38 @@
+//ABNDCHK  JOB (ECBAP),'ABEND REGRESSION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUN THE S0C7/S806/S0CB/S322 ABEND-DEMONSTRATION PROGRAMS ONE
+//* STEP AT A TIME AND CONFIRM EACH ONE STILL ABENDS WITH THE
+//* EXPECTED SYSTEM COMPLETION CODE AFTER A COMPILER OR RUNTIME
+//* UPGRADE.  EACH STEP IS ISOLATED IN ITS OWN STEP SO ONE
+//* PROGRAM'S ABEND DOES NOT PREVENT THE OTHERS FROM RUNNING -
+//* COND=EVEN LETS A STEP RUN EVEN AFTER A PRIOR STEP ABENDED.
+//*
+//* EXPECTED COMPLETION CODE PER STEP (CHECK THE JOB LOG/SDSF
+//* AFTER THE RUN):
+//*     STEP0C7  - SOC7  (DATA EXCEPTION, BAD SUBSCRIPT REFERENCE)
+//*     STEP806  - SOC6/S806 (CALL TO A NON-EXISTENT PROGRAM)
+//*     STEP0CB  - SOCB  (DECIMAL DIVIDE OVERFLOW)
+//*     STEP222  - S322  (STEP TIME LIMIT BELOW EXCEEDED - A STEP
+//*                CANNOT CANCEL,DUMP ITSELF TO GET S222, SO THE
+//*                TIME= LIMIT PRODUCES S322 INSTEAD)
+//*--------------------------------------------------------------*
+//STEP0C7  EXEC PGM=S0C7
+//STEPLIB  DD   DSN=ECBAP.LOAD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP806  EXEC PGM=S806,COND=EVEN
+//STEPLIB  DD   DSN=ECBAP.LOAD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP0CB  EXEC PGM=S0CB,COND=EVEN
+//STEPLIB  DD   DSN=ECBAP.LOAD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP222  EXEC PGM=S222,COND=EVEN,TIME=(,10)
+//STEPLIB  DD   DSN=ECBAP.LOAD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
