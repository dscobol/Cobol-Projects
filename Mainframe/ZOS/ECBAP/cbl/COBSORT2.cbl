@@ -4,6 +4,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OUR-FILE ASSIGN TO RENTALS.
+
+           SELECT RENTALS-FILE ASSIGN TO RENTALIN
+           ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        SD  OUR-FILE.
@@ -11,10 +14,17 @@
            03  SORT-KEY                PIC X(10).
            03  FILLER                  PIC X(70).
       *     . . .
+       FD  RENTALS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RENTAL-REC.
+           03  RENTAL-KEY              PIC X(10).
+           03  FILLER                  PIC X(70).
         WORKING-STORAGE SECTION.
         01  WS-SORT-REC                 PIC X(80).
         01  END-OF-SORT-FILE-INDICATOR  PIC X VALUE 'N'.
             88  NO-MORE-SORT-RECORDS          VALUE 'Y'.
+        01  END-OF-RENTALS-INDICATOR    PIC X VALUE 'N'.
+            88  NO-MORE-RENTAL-RECORDS        VALUE 'Y'.
       *. . .
        PROCEDURE DIVISION.
        A-CONTROL SECTION.
@@ -23,8 +33,18 @@
            OUTPUT PROCEDURE IS C-OUTPUT.
       *. . .
        B-INPUT SECTION.
-           MOVE '11111111' TO WS-SORT-REC.
-           RELEASE OUR-SORT-REC FROM WS-SORT-REC.
+           OPEN INPUT RENTALS-FILE.
+           READ RENTALS-FILE
+               AT END SET NO-MORE-RENTAL-RECORDS TO TRUE
+           END-READ.
+           PERFORM WITH TEST BEFORE UNTIL NO-MORE-RENTAL-RECORDS
+               MOVE RENTAL-REC TO WS-SORT-REC
+               RELEASE OUR-SORT-REC FROM WS-SORT-REC
+               READ RENTALS-FILE
+                   AT END SET NO-MORE-RENTAL-RECORDS TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE RENTALS-FILE.
       *. . .
        C-OUTPUT SECTION.
            DISPLAY 'STARTING READS OF SORTED RECORDS: '.
