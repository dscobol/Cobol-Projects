@@ -41,30 +41,38 @@
                 10  TAX-O                 PIC 9(2)V99.
            05  BAND-IS-STILL-TOGETHER-O   PIC X(1).
        WORKING-STORAGE SECTION.
+       01 WS-TEMP-VARIABLES.
+          05 FAVIN-EOF           PIC X(01) VALUE SPACES.
        PROCEDURE DIVISION.
+           PERFORM 0000-HOUSEKEEPING.
+           PERFORM 0100-MAIN
+               UNTIL FAVIN-EOF = 'Y'.
+           PERFORM 1000-CLOSE-FILES.
+           GOBACK.
+
+       0000-HOUSEKEEPING.
            OPEN INPUT FAVIN.
            OPEN OUTPUT FAVRPT.
+           PERFORM 0400-READ-FAVIN.
 
-           READ FAVIN.
+       0100-MAIN.
            COMPUTE FINAL-COST =
-                      (CD-COST * (TAX/100) ) + CD-COST
-                           + SHIPPING-COST.
-           MOVE ARTIST-NAME TO ARTIST-NAME-O.
-           WRITE FAVRPT-REC.
-
-           READ FAVIN.
-           COMPUTE CD-COST-O =
-                      CD-COST * TAX.
+                      CD-COST + (CD-COST * (TAX / 100))
+                              + SHIPPING-COST.
            MOVE ARTIST-NAME TO ARTIST-NAME-O.
+           MOVE NUMBER-OF-MUSICIANS TO NUMBER-OF-MUSICIANS-O.
+           MOVE MUSICAL-GENRE TO MUSICAL-GENRE-O.
+           MOVE CD-COST TO CD-COST-O.
+           MOVE SHIPPING-COST TO SHIPPING-COST-O.
+           MOVE TAX TO TAX-O.
+           MOVE BAND-IS-STILL-TOGETHER TO BAND-IS-STILL-TOGETHER-O.
            WRITE FAVRPT-REC.
+           PERFORM 0400-READ-FAVIN.
 
-           READ FAVIN.
-           COMPUTE CD-COST-O =
-                      CD-COST * TAX.
-           MOVE ARTIST-NAME TO ARTIST-NAME-O.
-           WRITE FAVRPT-REC.
-
-
-           CLOSE  FAVIN, FAVRPT.
+       0400-READ-FAVIN.
+           READ FAVIN
+               AT END MOVE 'Y' TO FAVIN-EOF
+           END-READ.
 
-           GOBACK.
\ No newline at end of file
+       1000-CLOSE-FILES.
+           CLOSE  FAVIN, FAVRPT.
\ No newline at end of file
