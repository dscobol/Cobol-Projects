@@ -13,5 +13,5 @@
        PROCEDURE DIVISION USING A, B, C.
             *> Addressability to data from MAIN
            MOVE 'SUB01' TO A, B, C, Z, K, U.
-           CALL 'SUB0O' USING Z, K, U.
+           CALL 'SUB02' USING Z, K, U.
            GOBACK. *> Control returned to MAIN
\ No newline at end of file
