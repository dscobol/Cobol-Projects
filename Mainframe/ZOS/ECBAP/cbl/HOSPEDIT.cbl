@@ -28,6 +28,13 @@
            ASSIGN TO ERRFILE
              FILE STATUS IS EFCODE.
 
+           SELECT PATMSTR
+                  ASSIGN       TO PATMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS PATMSTR-KEY
+                  FILE STATUS  IS PMCODE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INFILE
@@ -43,13 +50,23 @@
        FD  ERRFILE
            RECORD CONTAINS 133 CHARACTERS
            DATA RECORD IS ERR-Rec.
-       01  ERR-REC  PIC X(133).
+       01  ERR-REC.
+           05  ERR-REASON              PIC X(20).
+           05  ERR-DETAIL              PIC X(113).
 
        FD  RPTFILE
            RECORD CONTAINS 133 CHARACTERS
            DATA RECORD IS RPT-Rec.
        01  RPT-REC PIC X(133).
 
+      ****** VSAM PATIENT MASTER - SAME FILE WARDRPT READS
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATMSTR-REC.
+       01  PATMSTR-REC.
+           05 PATMSTR-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
        WORKING-STORAGE SECTION.
 
        01  FILE-STATUS-CODES.
@@ -62,6 +79,37 @@
                88 CODE-WRITE    VALUE SPACES.
            05  RFCODE                  PIC X(2).
                88 CODE-WRITE    VALUE SPACES.
+           05  PMCODE                  PIC X(2).
+               88 PMCODE-OK         VALUE SPACES.
+               88 PMCODE-NOT-FOUND   VALUE "23".
+               88 PMCODE-DUPLICATE   VALUE "22".
+
+      ****** RUN-MODE PARM - PASSED IN FROM JCL PARM=
+      ****** "EDITONLY" EDITS HOSPIN ONLY, AS BEFORE
+      ****** "MASTUPD"  ALSO APPLIES GOOD RECORDS TO PATMSTR
+       01  WS-RUN-PARM                  PIC X(8) VALUE "EDITONLY".
+           88 UPDATE-PATIENT-MASTER     VALUE "MASTUPD ".
+
+      ****** INSURANCE COVERAGE PERCENTAGE TABLE, KEYED BY INS-TYPE
+      ****** AND IN/OUT-OF-NETWORK STATUS. REPLACES THE OLD FLAT
+      ****** 10% RATE THAT WAS APPLIED TO EVERY PATIENT REGARDLESS
+      ****** OF PLAN OR NETWORK STATUS.
+       01  WS-INS-COVERAGE-VALUES.
+           05  FILLER                  PIC X(7) VALUE "HMON080".
+           05  FILLER                  PIC X(7) VALUE "HMOO060".
+           05  FILLER                  PIC X(7) VALUE "PPON070".
+           05  FILLER                  PIC X(7) VALUE "PPOO050".
+           05  FILLER                  PIC X(7) VALUE "POSN065".
+           05  FILLER                  PIC X(7) VALUE "POSO045".
+           05  FILLER                  PIC X(7) VALUE "MANN090".
+           05  FILLER                  PIC X(7) VALUE "MANO075".
+
+       01  INS-COVERAGE-TABLE REDEFINES WS-INS-COVERAGE-VALUES.
+           05  INS-COVERAGE-ENTRY OCCURS 8 TIMES
+                       INDEXED BY INS-COV-IDX.
+               10  TBL-INS-TYPE        PIC X(3).
+               10  TBL-NETWORK         PIC X(1).
+               10  TBL-COVERAGE-PERC   PIC 9(3).
 
        77  INS-COVERAGE-PERC           PIC 9(3) VALUE 10.
 
@@ -116,10 +164,26 @@
                    VALUE " NET:".
            05  TOTAL-NET-OUT           PIC $,$$$,$99.99.
 
+      ****** REJECT-REASON BREAKDOWN, WRITTEN TO RPTFILE RIGHT AFTER
+      ****** THE WS-TOTALS-REC LINE SO EACH RUN SHOWS WHY RECORDS
+      ****** LANDED ON ERRFILE INSTEAD OF JUST HOW MANY DID
+       01  WS-REJECT-REASON-REC.
+           05  FILLER                  PIC X(20)
+                  VALUE "Rejects by reason - ".
+           05  FILLER                  PIC X(9)
+                  VALUE "Bad Type:".
+           05  BAD-TYPE-OUT            PIC Z(3).
+           05  FILLER                  PIC X(12)
+                  VALUE " Bad InsTyp:".
+           05  BAD-INS-TYPE-OUT        PIC Z(3).
+           05  FILLER                  PIC X(60) VALUE SPACES.
+
        77  WS-DATE                     PIC 9(6).
        77  MORE-RECORDS-SW             PIC X(1) VALUE SPACE.
            88 NO-MORE-RECORDS  VALUE 'N'.
 
+       01  WS-MASTER-KEY-NUM               PIC 9(06).
+
        01  COUNTERS-AND-ACCUMULATORS.
            05 RECORDS-READ             PIC S9(4) COMP.
            05 RECORDS-WRITTEN          PIC S9(4) COMP.
@@ -129,6 +193,8 @@
            05 NBR-HMO                  PIC S9(4) COMP.
            05 NBR-STATE-FED            PIC S9(4) COMP.
            05 NBR-NO-COVERAGE          PIC S9(4) COMP.
+           05 BAD-TYPE-RECS            PIC S9(4) COMP.
+           05 BAD-INS-TYPE-RECS        PIC S9(4) COMP.
            05 PAT-TOTAL-AMT-NET        PIC S9(7)V99 COMP-3.
            05 TOTAL-AMT-GROSS          PIC S9(7)V99 COMP-3.
            05 TOTAL-AMT-NET            PIC S9(7)V99 COMP-3.
@@ -141,7 +207,7 @@
            05  PATIENT-PHONE           PIC X(10).
            05  PATIENT-TYPE            PIC X(1).
                88 INPATIENT   VALUE "I".
-               88 OUTPATIENT  VALUE "0".
+               88 OUTPATIENT  VALUE "O".
                88 VALID-TYPE  VALUES ARE "I", "O".
            05  BED-IDENTITY            PIC 9(4).
            05  DATE-ADMIT              PIC X(10).
@@ -159,6 +225,10 @@
            05  COPAY                   PIC S9(3).
            05  DEDUCTIBLE              PIC S9(4).
 
+      ****** WORKING-STORAGE VIEW OF THE PATIENT MASTER, BUILT FROM
+      ****** EACH VALIDATED HOSPIN RECORD WHEN UPDATE-PATIENT-MASTER
+       COPY PATMSTR.
+
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
            PERFORM 100-MAINLINE THRU 100-EXIT
@@ -171,10 +241,15 @@
            DISPLAY "HOUSEKEEPING".
       *  Code your statement here to OPEN files
            ACCEPT  WS-DATE FROM DATE.
+           ACCEPT  WS-RUN-PARM FROM COMMAND-LINE.
+           IF WS-RUN-PARM = SPACES
+               MOVE "EDITONLY" TO WS-RUN-PARM.
            OPEN INPUT INFILE.
            OPEN OUTPUT OUTFILE.
            OPEN OUTPUT RPTFILE.
            OPEN OUTPUT ERRFILE.
+           IF UPDATE-PATIENT-MASTER
+               OPEN I-O PATMSTR.
 
            INITIALIZE  COUNTERS-AND-ACCUMULATORS,
                        WS-OUTPUT-REC,
@@ -198,7 +273,19 @@
                 MOVE WS-INPUT-REC TO OUT-REC
                WRITE OUT-REC
            ELSE
-               MOVE WS-INPUT-REC TO ERR-REC
+               EVALUATE TRUE
+                   WHEN NOT VALID-TYPE AND NOT VALID-INS-TYPE
+                       MOVE "BAD TYPE AND INS TYPE" TO ERR-REASON
+                       ADD +1 TO BAD-TYPE-RECS
+                       ADD +1 TO BAD-INS-TYPE-RECS
+                   WHEN NOT VALID-TYPE
+                       MOVE "BAD PATIENT TYPE"     TO ERR-REASON
+                       ADD +1 TO BAD-TYPE-RECS
+                   WHEN NOT VALID-INS-TYPE
+                       MOVE "BAD INSURANCE TYPE"   TO ERR-REASON
+                       ADD +1 TO BAD-INS-TYPE-RECS
+               END-EVALUATE
+               MOVE WS-INPUT-REC TO ERR-DETAIL
                WRITE ERR-REC
            ADD +1 TO ERROR-RECS
            READ INFILE INTO WS-INPUT-REC
@@ -221,6 +308,16 @@
                ADD +1 TO NBR-OUTPATIENTS
            END-IF
 
+           SET INS-COV-IDX TO 1.
+           SEARCH INS-COVERAGE-ENTRY
+               AT END
+                   MOVE 10 TO INS-COVERAGE-PERC
+               WHEN TBL-INS-TYPE (INS-COV-IDX) = INS-TYPE
+                       AND TBL-NETWORK (INS-COV-IDX) = IN-OUT-NETWORK
+                   MOVE TBL-COVERAGE-PERC (INS-COV-IDX)
+                                           TO INS-COVERAGE-PERC
+           END-SEARCH.
+
            COMPUTE PAT-TOTAL-AMT-NET =
                (PATIENT-TOT-AMT  +
                    AMT-PER-DAY * ((100 - INS-COVERAGE-PERC) / 100))
@@ -245,6 +342,9 @@
            WRITE RPT-REC FROM WS-OUTPUT-REC.
            ADD +1 TO RECORDS-WRITTEN.
 
+           IF UPDATE-PATIENT-MASTER
+               PERFORM 150-UPDATE-PATIENT-MASTER THRU 150-EXIT.
+
            READ INFILE INTO WS-INPUT-REC
                AT END MOVE "N" TO MORE-RECORDS-SW
                GO TO 100-EXIT
@@ -267,9 +367,49 @@
            MOVE NBR-NO-COVERAGE         TO NO-COVERAGE-OUT.
            MOVE TOTAL-AMT-GROSS         TO TOTAL-GROSS-OUT.
            MOVE TOTAL-AMT-NET           TO TOTAL-NET-OUT.
+           MOVE BAD-TYPE-RECS           TO BAD-TYPE-OUT.
+           MOVE BAD-INS-TYPE-RECS       TO BAD-INS-TYPE-OUT.
 
            WRITE RPT-REC FROM WS-TOTALS-REC.
+           WRITE RPT-REC FROM WS-REJECT-REASON-REC.
            CLOSE OUTFILE, RPTFILE, ERRFILE, INFILE.
+           IF UPDATE-PATIENT-MASTER
+               CLOSE PATMSTR.
            DISPLAY "NORMAL END OF JOB".
        200-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+       150-UPDATE-PATIENT-MASTER.
+      *  Apply a validated HOSPIN record as an insert or update
+      *  against the same PATMSTR VSAM file WARDRPT reads.
+           MOVE PATIENT-NBR        TO WS-MASTER-KEY-NUM.
+           MOVE WS-MASTER-KEY-NUM  TO MASTER-KEY-AREA.
+           MOVE MASTER-KEY-AREA    TO PATMSTR-KEY.
+           READ PATMSTR
+               INVALID KEY
+                   NEXT SENTENCE.
+           IF PMCODE-NOT-FOUND
+               INITIALIZE PATIENT-MASTER-REC
+               MOVE WS-MASTER-KEY-NUM TO MASTER-KEY-AREA
+           ELSE
+               MOVE PATMSTR-REC    TO PATIENT-MASTER-REC
+           END-IF.
+
+           MOVE DATE-ADMIT IN WS-INPUT-REC
+                                   TO DATE-ADMIT IN PATIENT-MASTER-REC.
+           MOVE PCP-ID             TO ATTENDING-PHYS-ID.
+           MOVE BED-IDENTITY       TO BED-IDENTITY-PRIMARY.
+           MOVE DIAGNOSTIC-CODE    TO DIAGNOSTIC-CODE-PRIMARY.
+
+           MOVE PATIENT-MASTER-REC TO PATMSTR-REC.
+           MOVE MASTER-KEY-AREA    TO PATMSTR-KEY.
+           IF PMCODE-NOT-FOUND
+               WRITE PATMSTR-REC
+                   INVALID KEY
+                       DISPLAY "*** PATMSTR WRITE FAILED " PMCODE
+           ELSE
+               REWRITE PATMSTR-REC
+                   INVALID KEY
+                       DISPLAY "*** PATMSTR REWRITE FAILED " PMCODE.
+       150-EXIT.
+           EXIT.
