@@ -35,6 +35,7 @@
 
        01  LEVEL-CONTROL                   PIC 9999.
            88 HOSPITAL-CONTROL-BREAK  VALUE 20 THRU 99.
+           88 WARD-CONTROL-BREAK      VALUE 10 THRU 99.
            88 PATIENT-DETAIL-PROCESS  VALUE 0.
            88 END-OF-FILE             VALUE 100.
            88 INITIAL-RECORD          VALUE 99.
@@ -42,14 +43,20 @@
        01  WORKING-NUMERICS.
            05  AMOUNT-BY-TOTALS            PIC S9(8)V9(2).
            05  AMOUNT-BY-HOSP              PIC S9(8)V9(2).
+           05  AMOUNT-BY-WARD              PIC S9(8)V9(2).
            05  PATIENT-COUNT-BY-TOTALS     PIC 9(5).
            05  PATIENT-COUNT-BY-HOSP       PIC 9(5).
+           05  PATIENT-COUNT-BY-WARD       PIC 9(5).
            05  HOSP-COUNT-BY-TOTALS        PIC 9(5).
 
        01  HOSP-HEADER.
            05  FILLER                     PIC X(10) VALUE " HOSPITAL:".
            05  RPT-HDR-HOSP                 PIC X(20).
 
+       01  WARD-HEADER.
+           05  FILLER                     PIC X(9) VALUE "    WARD:".
+           05  RPT-HDR-WARD                PIC X(19).
+
        01  PATIENT-DETAIL.
            05  FILLER                     PIC X(6) VALUE SPACES.
            05  FILLER                     PIC X(11) VALUE SPACES.
@@ -67,6 +74,15 @@
            05  FILLER                     PIC X(3) VALUE SPACES.
            05  FILLER                     PIC X(12) VALUE " PATIENTS ".
 
+       01  WARD-TRAILER.
+           05  FILLER                     PIC X(14)
+                                VALUE "  WARD TOTALS".
+           05  WARD-SUMM                  PIC X(19).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WARD-SUMMARY-AMOUNT        PIC $,$$$,$$9.99.
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  FILLER                     PIC X(12) VALUE " PATIENTS ".
+
        01  TOTALS-TRAILER.
            05  FILLER                     PIC X(12) VALUE "GRAND TOTAL".
            05  RPT-TRLR-AMT               PIC $,$$$,$$$,$$9.99.
@@ -127,9 +143,14 @@
            IF HOSPITAL-CONTROL-BREAK
                 PERFORM HOSP-INITIAL.
 
+      ** Ward changes whenever the hospital changes, or on its own
+           IF WARD-CONTROL-BREAK
+                PERFORM WARD-INITIAL.
+
       ** Both hold-control-break fields are equal
            PERFORM PATIENT-NORMAL-PROCESS.
            PERFORM GET-INFILE-RECORD.
+           IF WARD-CONTROL-BREAK        PERFORM WARD-SUMMARY.
            IF HOSPITAL-CONTROL-BREAK    PERFORM HOSP-SUMMARY.
 
        HOSP-INITIAL.
@@ -141,9 +162,17 @@
            WRITE REPORT-RECORD            FROM HOSP-UNDER-LINE.
            WRITE REPORT-RECORD            FROM BLANK-LINE.
 
+       WARD-INITIAL.
+           MOVE ZERO                      TO AMOUNT-BY-WARD.
+           MOVE ZERO                      TO PATIENT-COUNT-BY-WARD.
+           MOVE HOLD-WARD                 TO RPT-HDR-WARD.
+           WRITE REPORT-RECORD            FROM WARD-HEADER.
+           WRITE REPORT-RECORD            FROM BLANK-LINE.
+
        PATIENT-NORMAL-PROCESS.
            MOVE HOLD-AMOUNT            TO DETAIL-AMOUNT.
            ADD  HOLD-AMOUNT            TO AMOUNT-BY-HOSP.
+           ADD  HOLD-AMOUNT            TO AMOUNT-BY-WARD.
            WRITE REPORT-RECORD         FROM PATIENT-DETAIL.
 
        GET-INFILE-RECORD.
@@ -167,8 +196,14 @@
       **   20 == Outer Control Break
                 THEN MOVE 20              TO LEVEL-CONTROL
 
+                ELSE
+                IF INFILE-WARD NOT = HOLD-WARD
+
+      **   10 == Inner (Ward) Control Break
+                     THEN MOVE 10              TO LEVEL-CONTROL
+
       **   0 == Detail line process
-                  ELSE MOVE 0               TO LEVEL-CONTROL.
+                     ELSE MOVE 0               TO LEVEL-CONTROL.
 
        HOSP-SUMMARY.
            MOVE HOLD-HOSP                 TO HOSP-SUMM.
@@ -180,4 +215,11 @@
            WRITE REPORT-RECORD       FROM BLANK-LINE.
            ADD AMOUNT-BY-HOSP             TO AMOUNT-BY-TOTALS.
            ADD PATIENT-COUNT-BY-HOSP      TO PATIENT-COUNT-BY-TOTALS.
-           ADD 1                          TO HOSP-COUNT-BY-TOTALS.
\ No newline at end of file
+           ADD 1                          TO HOSP-COUNT-BY-TOTALS.
+
+       WARD-SUMMARY.
+           MOVE HOLD-WARD                 TO WARD-SUMM.
+           MOVE AMOUNT-BY-WARD            TO WARD-SUMMARY-AMOUNT.
+      *     MOVE PATIENT-COUNT-BY-WARD     TO WARD-SUMMARY-PATIENT-COUNT.
+           WRITE REPORT-RECORD       FROM WARD-TRAILER.
+           WRITE REPORT-RECORD       FROM BLANK-LINE.
\ No newline at end of file
