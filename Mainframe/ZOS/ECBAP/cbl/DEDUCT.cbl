@@ -15,7 +15,14 @@
                                POLICY-DEDUCTIBLE-MET-LS
                                POLICY-DEDUCTIBLE-PAID.
       *
-           MOVE .002 TO DEDUCTIBLE-PERC.
+      *    DEDUCTIBLE-PERC IS SUPPLIED BY THE CALLER (CMPCLAIM PASSES
+      *    THROUGH WHATEVER ITS OWN CALLER SET, E.G. A PER-POLICY
+      *    RATE READ FROM A CLAIM RECORD) SO DIFFERENT POLICY TIERS
+      *    CAN CARRY DIFFERENT DEDUCTIBLE RATES WITHOUT RECOMPILING
+      *    THIS PROGRAM. A CALLER THAT LEAVES IT ZERO STILL GETS THE
+      *    OLD STANDARD RATE.
+           IF DEDUCTIBLE-PERC = ZERO
+              MOVE .002 TO DEDUCTIBLE-PERC.
            COMPUTE DEDUCTIBLE-LS ROUNDED =
               POLICY-AMOUNT * DEDUCTIBLE-PERC
 
