@@ -48,17 +48,17 @@
            SELECT PATSRCH
            ASSIGN TO UT-S-PATSRCH
              ACCESS MODE IS SEQUENTIAL
-             FILE STATUS IS OFCODE.
+             FILE STATUS IS PATCODE.
 
            SELECT WARDFILE
            ASSIGN TO UT-S-WARDRPT
              ACCESS MODE IS SEQUENTIAL
-             FILE STATUS IS OFCODE.
+             FILE STATUS IS WARDCODE.
 
            SELECT PATERR
            ASSIGN TO UT-S-PATERR
              ACCESS MODE IS SEQUENTIAL
-             FILE STATUS IS OFCODE.
+             FILE STATUS IS ERRCODE.
 
            SELECT PATMSTR
                   ASSIGN       TO PATMSTR
@@ -74,6 +74,34 @@
                   RECORD KEY   IS PATPERSN-KEY
                   FILE STATUS  IS PATPERSN-STATUS.
 
+      ***** RESTART/CHECKPOINT FILES - CKICODE HOLDS THE LAST
+      ***** CHECKPOINT WRITTEN BY A PRIOR RUN (READ ON RESTART ONLY);
+      ***** CKOCODE IS THE CHECKPOINT WRITTEN BY THIS RUN
+           SELECT CHKPTIN
+           ASSIGN TO UT-S-CHKPTIN
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS CKICODE.
+
+           SELECT CHKPTOUT
+           ASSIGN TO UT-S-CHKPTOUT
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS CKOCODE.
+
+      ***** NON-FATAL EXCEPTION LISTING OF PATPERSN DEMOGRAPHIC FIELDS
+      ***** THAT FAIL THEIR 88-LEVEL VALIDATIONS
+           SELECT DEMOEXC
+           ASSIGN TO UT-S-DEMOEXC
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS DEMCODE.
+
+      ***** DAILY COMPLIANCE CENSUS EXTRACT - FIXED LAYOUT COPY OF THE
+      ***** PATMSTR/PATPERSN FIELDS ALREADY READ FOR THE PRINT REPORT,
+      ***** SO PATMSTR/PATPERSN ARE NOT READ A SECOND TIME
+           SELECT CENSEXT
+           ASSIGN TO UT-S-CENSEXT
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS CENCODE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SYSOUT
@@ -128,6 +156,54 @@
            05 PATPERSN-KEY      PIC X(06).
            05 FILLER           PIC X(794).
 
+       FD  CHKPTIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 40 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPOINT-REC-IN.
+       01  CHECKPOINT-REC-IN  PIC X(40).
+
+       FD  CHKPTOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 40 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPOINT-REC-OUT.
+       01  CHECKPOINT-REC-OUT  PIC X(40).
+
+       FD  DEMOEXC
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS DEMO-EXC-REC.
+       01  DEMO-EXC-REC.
+           05  DEMO-EXC-PATIENT-ID         PIC 9(06).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  DEMO-EXC-WARD-NBR           PIC 9(04).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  DEMO-EXC-FIELD              PIC X(20).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  DEMO-EXC-VALUE              PIC X(10).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  DEMO-EXC-REASON             PIC X(30).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+
+       FD  CENSEXT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CENSUS-EXTRACT-REC.
+       01  CENSUS-EXTRACT-REC.
+           05  CE-PATIENT-ID               PIC 9(06).
+           05  CE-WARD-NBR                 PIC 9(04).
+           05  CE-ADMIT-DATE               PIC X(10).
+           05  CE-DIAGNOSIS-CODE           PIC X(05).
+           05  CE-INSURANCE-TYPE           PIC X(03).
+           05  FILLER                      PIC X(22).
+
        WORKING-STORAGE SECTION.
        01  FILE-STATUS-CODES.
            05  PATMSTR-STATUS          PIC X(2).
@@ -140,6 +216,14 @@
                88 CODE-WRITE    VALUE SPACES.
            05  PATCODE                  PIC X(2).
                88 CODE-WRITE    VALUE SPACES.
+           05  CKICODE                  PIC X(2).
+               88 CKI-AT-END    VALUE "10".
+           05  CKOCODE                  PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+           05  DEMCODE                  PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+           05  CENCODE                  PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
 
        COPY PATDALY.
       ** QSAM FILE
@@ -168,6 +252,36 @@
            05  IN-EQUIPMENT-CHARGES    PIC S9(9)V99.
 
        77  WS-NBR-DIAG-CODES           PIC S9(04) COMP-3 VALUE +0.
+
+       01  WS-BALANCE-FIELDS.
+           05  WS-BAL-EXPECTED             PIC 9(6).
+           05  WS-BAL-ACTUAL               PIC 9(6).
+
+      ****** RESTART/CHECKPOINT WORKING STORAGE - A CHECKPOINT REC IS
+      ****** WRITTEN EVERY WS-CHECKPOINT-INTERVAL WARDS SO A RERUN
+      ****** AFTER AN ABEND CAN SKIP WARDS ALREADY PROCESSED INSTEAD
+      ****** OF REREADING PATSRCH FROM RECORD ONE
+       01  WS-CHECKPOINT-REC.
+           05  CKPT-WARD-NBR               PIC 9(4).
+           05  CKPT-ROOM-IDENTITY          PIC 9(4).
+           05  CKPT-PATIENT-ID             PIC 9(6).
+           05  CKPT-RECORDS-WRITTEN        PIC 9(7).
+           05  CKPT-RECORDS-READ           PIC 9(9).
+           05  CKPT-RECORDS-IN-ERROR       PIC 9(7).
+           05  FILLER                      PIC X(03).
+
+       77  WS-CHECKPOINT-INTERVAL          PIC 9(02) VALUE 5.
+       77  WS-WARDS-SINCE-CHECKPOINT       PIC 9(02) VALUE 0.
+
+       01  WS-RESTART-PARM                 PIC X(08) VALUE SPACES.
+       77  WS-RESTART-WARD                 PIC 9(4) VALUE 0.
+
+       01  MORE-CHECKPOINT-SW              PIC X(01) VALUE "Y".
+           88 NO-MORE-CHECKPOINT-RECS      VALUE "N".
+
+       01  RESTARTING-RUN-SW               PIC X(01) VALUE "N".
+           88 RESTARTING-RUN               VALUE "Y".
+
        01  WS-BLANK-LINE.
            05  FILLER     PIC X(130) VALUE SPACES.
 
@@ -214,6 +328,50 @@
            05  FILLER     PIC X(11) VALUE "COMMENTS:".
            05  DAILY-COMMENTS-O       PIC X(50).
 
+      ****** END-OF-RUN CENSUS SUMMARY PAGE - OCCUPIED/AVAILABLE BEDS
+      ****** PER WARD, PLUS A PRIVATE/SEMI-PRIVATE/SPECIAL-NEEDS ROOM
+      ****** BREAKDOWN, SO BED UTILIZATION DOESN'T HAVE TO BE HAND
+      ****** COUNTED OFF THE DETAIL LISTING
+       01  WS-CENSUS-HDR-REC.
+           05  FILLER     PIC X(1) VALUE SPACES.
+           05  FILLER     PIC X(40)
+                  VALUE "*** HOSPITAL CENSUS SUMMARY ***".
+           05  FILLER     PIC X(91) VALUE SPACES.
+
+       01  WS-WARD-SUMMARY-LINE.
+           05  FILLER     PIC X(2) VALUE SPACES.
+           05  FILLER     PIC X(9) VALUE "WARD-ID:".
+           05  CENSUS-WARD-O          PIC X(8).
+           05  FILLER     PIC X(18) VALUE "  OCCUPIED BEDS:".
+           05  CENSUS-OCCUPIED-O      PIC ZZZ9.
+           05  FILLER     PIC X(19) VALUE "  AVAILABLE BEDS:".
+           05  CENSUS-AVAILABLE-O     PIC ZZZ9.
+           05  FILLER     PIC X(59) VALUE SPACES.
+
+       01  WS-ROOM-TYPE-SUMMARY-LINE.
+           05  FILLER     PIC X(2) VALUE SPACES.
+           05  FILLER     PIC X(23) VALUE "ROOM TYPE BREAKDOWN -  ".
+           05  FILLER     PIC X(9) VALUE "PRIVATE:".
+           05  CENSUS-PRIVATE-O       PIC ZZZ9.
+           05  FILLER     PIC X(15) VALUE "  SEMI-PRIVATE:".
+           05  CENSUS-SEMI-O          PIC ZZZ9.
+           05  FILLER     PIC X(16) VALUE "  SPECIAL-NEEDS:".
+           05  CENSUS-SPECIAL-O       PIC ZZZ9.
+           05  FILLER     PIC X(41) VALUE SPACES.
+
+       01  WARD-SUMMARY-TABLE.
+           05  WARD-SUMMARY-ENTRY OCCURS 50 TIMES
+                       INDEXED BY WARD-SUM-IDX.
+               10  WS-SUM-WARD-ID          PIC X(04).
+               10  WS-SUM-TOTAL-BEDS       PIC S9(4) COMP.
+               10  WS-SUM-OCCUPIED-BEDS    PIC S9(4) COMP VALUE 0.
+       77  WARD-SUMMARY-COUNT              PIC S9(4) COMP VALUE 0.
+
+       01  ROOM-TYPE-TOTALS.
+           05  PRIVATE-ROOMS               PIC S9(4) COMP VALUE 0.
+           05  SEMI-PRIVATE-ROOMS          PIC S9(4) COMP VALUE 0.
+           05  SPECIAL-NEEDS-ROOMS         PIC S9(4) COMP VALUE 0.
+
 
       *    CREATE TABLE WARD_DATA (
       *  WARD_ID CHAR(4) WITH DEFAULT NULL,
@@ -297,8 +455,7 @@
            05  EMPLOYER                PIC X(30).
            05  PATIENT-COMMENTS        PIC X(262).
 
-           ++INCLUDE PATMSTR
-      *COPY PATMSTR.
+           COPY PATMSTR.
       ** VSAM FILE
        01  WS-SYSOUT-REC.
            05  MSG                     PIC X(80).
@@ -315,6 +472,17 @@
                  10  WS-CURRENT-MS      PIC  9(2).
              05  WS-DIFF-FROM-GMT       PIC S9(4).
 
+      ****** ADMIT-DATE REFORMATTING - CALLS EBUD03'S GENERIC DATE-ADD/
+      ****** DATE-FORMAT UTILITY TO PUT DATE-ADMIT INTO REPORT FORMAT
+       01  EBUD03-INTERFACE.
+           05 EB-IN-DATE                PIC X(10).
+           05 EB-IN-PICTURE             PIC X(10).
+           05 EB-IN-LENGTH              PIC S9(4) BINARY.
+           05 EB-DAYS-TO-ADD            PIC S9(5).
+           05 EB-OUT-PICTURE            PIC X(37).
+           05 EB-OUT-LENGTH             PIC S9(4) BINARY.
+           05 EB-OUT-DATE               PIC X(80).
+           05 EB-PROGRAM-RETCODE        PIC 9(4).
 
        01  COUNTERS-IDXS-AND-ACCUMULATORS.
            05 RECORDS-WRITTEN          PIC 9(7) COMP.
@@ -323,6 +491,7 @@
            05 WS-BASE-ROOM-CHARGE      PIC S9(9)V99 COMP-3.
            05 WS-TOTAL-ROOM-CHARGE     PIC S9(9)V99 COMP-3.
            05 WS-EQUIPMENT-COST        PIC S9(7)V99 COMP-3.
+           05 DEMO-EXC-COUNT           PIC 9(7) COMP.
            05 HOLD-WARD-ID             PIC 9(4) VALUE 0.
            05 HOLD-ROOM-NBR            PIC 9(4) VALUE 0.
            05 ROW-SUB                  PIC 9(2) VALUE 0.
@@ -353,6 +522,8 @@
                88 NEW-WARD VALUE "Y".
            05 ROOM-SW           PIC X(01) VALUE "N".
                88 NEW-ROOM VALUE "Y".
+           05 CHECKPOINT-DUE-SW PIC X(01) VALUE "N".
+               88 CHECKPOINT-DUE VALUE "Y".
 
        COPY ABENDRE1.
        COPY ABENDRE1 REPLACING ==EXC== BY ==EXC1==.
@@ -415,13 +586,28 @@
 
            INITIALIZE COUNTERS-IDXS-AND-ACCUMULATORS, WS-TRAILER-REC.
            MOVE +1 TO WS-LINES, WS-PAGES.
+
+      **** RESTART PARAMETER - IF PRESENT, THE LAST CHECKPOINT WRITTEN
+      **** BY A PRIOR (ABENDED) RUN IS READ AND ALREADY-PROCESSED
+      **** WARDS ARE SKIPPED ON THIS RUN
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
+           IF WS-RESTART-PARM NOT = SPACES
+               MOVE "Y" TO RESTARTING-RUN-SW.
+
            PERFORM 800-OPEN-FILES THRU 800-EXIT.
+
+           IF RESTARTING-RUN
+               PERFORM 110-READ-LAST-CHECKPOINT THRU 110-EXIT.
+
            PERFORM 900-READ-WARD-DATA THRU 900-EXIT.
 
            IF NO-MORE-PATIENTS
                MOVE "EMPTY PATIENT INPUT FILE" TO ABEND-REASON
                GO TO 1000-ABEND-RTN.
 
+           IF RESTARTING-RUN
+               PERFORM 130-SKIP-PROCESSED-WARDS THRU 130-EXIT.
+
       **** PUT IN TO HANDLE NEW SORT REQUIREMENTS
            IF TRAILER-REC
                MOVE 1 TO TRLR-REC-SW
@@ -430,6 +616,58 @@
        000-EXIT.
            EXIT.
 
+       110-READ-LAST-CHECKPOINT.
+      *  Read every checkpoint record left by the prior run and keep
+      *  the last one - it holds the highest ward/room/patient
+      *  processed plus the counters accumulated up to that point.
+           MOVE "110-READ-LAST-CHECKPOINT" TO PARA-NAME.
+           OPEN INPUT CHKPTIN.
+           MOVE "Y" TO MORE-CHECKPOINT-SW.
+           PERFORM 120-READ-CHECKPOINT-REC THRU 120-EXIT
+               UNTIL NO-MORE-CHECKPOINT-RECS.
+           CLOSE CHKPTIN.
+
+           MOVE CKPT-WARD-NBR         TO WS-RESTART-WARD.
+           MOVE CKPT-RECORDS-WRITTEN  TO RECORDS-WRITTEN.
+           MOVE CKPT-RECORDS-READ     TO PAT-RECORDS-READ.
+           MOVE CKPT-RECORDS-IN-ERROR TO PAT-RECORDS-IN-ERROR.
+       110-EXIT.
+           EXIT.
+
+       120-READ-CHECKPOINT-REC.
+           MOVE "120-READ-CHECKPOINT-REC" TO PARA-NAME.
+           READ CHKPTIN INTO WS-CHECKPOINT-REC
+               AT END MOVE "N" TO MORE-CHECKPOINT-SW
+           END-READ.
+       120-EXIT.
+           EXIT.
+
+       130-SKIP-PROCESSED-WARDS.
+      *  PATSRCH is sorted on WARD/ROOM/BED, so wards already covered
+      *  by the last checkpoint can simply be read past without any
+      *  of the normal report processing.  PAT-RECORDS-READ was
+      *  already restored from CKPT-RECORDS-READ, so these skipped
+      *  reads must NOT go through 900-READ-WARD-DATA - that would
+      *  count them a second time.
+           MOVE "130-SKIP-PROCESSED-WARDS" TO PARA-NAME.
+           PERFORM 135-SKIP-READ-WARD-DATA THRU 135-EXIT
+               UNTIL NO-MORE-PATIENTS
+                  OR TRAILER-REC IN INPATIENT-DAILY-REC
+                  OR WARD-NBR IN INPATIENT-DAILY-REC
+                                     > WS-RESTART-WARD.
+       130-EXIT.
+           EXIT.
+
+       135-SKIP-READ-WARD-DATA.
+      *  Same read as 900-READ-WARD-DATA but without the
+      *  ADD +1 TO PAT-RECORDS-READ - used only while skipping past
+      *  records a prior run already reflected in the checkpoint.
+           READ PATSRCH INTO INPATIENT-DAILY-REC
+               AT END MOVE "N" TO MORE-WARD-DATA-SW
+           END-READ.
+       135-EXIT.
+           EXIT.
+
        100-MAINLINE.
            MOVE "100-MAINLINE" TO PARA-NAME.
            IF WARD-NBR IN INPATIENT-DAILY-REC NOT = HOLD-WARD-ID
@@ -464,14 +702,59 @@
       ***     WARD-ID IN DCLHOSP-BED. ??
 
            PERFORM 250-GET-WARD-DATA THRU 250-EXIT.
+           PERFORM 265-INIT-WARD-SUMMARY THRU 265-EXIT.
       *** SET UP PAGE HEADERS
            PERFORM 700-WRITE-PAGE-HDR    THRU 700-EXIT.
            PERFORM 720-WRITE-WARD-RPT    THRU 720-EXIT.
+      *** HOLD-WARD-ID STILL HOLDS THE WARD JUST FINISHED - ITS ROOM
+      *** AND PATIENT DETAIL IS ALL FLUSHED, SO IT IS SAFE TO CHECKPOINT
+      *** AGAINST THAT WARD.  IT IS NOT UPDATED TO THE NEW WARD UNTIL
+      *** BACK IN 100-MAINLINE.  HOLD-WARD-ID = 0 MEANS NO WARD HAS
+      *** COMPLETED YET, SO THERE IS NOTHING VALID TO CHECKPOINT.
+           IF CHECKPOINT-DUE AND HOLD-WARD-ID NOT = 0
+               PERFORM 275-WRITE-CHECKPOINT THRU 275-EXIT
+               MOVE 0 TO WS-WARDS-SINCE-CHECKPOINT
+               MOVE "N" TO CHECKPOINT-DUE-SW
+           END-IF.
 
       ***PROCESS PATIENT TREATMENTS
        200-EXIT.
            EXIT.
 
+       265-INIT-WARD-SUMMARY.
+      *  Start a new census-summary entry for this ward, so end-of-run
+      *  occupied/available bed counts can be reported without a
+      *  second pass over PATSRCH.
+           MOVE "265-INIT-WARD-SUMMARY" TO PARA-NAME.
+           ADD +1 TO WARD-SUMMARY-COUNT.
+           SET WARD-SUM-IDX TO WARD-SUMMARY-COUNT.
+           MOVE WARD-ID IN DCLWARD-CODES
+                               TO WS-SUM-WARD-ID (WARD-SUM-IDX).
+           MOVE NUMBER-OF-BEDS IN DCLWARD-CODES
+                               TO WS-SUM-TOTAL-BEDS (WARD-SUM-IDX).
+           MOVE 0 TO WS-SUM-OCCUPIED-BEDS (WARD-SUM-IDX).
+
+           ADD +1 TO WS-WARDS-SINCE-CHECKPOINT.
+           IF WS-WARDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               MOVE "Y" TO CHECKPOINT-DUE-SW.
+       265-EXIT.
+           EXIT.
+
+       275-WRITE-CHECKPOINT.
+      *  Snapshot the ward/room/patient position and the counters
+      *  accumulated so far, so a restart can resume from here
+      *  instead of reprocessing PATSRCH from record one.
+           MOVE "275-WRITE-CHECKPOINT" TO PARA-NAME.
+           MOVE HOLD-WARD-ID          TO CKPT-WARD-NBR.
+           MOVE HOLD-ROOM-NBR         TO CKPT-ROOM-IDENTITY.
+           MOVE PATIENT-ID IN INPATIENT-DAILY-REC TO CKPT-PATIENT-ID.
+           MOVE RECORDS-WRITTEN            TO CKPT-RECORDS-WRITTEN.
+           MOVE PAT-RECORDS-READ           TO CKPT-RECORDS-READ.
+           MOVE PAT-RECORDS-IN-ERROR       TO CKPT-RECORDS-IN-ERROR.
+           WRITE CHECKPOINT-REC-OUT FROM WS-CHECKPOINT-REC.
+       275-EXIT.
+           EXIT.
+
        250-GET-WARD-DATA.
       *    MOVE SUPERVISOR-NURSE-ID TO SUPERVISE-NURSE-ID.
            EXEC SQL
@@ -584,11 +867,14 @@
            MOVE ROOM-ID IN DCLROOM-DATA TO ROOM-O.
            IF PRIVATE IN DCLROOM-DATA = 1
               MOVE "PRIVATE" TO ROOM-TYPE
+              ADD +1 TO PRIVATE-ROOMS
            ELSE
            IF SEMI-PRIVATE = 1
               MOVE "SEMI-PRIVATE" TO ROOM-TYPE
+              ADD +1 TO SEMI-PRIVATE-ROOMS
            ELSE
-              MOVE "SPECIAL-NEEDS" TO ROOM-TYPE.
+              MOVE "SPECIAL-NEEDS" TO ROOM-TYPE
+              ADD +1 TO SPECIAL-NEEDS-ROOMS.
 
            MOVE WARD-ID IN DCLWARD-CODES TO PHYS-O.
            MOVE SUPERVISE-NURSE-ID TO NURSE-O.
@@ -604,6 +890,9 @@
            MOVE "400-NEW-PATIENT" TO PARA-NAME.
            MOVE "N" TO ERROR-FOUND-SW IN FLAGS-AND-SWITCHES.
 
+           ADD +1 TO WS-SUM-OCCUPIED-BEDS (WARD-SUM-IDX).
+           ADD +1 TO RECORDS-WRITTEN.
+
            MOVE PATIENT-ID IN INPATIENT-DAILY-REC TO
            PATMSTR-KEY, PATPERSN-KEY.
 
@@ -622,10 +911,11 @@
            READ PATMSTR.
            IF PATMSTR-FOUND
               MOVE PATMSTR-REC TO PATIENT-MASTER-REC
-              MOVE DATE-ADMIT TO ADMIT-DATE-O
+              PERFORM 452-FORMAT-ADMIT-DATE THRU 452-EXIT
               MOVE DIAGNOSTIC-CODE-PRIMARY TO DIAGNOSIS-O
               COMPUTE WS-NBR-DIAG-CODES = WS-NBR-DIAG-CODES + 1
               MOVE BED-IDENTITY-PRIMARY TO BED-O
+              PERFORM 465-WRITE-CENSUS-EXTRACT THRU 465-EXIT
            ELSE
               MOVE "PATIENT NOT FOUND IN PATMASTR" TO ABEND-REASON
               MOVE "500-GET-PATIENT-DATA" TO PARA-NAME
@@ -638,6 +928,7 @@
               MOVE LAST-NAME TO LAST-NAME-O
               MOVE MIDINIT TO MIDINIT-O
               MOVE FIRST-NAME TO FIRST-NAME-O
+              PERFORM 455-VALIDATE-PATIENT-DEMO THRU 455-EXIT
            ELSE
               MOVE "PATIENT NOT FOUND IN PATPERSN" TO ABEND-REASON
               MOVE "500-GET-PATIENT-DATA" TO PARA-NAME
@@ -647,6 +938,78 @@
        450-EXIT.
            EXIT.
 
+       452-FORMAT-ADMIT-DATE.
+           MOVE DATE-ADMIT IN PATIENT-MASTER-REC TO EB-IN-DATE.
+           MOVE "YYYY-MM-DD"          TO EB-IN-PICTURE(1:10).
+           MOVE 10                    TO EB-IN-LENGTH.
+           MOVE 0                     TO EB-DAYS-TO-ADD.
+           MOVE "YYYY/MM/DD"          TO EB-OUT-PICTURE(1:10).
+           MOVE 10                    TO EB-OUT-LENGTH.
+           CALL "EBUD03" USING EBUD03-INTERFACE.
+           IF EB-PROGRAM-RETCODE = 0
+              MOVE EB-OUT-DATE(1:10) TO ADMIT-DATE-O
+           ELSE
+              MOVE DATE-ADMIT IN PATIENT-MASTER-REC TO ADMIT-DATE-O
+           END-IF.
+       452-EXIT.
+           EXIT.
+
+       465-WRITE-CENSUS-EXTRACT.
+      *  Daily compliance extract, built from the same PATMSTR read
+      *  already done for the print report - PATMSTR/PATPERSN are
+      *  not reread just to reformat this data a second time.
+           MOVE "465-WRITE-CENSUS-EXTRACT" TO PARA-NAME.
+           MOVE PATIENT-ID IN INPATIENT-DAILY-REC TO CE-PATIENT-ID.
+           MOVE WARD-NBR IN INPATIENT-DAILY-REC   TO CE-WARD-NBR.
+           MOVE DATE-ADMIT IN PATIENT-MASTER-REC  TO CE-ADMIT-DATE.
+           MOVE DIAGNOSTIC-CODE-PRIMARY            TO CE-DIAGNOSIS-CODE.
+           MOVE INSURANCE-TYPE IN PATIENT-MASTER-REC
+                                                   TO CE-INSURANCE-TYPE.
+           WRITE CENSUS-EXTRACT-REC.
+       465-EXIT.
+           EXIT.
+
+       455-VALIDATE-PATIENT-DEMO.
+      *  Non-fatal exception listing - a patient with one or more
+      *  bad demographic codes still gets reported, they just also
+      *  show up here for the personal-master data to be corrected.
+           MOVE "455-VALIDATE-PATIENT-DEMO" TO PARA-NAME.
+           IF NOT VALID-STATUS
+               MOVE "MARITAL-STATUS"        TO DEMO-EXC-FIELD
+               MOVE MARITAL-STATUS          TO DEMO-EXC-VALUE
+               MOVE "INVALID MARITAL STATUS CODE" TO DEMO-EXC-REASON
+               PERFORM 796-WRITE-DEMOEXC THRU 796-EXIT.
+
+           IF NOT VALID-GENDER
+               MOVE "GENDER"                TO DEMO-EXC-FIELD
+               MOVE GENDER                  TO DEMO-EXC-VALUE
+               MOVE "INVALID GENDER CODE"   TO DEMO-EXC-REASON
+               PERFORM 796-WRITE-DEMOEXC THRU 796-EXIT.
+
+           IF NOT VALID-RELS
+               MOVE "FCON-RELATIONSHIP"     TO DEMO-EXC-FIELD
+               MOVE FCON-RELATIONSHIP       TO DEMO-EXC-VALUE
+               MOVE "INVALID CONTACT RELATIONSHIP CODE"
+                                            TO DEMO-EXC-REASON
+               PERFORM 796-WRITE-DEMOEXC THRU 796-EXIT.
+
+           IF NOT VALID-PAYMENT-METHOD
+               MOVE "PAYMENT-METHOD-TYPE"   TO DEMO-EXC-FIELD
+               MOVE PAYMENT-METHOD-TYPE     TO DEMO-EXC-VALUE
+               MOVE "INVALID PAYMENT METHOD CODE" TO DEMO-EXC-REASON
+               PERFORM 796-WRITE-DEMOEXC THRU 796-EXIT.
+       455-EXIT.
+           EXIT.
+
+       796-WRITE-DEMOEXC.
+           MOVE "796-WRITE-DEMOEXC" TO PARA-NAME.
+           MOVE PATIENT-ID IN INPATIENT-DAILY-REC TO DEMO-EXC-PATIENT-ID.
+           MOVE WARD-NBR IN INPATIENT-DAILY-REC   TO DEMO-EXC-WARD-NBR.
+           WRITE DEMO-EXC-REC.
+           ADD +1 TO DEMO-EXC-COUNT.
+       796-EXIT.
+           EXIT.
+
 
        700-WRITE-PAGE-HDR.
            MOVE "700-WRITE-PAGE-HDR" TO PARA-NAME.
@@ -696,6 +1059,45 @@
        790-EXIT.
            EXIT.
 
+       780-WRITE-CENSUS-SUMMARY.
+      *  Same-run census summary page - occupied vs available beds
+      *  per ward, plus a private/semi-private/special-needs room
+      *  breakdown accumulated as each ward/room was processed.
+           MOVE "780-WRITE-CENSUS-SUMMARY" TO PARA-NAME.
+           PERFORM 700-WRITE-PAGE-HDR THRU 700-EXIT.
+           WRITE RPT-REC FROM WS-CENSUS-HDR-REC
+               AFTER ADVANCING 2.
+           WRITE RPT-REC FROM WS-BLANK-LINE.
+           ADD +3 TO WS-LINES.
+
+           PERFORM 785-WRITE-WARD-SUMMARY-LINE THRU 785-EXIT
+               VARYING WARD-SUM-IDX FROM 1 BY 1
+               UNTIL WARD-SUM-IDX > WARD-SUMMARY-COUNT.
+
+           MOVE PRIVATE-ROOMS       TO CENSUS-PRIVATE-O.
+           MOVE SEMI-PRIVATE-ROOMS  TO CENSUS-SEMI-O.
+           MOVE SPECIAL-NEEDS-ROOMS TO CENSUS-SPECIAL-O.
+           WRITE RPT-REC FROM WS-ROOM-TYPE-SUMMARY-LINE
+               AFTER ADVANCING 2.
+           ADD +2 TO WS-LINES.
+       780-EXIT.
+           EXIT.
+
+       785-WRITE-WARD-SUMMARY-LINE.
+           MOVE "785-WRITE-WARD-SUMMARY-LINE" TO PARA-NAME.
+           PERFORM 790-CHECK-PAGINATION THRU 790-EXIT.
+           MOVE WS-SUM-WARD-ID (WARD-SUM-IDX)       TO CENSUS-WARD-O.
+           MOVE WS-SUM-OCCUPIED-BEDS (WARD-SUM-IDX)
+                                        TO CENSUS-OCCUPIED-O.
+           COMPUTE CENSUS-AVAILABLE-O =
+               WS-SUM-TOTAL-BEDS (WARD-SUM-IDX) -
+               WS-SUM-OCCUPIED-BEDS (WARD-SUM-IDX).
+           WRITE RPT-REC FROM WS-WARD-SUMMARY-LINE
+               AFTER ADVANCING 1.
+           ADD +1 TO WS-LINES.
+       785-EXIT.
+           EXIT.
+
        795-WRITE-PATERR.
            MOVE "795-WRITE-PATERR" TO PARA-NAME.
            MOVE INPATIENT-DAILY-REC TO REST-OF-PAT-REC.
@@ -707,7 +1109,8 @@
        800-OPEN-FILES.
            MOVE "800-OPEN-FILES" TO PARA-NAME.
            OPEN INPUT PATSRCH, PATPERSN, PATMSTR.
-           OPEN OUTPUT WARDFILE, PATERR, SYSOUT.
+           OPEN OUTPUT WARDFILE, PATERR, SYSOUT, CHKPTOUT, DEMOEXC,
+                       CENSEXT.
            DISPLAY PATMSTR-STATUS, PATPERSN-STATUS.
       *     GOBACK.
        800-EXIT.
@@ -718,7 +1121,8 @@
 
            CLOSE PATSRCH, WARDFILE,
                  SYSOUT, PATPERSN,
-                 PATMSTR.
+                 PATMSTR, CHKPTOUT,
+                 DEMOEXC, CENSEXT.
            DISPLAY PATMSTR-STATUS, PATPERSN-STATUS.
       *     GOBACK.
        850-EXIT.
@@ -747,20 +1151,23 @@
                GO TO 1000-ABEND-RTN.
 
            MOVE INPATIENT-DAILY-REC TO WS-TRAILER-REC.
-           ADD +1 TO RECORDS-WRITTEN.
-      *    IF RECORDS-READ NOT EQUAL TO IN-RECORD-COUNT
-      *        MOVE "** INVALID FILE - # RECORDS OUT OF BALANCE"
-      *                              TO ABEND-REASON
-      *        MOVE RECORDS-READ     TO ACTUAL-VAL
-      *        MOVE IN-RECORD-COUNT  TO EXPECTED-VAL
-      *        GO TO 1000-ABEND-RTN.
-      *
-      *    MOVE "T" TO PATIENT-RECORD-TYPE.
-      *    MOVE RECORDS-WRITTEN TO IN-RECORD-COUNT.
-      *    MOVE WS-BASE-ROOM-CHARGE  TO IN-BASE-ROOM-CHARGE.
-      *    MOVE WS-TOTAL-ROOM-CHARGE TO IN-TOTAL-ROOM-CHARGE.
-      *    MOVE WS-EQUIPMENT-COST TO IN-EQUIPMENT-CHARGES.
-      *    WRITE INPATIENT-DAILY-REC  FROM WS-TRAILER-REC.
+           IF RECORDS-WRITTEN NOT EQUAL TO IN-RECORD-COUNT
+               MOVE IN-RECORD-COUNT   TO WS-BAL-EXPECTED
+               MOVE RECORDS-WRITTEN   TO WS-BAL-ACTUAL
+               MOVE SPACES            TO ABEND-REASON
+               STRING "OUT OF BALANCE EXP=" DELIMITED BY SIZE
+                      WS-BAL-EXPECTED        DELIMITED BY SIZE
+                      " GOT="                DELIMITED BY SIZE
+                      WS-BAL-ACTUAL          DELIMITED BY SIZE
+                      INTO ABEND-REASON
+               MOVE "999-CLEANUP"     TO PARA-NAME
+               MOVE IN-RECORD-COUNT   TO EXPECTED-VAL
+               MOVE RECORDS-WRITTEN   TO ACTUAL-VAL
+               GO TO 1000-ABEND-RTN.
+
+      *  Same-run census summary page (occupied/available beds per
+      *  ward, room-type breakdown)
+           PERFORM 780-WRITE-CENSUS-SUMMARY THRU 780-EXIT.
 
       *  Code the statement to close all files
            PERFORM 850-CLOSE-FILES THRU 850-EXIT.
