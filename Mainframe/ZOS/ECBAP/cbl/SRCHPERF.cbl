@@ -17,8 +17,11 @@
        77  TABLE-MAX         PIC S9(4) COMP VALUE 20.
        77  SW-END-OF-FILE    PIC X(01) VALUE SPACES.
                 88 END-OF-FILE   VALUE 'Y'.
+       77  WS-SEARCH-PROJECT PIC X(4).
+       77  WS-FOUND-NAME     PIC X(15) VALUE SPACES.
        01  EMP-PROJECT-TABLE.
-           05 EMP-PROJECT-ITEM OCCURS 20 TIMES.
+           05 EMP-PROJECT-ITEM OCCURS 20 TIMES
+              INDEXED BY EMP-PROJECT-IDX.
                 10 EMP-PROJECT            PIC X(4).
                 10 EMP-NAME               PIC X(15).
        PROCEDURE DIVISION.
@@ -35,6 +38,18 @@
                     AT END MOVE 'Y' TO  SW-END-OF-FILE
                 END-READ
            END-PERFORM.
+           CLOSE INPUT-FILE.
+
+           ACCEPT WS-SEARCH-PROJECT.
+           SET EMP-PROJECT-IDX TO 1.
+           SEARCH EMP-PROJECT-ITEM
+              AT END
+                 DISPLAY "*** NO MATCH FOUND FOR PROJECT "
+                    WS-SEARCH-PROJECT
+              WHEN EMP-PROJECT (EMP-PROJECT-IDX) = WS-SEARCH-PROJECT
+                 MOVE EMP-NAME (EMP-PROJECT-IDX) TO WS-FOUND-NAME
+                 DISPLAY "EMPLOYEE NAME: " WS-FOUND-NAME
+           END-SEARCH.
            GOBACK.
 
 
