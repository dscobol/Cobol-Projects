@@ -0,0 +1,348 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      CMPCLREG.
+       AUTHOR.          SAYLES.
+      ******************************************************************
+      *REMARKS.
+      *
+      *          BATCH DRIVER FOR THE CLAIM-PAYMENT CALCULATION -
+      *          READS A CLAIM-RECORD FILE (SAME 90-BYTE LAYOUT AS
+      *          INSCLIO'S CLAIM-RECORD), CALLS CMPCLAIM FOR EACH
+      *          CLAIM AND PRINTS A CLAIM-PAYMENT REGISTER SHOWING
+      *          CLAIM-PAID-LS, REMAINING POLICY-AMOUNT AND
+      *          PAY-THE-CLAIM-LS PER CLAIM PLUS A GRAND-TOTAL LINE.
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIMFILE
+             ASSIGN TO UT-S-CLAIM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CLAIMFILE-ST.
+           SELECT PRINTFILE
+             ASSIGN TO UT-S-CLMRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRINTFILE-ST.
+           SELECT DUPFILE
+             ASSIGN TO UT-S-CLMDUP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DUPFILE-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ****** 90-BYTE LAYOUT, SAME OVERALL RECORD LENGTH AS INSCLIO'S
+      ****** UNSTRUCTURED CLAIM-RECORD IO-AREA
+       FD  CLAIMFILE
+           RECORD CONTAINS 90 CHARACTERS.
+       01  CLAIM-RECORD.
+           05  CR-POLICY-NUMBER            PIC X(09).
+           05  CR-CLAIM-NUMBER              PIC X(09).
+           05  CR-POLICY-AMOUNT             PIC S9(7)V99.
+           05  CR-CLAIM-AMOUNT              PIC S9(7)V99.
+           05  CR-POLICY-COINSURANCE        PIC V99.
+           05  CR-POLICY-DEDUCTIBLE-PAID    PIC S9(4).
+           05  CR-DEDUCTIBLE-PERC           PIC V999.
+           05  FILLER                       PIC X(45).
+
+       FD  PRINTFILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRINT-LINE                       PIC X(132).
+
+       FD  DUPFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  DUP-EXC-LINE                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ****** FIELDS PASSED TO/FROM THE CMPCLAIM/DEDUCT CALL CHAIN -
+      ****** SAME NAMES/PICTURES AS CMPCLAIM'S LINKAGE SECTION
+       01  CMPCLAIM-LINKAGE-FIELDS.
+           05  WS-DEDUCTIBLE-LS             PIC S9(5)V99.
+           05  WS-POLICY-AMOUNT             PIC S9(7)V99.
+           05  WS-DEDUCTIBLE-PERC           PIC V999.
+           05  WS-POLICY-DEDUCTIBLE-MET-LS  PIC X(1).
+               88 WS-DEDUCTIBLE-MET         VALUE 'Y'.
+           05  WS-POLICY-DEDUCTIBLE-PAID    PIC S9(4).
+           05  WS-CLAIM-PAID-LS             PIC S9(7)V99.
+           05  WS-POLICY-COINSURANCE        PIC V99.
+           05  WS-CLAIM-AMOUNT              PIC S9(7)V99.
+           05  WS-PAY-THE-CLAIM-LS          PIC X(1).
+               88 WS-PAY-THE-CLAIM          VALUE 'Y'.
+
+       01  PROGRAM-SWITCHES.
+           05 CLAIMFILE-EOF             PIC X(1)       VALUE 'N'.
+               88 NO-MORE-CLAIMS                       VALUE 'Y'.
+           05 CLAIMFILE-ST              PIC X(2).
+               88 CLAIMFILE-OK                          VALUE '00'.
+           05 PRINTFILE-ST              PIC X(2).
+               88 PRINTFILE-OK                          VALUE '00'.
+           05 DUPFILE-ST                PIC X(2).
+               88 DUPFILE-OK                             VALUE '00'.
+           05 DUPLICATE-CLAIM-SW        PIC X(1)       VALUE 'N'.
+               88 DUPLICATE-CLAIM                       VALUE 'Y'.
+
+      ****** SAME-DAY DUPLICATE-SUBMISSION CHECK - THIS RECORD LAYOUT
+      ****** CARRIES NO SUBMISSION DATE THE WAY EMPPROJ'S DOES, SO
+      ****** POLICY NUMBER PLUS CLAIM NUMBER TOGETHER IS THE CLOSEST
+      ****** EQUIVALENT TO "SAME CLAIM SUBMITTED TWICE"
+       01  DUP-CLAIM-TABLE.
+           05 DUP-CLAIM-ENTRY OCCURS 2000 TIMES
+                               INDEXED BY DUP-IDX.
+               10 DUP-POLICY-NUMBER        PIC X(09).
+               10 DUP-CLAIM-NUMBER         PIC X(09).
+
+       77  DUP-ENTRY-COUNT               PIC S9(5) COMP VALUE 0.
+
+       01  COUNTERS-AND-ACCUMULATORS-WS.
+           05 WS-GRAND-TOTAL-PAID       PIC S9(9)V99   VALUE 0.
+           05 WS-CLAIM-COUNT            PIC S9(5) COMP VALUE 0.
+
+      ****** RUNNING DEDUCTIBLE-PAID BALANCE PER POLICY NUMBER, CARRIED
+      ****** ACROSS ALL CLAIMS SEEN THIS RUN SO A POLICY THAT CROSSES
+      ****** ITS DEDUCTIBLE PARTWAY THROUGH THE BATCH DOES NOT TAKE A
+      ****** FRESH DEDUCTIBLE HIT ON EVERY REMAINING CLAIM
+       01  POLICY-DEDUCTIBLE-TABLE.
+           05 POLICY-BALANCE-ENTRY OCCURS 500 TIMES
+                                   INDEXED BY POL-IDX.
+               10 TBL-POLICY-NUMBER        PIC X(09).
+               10 TBL-POLICY-DEDUCT-PAID   PIC S9(4)      VALUE 0.
+
+       77  POLICY-BALANCE-COUNT         PIC S9(4) COMP VALUE 0.
+       77  WS-DEDUCT-DELTA               PIC S9(4)      VALUE 0.
+
+       01  REPORT-FIELDS.
+           05 LINE-COUNT                PIC S9(2)      VALUE +99.
+           05 PAGE-COUNT                PIC S9(2)      VALUE ZEROS.
+           05 LINES-PER-PAGE            PIC S9(2)      VALUE +50.
+
+       01  WS-BLANK-LINE                PIC X(132)     VALUE SPACES.
+
+       01  HEADING-LINE-1.
+           05 FILLER                    PIC X(1)       VALUE SPACES.
+           05 FILLER                    PIC X(30)
+                              VALUE 'CLAIM PAYMENT REGISTER'.
+           05 FILLER                    PIC X(20)      VALUE SPACES.
+           05 HDG-DATE                  PIC XXXX/XX/XX.
+           05 FILLER                    PIC X(10)      VALUE SPACES.
+           05 FILLER                    PIC X(5)       VALUE 'PAGE '.
+           05 HDG-PAGE-NUMBER           PIC Z9.
+
+       01  HEADING-LINE-2.
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 FILLER            PIC X(15) VALUE 'POLICY NUMBER'.
+           05 FILLER            PIC X(15) VALUE 'CLAIM NUMBER'.
+           05 FILLER            PIC X(16) VALUE 'CLAIM PAID'.
+           05 FILLER            PIC X(22) VALUE
+                                  'REMAINING POLICY AMT'.
+           05 FILLER            PIC X(4)  VALUE 'PAY?'.
+
+       01  HEADING-LINE-3.
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 FILLER            PIC X(14) VALUE ALL '-'.
+           05 FILLER            PIC X(1)  VALUE SPACE.
+           05 FILLER            PIC X(14) VALUE ALL '-'.
+           05 FILLER            PIC X(1)  VALUE SPACE.
+           05 FILLER            PIC X(15) VALUE ALL '-'.
+           05 FILLER            PIC X(1)  VALUE SPACE.
+           05 FILLER            PIC X(21) VALUE ALL '-'.
+           05 FILLER            PIC X(1)  VALUE SPACE.
+           05 FILLER            PIC X(4)  VALUE ALL '-'.
+
+       01  DETAIL-LINE.
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 DET-POLICY-NBR    PIC X(15).
+           05 DET-CLAIM-NBR     PIC X(15).
+           05 DET-CLAIM-PAID    PIC $$,$$$,$$9.99.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 DET-POLICY-REMAIN PIC $$,$$$,$$9.99.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 DET-PAY-CLAIM     PIC X(3).
+
+       01  TOTAL-LINE.
+           05 FILLER            PIC X(31) VALUE SPACES.
+           05 FILLER            PIC X(13) VALUE 'GRAND TOTAL:'.
+           05 TOT-CLAIM-PAID-OUT PIC $$,$$$,$$9.99.
+
+       01  DUP-EXCEPTION-LINE.
+           05 DUP-OUT-POLICY-NBR PIC X(09).
+           05 FILLER             PIC X(3)  VALUE SPACES.
+           05 DUP-OUT-CLAIM-NBR  PIC X(09).
+           05 FILLER             PIC X(3)  VALUE SPACES.
+           05 FILLER             PIC X(27)
+                        VALUE 'DUPLICATE CLAIM SUBMISSION'.
+
+       PROCEDURE DIVISION.
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-PROCESS-CLAIM UNTIL NO-MORE-CLAIMS.
+           PERFORM 700-WRITE-GRAND-TOTAL.
+           PERFORM 900-WRAP-UP.
+           GOBACK.
+
+       100-HOUSEKEEPING.
+      * INITIALIZATION ROUTINE
+           INITIALIZE COUNTERS-AND-ACCUMULATORS-WS.
+           MOVE FUNCTION CURRENT-DATE TO HDG-DATE.
+           PERFORM 300-OPEN-FILES.
+           PERFORM 400-READ-CLAIM.
+
+       200-PROCESS-CLAIM.
+           PERFORM 320-CHECK-DUPLICATE.
+           IF DUPLICATE-CLAIM
+               PERFORM 330-WRITE-DUP-EXCEPTION
+           ELSE
+               PERFORM 300-COMPUTE-CLAIM
+               IF LINE-COUNT > LINES-PER-PAGE
+                   PERFORM 400-WRITE-HEADING-LINES
+               END-IF
+               PERFORM 500-WRITE-DETAIL-LINE
+               PERFORM 600-INCREMENT-TOTALS
+           END-IF
+           PERFORM 400-READ-CLAIM.
+
+       300-OPEN-FILES.
+           OPEN INPUT CLAIMFILE
+           IF NOT CLAIMFILE-OK
+              DISPLAY 'CLAIM FILE PROBLEM'
+              GO TO 999-ERROR-RTN.
+
+           OPEN OUTPUT PRINTFILE
+           IF NOT PRINTFILE-OK
+              DISPLAY 'PRINT REPORT PROBLEM'
+              GO TO 999-ERROR-RTN.
+
+           OPEN OUTPUT DUPFILE
+           IF NOT DUPFILE-OK
+              DISPLAY 'CLAIM DUP FILE PROBLEM'
+              GO TO 999-ERROR-RTN.
+
+      ****** SAME-DAY DUPLICATE CHECK - SAME POLICY NUMBER AND CLAIM
+      ****** NUMBER SUBMITTED TWICE IN ONE RUN
+       320-CHECK-DUPLICATE.
+           MOVE 'N' TO DUPLICATE-CLAIM-SW.
+           SET DUP-IDX TO 1.
+           SEARCH DUP-CLAIM-ENTRY
+               AT END
+                   PERFORM 325-ADD-DUP-ENTRY
+               WHEN DUP-POLICY-NUMBER (DUP-IDX) = CR-POLICY-NUMBER
+                AND DUP-CLAIM-NUMBER (DUP-IDX) = CR-CLAIM-NUMBER
+                   MOVE 'Y' TO DUPLICATE-CLAIM-SW
+           END-SEARCH.
+
+       325-ADD-DUP-ENTRY.
+           ADD 1 TO DUP-ENTRY-COUNT.
+           SET DUP-IDX TO DUP-ENTRY-COUNT.
+           MOVE CR-POLICY-NUMBER   TO DUP-POLICY-NUMBER (DUP-IDX).
+           MOVE CR-CLAIM-NUMBER    TO DUP-CLAIM-NUMBER (DUP-IDX).
+
+       330-WRITE-DUP-EXCEPTION.
+           MOVE CR-POLICY-NUMBER   TO DUP-OUT-POLICY-NBR.
+           MOVE CR-CLAIM-NUMBER    TO DUP-OUT-CLAIM-NBR.
+           WRITE DUP-EXC-LINE FROM DUP-EXCEPTION-LINE.
+
+       300-COMPUTE-CLAIM.
+           MOVE CR-POLICY-AMOUNT           TO WS-POLICY-AMOUNT.
+           MOVE CR-CLAIM-AMOUNT            TO WS-CLAIM-AMOUNT.
+           MOVE CR-POLICY-COINSURANCE      TO WS-POLICY-COINSURANCE.
+           MOVE CR-DEDUCTIBLE-PERC         TO WS-DEDUCTIBLE-PERC.
+
+           PERFORM 350-GET-POLICY-BALANCE.
+
+           CALL 'CMPCLAIM' USING
+                            WS-DEDUCTIBLE-LS
+                            WS-POLICY-AMOUNT
+                            WS-DEDUCTIBLE-PERC
+                            WS-POLICY-DEDUCTIBLE-MET-LS
+                            WS-POLICY-DEDUCTIBLE-PAID
+                            WS-CLAIM-PAID-LS
+                            WS-POLICY-COINSURANCE
+                            WS-CLAIM-AMOUNT
+                            WS-PAY-THE-CLAIM-LS.
+
+           PERFORM 370-UPDATE-POLICY-BALANCE.
+
+      ****** LOOK UP CR-POLICY-NUMBER'S RUNNING DEDUCTIBLE-PAID BALANCE
+      ****** FROM EARLIER CLAIMS THIS RUN; A POLICY NOT YET SEEN GETS A
+      ****** NEW TABLE ENTRY SEEDED FROM THE CLAIM RECORD'S OWN
+      ****** POLICY-DEDUCTIBLE-PAID (ITS STARTING BALANCE COMING INTO
+      ****** THIS RUN)
+       350-GET-POLICY-BALANCE.
+           SET POL-IDX TO 1.
+           SEARCH POLICY-BALANCE-ENTRY
+               AT END
+                   PERFORM 360-ADD-POLICY-BALANCE
+               WHEN TBL-POLICY-NUMBER (POL-IDX) = CR-POLICY-NUMBER
+                   MOVE TBL-POLICY-DEDUCT-PAID (POL-IDX)
+                                           TO WS-POLICY-DEDUCTIBLE-PAID
+           END-SEARCH.
+
+       360-ADD-POLICY-BALANCE.
+           ADD 1 TO POLICY-BALANCE-COUNT.
+           SET POL-IDX TO POLICY-BALANCE-COUNT.
+           MOVE CR-POLICY-NUMBER      TO TBL-POLICY-NUMBER (POL-IDX)
+           MOVE CR-POLICY-DEDUCTIBLE-PAID
+                              TO TBL-POLICY-DEDUCT-PAID (POL-IDX)
+           MOVE CR-POLICY-DEDUCTIBLE-PAID  TO WS-POLICY-DEDUCTIBLE-PAID.
+
+      ****** ADD WHATEVER PORTION OF THIS CLAIM WENT TOWARD THE
+      ****** DEDUCTIBLE TO THE POLICY'S RUNNING BALANCE, SO THE NEXT
+      ****** CLAIM FOR THE SAME POLICY SEES THE UPDATED TOTAL. ONCE
+      ****** DEDUCT REPORTS THE DEDUCTIBLE MET, THE BALANCE STOPS
+      ****** GROWING - IT HAS ALREADY REACHED WS-DEDUCTIBLE-LS.
+       370-UPDATE-POLICY-BALANCE.
+           IF NOT WS-DEDUCTIBLE-MET
+               COMPUTE WS-DEDUCT-DELTA =
+                   WS-DEDUCTIBLE-LS - TBL-POLICY-DEDUCT-PAID (POL-IDX)
+               IF WS-CLAIM-AMOUNT < WS-DEDUCT-DELTA
+                   MOVE WS-CLAIM-AMOUNT TO WS-DEDUCT-DELTA
+               END-IF
+               ADD WS-DEDUCT-DELTA TO TBL-POLICY-DEDUCT-PAID (POL-IDX)
+           END-IF.
+
+       400-READ-CLAIM.
+           READ CLAIMFILE
+           AT END
+              MOVE "Y" TO CLAIMFILE-EOF
+           END-READ.
+           IF CLAIMFILE-OK OR NO-MORE-CLAIMS
+           NEXT SENTENCE
+           ELSE
+              DISPLAY 'CLAIM FILE PROBLEM'
+              GO TO 999-ERROR-RTN.
+
+       400-WRITE-HEADING-LINES.
+           MOVE +1          TO LINE-COUNT.
+           ADD  +1          TO PAGE-COUNT.
+           MOVE PAGE-COUNT  TO HDG-PAGE-NUMBER.
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+              AFTER ADVANCING PAGE.
+           WRITE PRINT-LINE FROM WS-BLANK-LINE.
+           WRITE PRINT-LINE FROM HEADING-LINE-2.
+           WRITE PRINT-LINE FROM HEADING-LINE-3.
+
+       500-WRITE-DETAIL-LINE.
+           MOVE CR-POLICY-NUMBER        TO DET-POLICY-NBR.
+           MOVE CR-CLAIM-NUMBER         TO DET-CLAIM-NBR.
+           MOVE WS-CLAIM-PAID-LS        TO DET-CLAIM-PAID.
+           MOVE WS-POLICY-AMOUNT        TO DET-POLICY-REMAIN.
+           MOVE WS-PAY-THE-CLAIM-LS     TO DET-PAY-CLAIM.
+           WRITE PRINT-LINE FROM DETAIL-LINE
+              AFTER ADVANCING 1 LINES.
+           ADD 1 TO LINE-COUNT.
+
+       600-INCREMENT-TOTALS.
+           ADD WS-CLAIM-PAID-LS TO WS-GRAND-TOTAL-PAID
+           SIZE ERROR
+              DISPLAY 'SIZE ERROR ON GRAND TOTAL PAID'
+           END-ADD.
+           ADD 1 TO WS-CLAIM-COUNT.
+
+       700-WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL-PAID TO TOT-CLAIM-PAID-OUT.
+           WRITE PRINT-LINE FROM WS-BLANK-LINE
+              AFTER ADVANCING 2 LINES.
+           WRITE PRINT-LINE FROM TOTAL-LINE.
+
+       900-WRAP-UP.
+           CLOSE CLAIMFILE, PRINTFILE, DUPFILE.
+
+       999-ERROR-RTN.
+           GOBACK.
