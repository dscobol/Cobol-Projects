@@ -45,7 +45,7 @@
        FD  PROPOSAL
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 200 CHARACTERS
+           RECORD CONTAINS 206 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS PROPOSAL-REC.
       *
@@ -81,6 +81,11 @@
           05 FILLER                      PIC X(03) VALUE SPACES.
           05 MAX-BUDGET-O                PIC $ZZ,ZZ9.99.
           05 FILLER                      PIC X(01) VALUE SPACES.
+          05 FILLER                      PIC X(03) VALUE SPACES.
+          05 BEST-PRICE-O                PIC X(10).
+          05 FILLER                      PIC X(03) VALUE SPACES.
+          05 OVER-BUDGET-O               PIC X(11).
+          05 FILLER                      PIC X(01) VALUE SPACES.
       *
        WORKING-STORAGE SECTION.
        01 WS-TEMP-VARIABLES.
@@ -91,6 +96,23 @@
           05 WS-TOTAL-COST       PIC 9(8)V999.
           05 WS-ADJ-AMOUNT       PIC 9(6)V99.
           05 WS-ADJUSTED-PRICE   PIC 9(8)V999.
+          05 WS-OVER-BUDGET-CNT  PIC 9(5)      VALUE 0.
+      *
+      *****************************************************************
+      * VENDOR PRICE-COMPARISON TABLE - BUILT ON A FIRST PASS OVER    *
+      * RFPIN SO THE SECOND (REPORTING) PASS CAN FLAG THE LOWEST      *
+      * ADJUSTED PRICE QUOTED FOR EACH ARTIST-ACCT-NO/INSTRUMENT-TYPE *
+      * COMBINATION THAT WAS QUOTED BY MORE THAN ONE VENDOR FEED.     *
+      *****************************************************************
+       01 VENDOR-PRICE-TABLE.
+          05 VENDOR-PRICE-ENTRY OCCURS 500 TIMES
+                                 INDEXED BY VP-IDX.
+             10 VP-ACCT-NO         PIC X(08).
+             10 VP-INSTR-TYPE      PIC X(06).
+             10 VP-LOW-PRICE       PIC 9(8)V999 VALUE 0.
+             10 VP-QUOTE-COUNT     PIC S9(4) COMP VALUE 0.
+
+       77 VP-ENTRY-COUNT           PIC S9(4) COMP VALUE 0.
       *
 *      01 HEADER-1-REC.
           05 FILLER PIC X(77) VALUE SPACES.
@@ -132,6 +154,10 @@
           05 FILLER PIC X(13) VALUE 'TOTAL PRICE  '.
           05 FILLER PIC X(03) VALUE SPACES.
           05 FILLER PIC X(10) VALUE 'MAX BUDGET'.
+          05 FILLER PIC X(03) VALUE SPACES.
+          05 FILLER PIC X(10) VALUE 'BEST PRICE'.
+          05 FILLER PIC X(03) VALUE SPACES.
+          05 FILLER PIC X(11) VALUE 'OVER BUDGET'.
       *
        01 HEADER-4-REC.
           05 FILLER PIC X(08) VALUE '--------'.
@@ -163,6 +189,10 @@
           05 FILLER PIC X(13) VALUE '-------------'.
           05 FILLER PIC X(03) VALUE SPACES.
           05 FILLER PIC X(10) VALUE '----------'.
+          05 FILLER PIC X(03) VALUE SPACES.
+          05 FILLER PIC X(10) VALUE '----------'.
+          05 FILLER PIC X(03) VALUE SPACES.
+          05 FILLER PIC X(11) VALUE '-----------'.
 
       *
        01 HEADER-REC-BLANK.
@@ -217,6 +247,12 @@
              "* NOTE:  FOR REPORTING PURPOSES, THE MUSICIAN FIRST AND LA
       -      "ST NAMES DISPLAY THE FIRST 10 CHARACTERS OF EACH FIELD".
 
+      *
+       01 TRAILER-REC-13.
+          05 FILLER PIC X(38) VALUE
+             '* TOTAL NUMBER OF OVER BUDGET LINES: '.
+          05 OVER-BUDGET-CNT-O PIC ZZZZ9.
+
       *
        01 TRAILER-REC-BLANK PIC X(132) VALUE SPACES.
 
@@ -247,6 +283,7 @@
       *  TRAILER RECORDS AND CLOSE FILES.                             *
       *****************************************************************
       *
+           PERFORM 0250-BUILD-VENDOR-TABLE.
            PERFORM 0000-HOUSEKEEPING.
            PERFORM 0100-MAIN
                UNTIL RFPIN-EOF = 'Y'.
@@ -314,6 +351,76 @@
 
            COMPUTE WS-TOTAL-COST = WS-TOTAL-COST + WS-SHIPPING-COST.
 
+      *
+       0250-BUILD-VENDOR-TABLE.
+      *    DISPLAY 'ENTERING PARA 0250-BUILD-VENDOR-TABLE'.
+      *
+      *****************************************************************
+      * FIRST PASS OVER RFPIN.  FOR EVERY ARTIST-ACCT-NO/INSTRUMENT-  *
+      * TYPE COMBINATION, RECOMPUTE THE SAME ADJUSTED PRICE THE       *
+      * SECOND (REPORTING) PASS WILL COMPUTE, THEN KEEP A RUNNING     *
+      * LOW PRICE AND QUOTE COUNT IN VENDOR-PRICE-TABLE SO A          *
+      * COMBINATION SEEN FROM MORE THAN ONE VENDOR FEED CAN HAVE ITS  *
+      * LOWEST QUOTE FLAGGED "BEST PRICE" ON THE SECOND PASS.         *
+      *****************************************************************
+      *
+           MOVE SPACES TO RFPIN-EOF.
+           OPEN INPUT RFPIN.
+           PERFORM 0400-READ-RFPIN.
+           PERFORM 0270-ACCUM-VENDOR-ENTRY
+               UNTIL RFPIN-EOF = 'Y'.
+           CLOSE RFPIN.
+           MOVE SPACES TO RFPIN-EOF.
+      *
+       0270-ACCUM-VENDOR-ENTRY.
+      *    DISPLAY 'ENTERING PARA 0270-ACCUM-VENDOR-ENTRY'.
+      *
+           PERFORM 0500-ASSIGN-BASE-INSTR-PRICE.
+           PERFORM 0550-DETERMINE-QUALITY-COST.
+           PERFORM 0260-UPDATE-VENDOR-ENTRY.
+           PERFORM 0400-READ-RFPIN.
+      *
+       0260-UPDATE-VENDOR-ENTRY.
+      *    DISPLAY 'ENTERING PARA 0260-UPDATE-VENDOR-ENTRY'.
+      *
+           SET VP-IDX TO 1.
+           SEARCH VENDOR-PRICE-ENTRY
+              AT END
+                 ADD 1 TO VP-ENTRY-COUNT
+                 SET VP-IDX TO VP-ENTRY-COUNT
+                 MOVE ARTIST-ACCT-NO TO VP-ACCT-NO (VP-IDX)
+                 MOVE MUSICIAN-INSTRUMENT-TYPE TO VP-INSTR-TYPE (VP-IDX)
+                 MOVE WS-ADJUSTED-PRICE TO VP-LOW-PRICE (VP-IDX)
+                 MOVE 1 TO VP-QUOTE-COUNT (VP-IDX)
+              WHEN VP-ACCT-NO (VP-IDX) = ARTIST-ACCT-NO
+                   AND VP-INSTR-TYPE (VP-IDX) = MUSICIAN-INSTRUMENT-TYPE
+                 ADD 1 TO VP-QUOTE-COUNT (VP-IDX)
+                 IF WS-ADJUSTED-PRICE < VP-LOW-PRICE (VP-IDX)
+                    MOVE WS-ADJUSTED-PRICE TO VP-LOW-PRICE (VP-IDX)
+                 END-IF
+           END-SEARCH.
+      *
+       0280-CHECK-BEST-PRICE.
+      *    DISPLAY 'ENTERING PARA 0280-CHECK-BEST-PRICE'.
+      *
+      *****************************************************************
+      * SECOND-PASS LOOKUP - IF THIS COMBINATION WAS QUOTED BY MORE   *
+      * THAN ONE VENDOR FEED AND THIS RECORD'S ADJUSTED PRICE MATCHES *
+      * THE LOW PRICE FOUND ON THE FIRST PASS, FLAG IT "BEST PRICE".  *
+      *****************************************************************
+      *
+           MOVE SPACES TO BEST-PRICE-O.
+           SET VP-IDX TO 1.
+           SEARCH VENDOR-PRICE-ENTRY
+              AT END
+                 CONTINUE
+              WHEN VP-ACCT-NO (VP-IDX) = ARTIST-ACCT-NO
+                   AND VP-INSTR-TYPE (VP-IDX) = MUSICIAN-INSTRUMENT-TYPE
+                 IF VP-QUOTE-COUNT (VP-IDX) > 1
+                    AND WS-ADJUSTED-PRICE = VP-LOW-PRICE (VP-IDX)
+                    MOVE 'BEST PRICE' TO BEST-PRICE-O
+                 END-IF
+           END-SEARCH.
       *
        0300-OPEN-FILES.
       *    DISPLAY 'ENTERING PARA 0300-OPEN-FILES'.
@@ -530,6 +637,23 @@
            MOVE WS-SHIPPING-COST TO SHIPPING-COST-O.
            MOVE WS-TAX TO TAX-O.
            MOVE MAX-MUSICIAN-BUDGET-AMOUNT TO MAX-BUDGET-O.
+           PERFORM 0280-CHECK-BEST-PRICE.
+           PERFORM 0290-CHECK-OVER-BUDGET.
+      *
+      *****************************************************************
+      * FLAG ANY LINE WHERE THE COMPUTED TOTAL COST EXCEEDS THE       *
+      * MUSICIAN'S MAX-MUSICIAN-BUDGET-AMOUNT, AND KEEP A RUNNING     *
+      * COUNT FOR THE TRAILER.                                        *
+      *****************************************************************
+      *
+       0290-CHECK-OVER-BUDGET.
+      *    DISPLAY 'ENTERING PARA 0290-CHECK-OVER-BUDGET'.
+      *
+           MOVE SPACES TO OVER-BUDGET-O.
+           IF WS-TOTAL-COST > MAX-MUSICIAN-BUDGET-AMOUNT
+              MOVE 'OVER BUDGET' TO OVER-BUDGET-O
+              ADD 1 TO WS-OVER-BUDGET-CNT
+           END-IF.
       *
        0900-WRITE-PROPOSAL-REC.
       *    DISPLAY 'ENTERING PARA 0900-WRITE-PROPOSAL-REC'.
@@ -595,6 +719,11 @@
 
            WRITE PROPOSAL-REC FROM TRAILER-REC-12.
 
+           MOVE WS-OVER-BUDGET-CNT TO OVER-BUDGET-CNT-O.
+           WRITE PROPOSAL-REC FROM TRAILER-REC-BLANK
+              AFTER ADVANCING 2 LINES.
+           WRITE PROPOSAL-REC FROM TRAILER-REC-13.
+
 
        1000-CLOSE-FILES.
       *    DISPLAY 'ENTERING PARA 1000-CLOSE-FILES'.
