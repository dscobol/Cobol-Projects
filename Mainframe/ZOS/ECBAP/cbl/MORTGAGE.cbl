@@ -1,24 +1,130 @@
+      *****************************************************************
+      * Program name:    MORTGAGE
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  ---------------------------------------
+      * 2020-07-29 MYNAME        Created for ECBAP class
+      * 2026-08-09 MYNAME        Replaced the single hardcoded scenario
+      *                          with a loan-comparison report driven
+      *                          by a table of principal/rate/term
+      *                          scenarios; dropped the redundant raw
+      *                          COMPUTE now that FUNCTION ANNUITY does
+      *                          the real work.
+      * 2026-08-09 MYNAME        Scenarios are now loaded from a
+      *                          scenario input file instead of being
+      *                          hardcoded, so a new rate/term/principal
+      *                          combination no longer requires a
+      *                          recompile.
+      *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MORTGAGE.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LoanScenarioFile
+             ASSIGN TO UT-S-LNSCEN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS LoanScenarioFile-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  LoanScenarioFile
+           RECORD CONTAINS 15 CHARACTERS.
+       01  LoanScenarioFile-Record.
+           05  LSF-PRINCIPAL             PIC 9(7)V99.
+           05  LSF-ANNUAL-RATE           PIC 9V9(4).
+           05  LSF-NBR-PAYMENTS          PIC 999.
+
        WORKING-STORAGE SECTION.
+       01  LOAN-SCENARIOS-WS.
+           05  LS-MAX-COUNTER            PIC S9(4) COMP VALUE +500.
+           05  LS-OCCURS-DEP-CNTR        PIC S9(4) COMP VALUE ZERO.
+           05  LOAN-SCENARIO OCCURS 0 TO 500 TIMES
+                  DEPENDING ON LS-OCCURS-DEP-CNTR
+                  INDEXED BY LS-IDX.
+               10  LS-PRINCIPAL          PIC 9(7)V99.
+               10  LS-ANNUAL-RATE        PIC 9V9(4).
+               10  LS-NBR-PAYMENTS       PIC 999.
+
+       01  WS-File-Status.
+           05  LoanScenarioFile-Status  PIC X(02).
+               88 LoanScenarioFile-OK       VALUE '00'.
+               88 LoanScenarioFile-EOF      VALUE '10'.
+
        01  FACTORS-WS.
-           05  PRINCIPAL                 PIC 9(07)V99 VALUE 100000.00.
+           05  PRINCIPAL                 PIC 9(07)V99.
            05  INT-RATE                  PIC 9(9)V9(9).
-           05  NBR-OF-PAYMENTS           PIC 999      VALUE 360.
+           05  NBR-OF-PAYMENTS           PIC 999.
+           05  MONTHLY-PAYMENT-NUM       PIC 9(5)V99.
+           05  TOTAL-OF-PAYMENTS-NUM     PIC 9(8)V99.
+           05  TOTAL-INTEREST-NUM        PIC 9(8)V99.
            05  MONTHLY-PAYMENT           PIC $$,$$$.99.
+           05  TOTAL-INTEREST-PAID       PIC $$,$$$,$$$.99.
+
+       01  REPORT-LINE-WS.
+           05  RL-PRINCIPAL              PIC $$,$$$,$$$.99.
+           05  FILLER                    PIC X(3) VALUE SPACES.
+           05  RL-ANNUAL-RATE            PIC Z9.99.
+           05  FILLER                    PIC X(1) VALUE '%'.
+           05  FILLER                    PIC X(3) VALUE SPACES.
+           05  RL-NBR-PAYMENTS           PIC ZZ9.
+           05  FILLER                    PIC X(3) VALUE SPACES.
+           05  RL-MONTHLY-PAYMENT        PIC $$,$$$.99.
+           05  FILLER                    PIC X(3) VALUE SPACES.
+           05  RL-TOTAL-INTEREST         PIC $$,$$$,$$$.99.
       *
        PROCEDURE DIVISION.
-           COMPUTE INT-RATE =
-                 (03 / 100) / 12.
-           COMPUTE MONTHLY-PAYMENT
-                    = PRINCIPAL *
-                      (INT-RATE *
-                  (1 + INT-RATE) ** NBR-OF-PAYMENTS) /
-                     (((1 + INT-RATE ) ** NBR-OF-PAYMENTS) - 1).
-      *
-           MOVE .03 TO INT-RATE.
-           COMPUTE MONTHLY-PAYMENT =
-           PRINCIPAL * FUNCTION ANNUITY((INT-RATE/12) NBR-OF-PAYMENTS).
+       MAIN-LOGIC.
+           PERFORM LOAD-SCENARIOS.
+           DISPLAY '   PRINCIPAL     RATE     TERM   MONTHLY PMT'
+              '   TOTAL INTEREST'.
+           PERFORM PRINT-SCENARIO
+              VARYING LS-IDX FROM 1 BY 1
+              UNTIL LS-IDX > LS-OCCURS-DEP-CNTR.
            GOBACK.
+      *
+       LOAD-SCENARIOS.
+           OPEN INPUT LoanScenarioFile.
+           PERFORM READ-LOAN-SCENARIO.
+           PERFORM READ-NEXT-LOAN-SCENARIO
+              UNTIL LoanScenarioFile-EOF
+              OR LS-OCCURS-DEP-CNTR = LS-MAX-COUNTER.
+           CLOSE LoanScenarioFile.
+      *
+       READ-NEXT-LOAN-SCENARIO.
+           ADD 1 TO LS-OCCURS-DEP-CNTR.
+           MOVE LSF-PRINCIPAL     TO LS-PRINCIPAL(LS-OCCURS-DEP-CNTR).
+           MOVE LSF-ANNUAL-RATE   TO LS-ANNUAL-RATE(LS-OCCURS-DEP-CNTR).
+           MOVE LSF-NBR-PAYMENTS  TO LS-NBR-PAYMENTS(LS-OCCURS-DEP-CNTR).
+           PERFORM READ-LOAN-SCENARIO.
+      *
+       READ-LOAN-SCENARIO.
+           READ LoanScenarioFile
+              AT END SET LoanScenarioFile-EOF TO TRUE
+           END-READ.
+      *
+       PRINT-SCENARIO.
+           MOVE LS-PRINCIPAL(LS-IDX)    TO PRINCIPAL.
+           MOVE LS-NBR-PAYMENTS(LS-IDX) TO NBR-OF-PAYMENTS.
+           COMPUTE INT-RATE = (LS-ANNUAL-RATE(LS-IDX) / 100) / 12.
+
+           COMPUTE MONTHLY-PAYMENT-NUM =
+              PRINCIPAL * FUNCTION ANNUITY(INT-RATE NBR-OF-PAYMENTS).
+
+           COMPUTE TOTAL-OF-PAYMENTS-NUM =
+              MONTHLY-PAYMENT-NUM * NBR-OF-PAYMENTS.
+           COMPUTE TOTAL-INTEREST-NUM =
+              TOTAL-OF-PAYMENTS-NUM - PRINCIPAL.
+
+           MOVE MONTHLY-PAYMENT-NUM  TO MONTHLY-PAYMENT.
+           MOVE TOTAL-INTEREST-NUM   TO TOTAL-INTEREST-PAID.
+
+           MOVE PRINCIPAL            TO RL-PRINCIPAL.
+           MOVE LS-ANNUAL-RATE(LS-IDX) TO RL-ANNUAL-RATE.
+           MOVE NBR-OF-PAYMENTS      TO RL-NBR-PAYMENTS.
+           MOVE MONTHLY-PAYMENT      TO RL-MONTHLY-PAYMENT.
+           MOVE TOTAL-INTEREST-PAID  TO RL-TOTAL-INTEREST.
+
+           DISPLAY RL-PRINCIPAL ' ' RL-ANNUAL-RATE '%  '
+              RL-NBR-PAYMENTS '  ' RL-MONTHLY-PAYMENT '  '
+              RL-TOTAL-INTEREST.
