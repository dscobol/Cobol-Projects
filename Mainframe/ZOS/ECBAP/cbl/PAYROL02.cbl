@@ -58,6 +58,19 @@
            05  FILLER                  PIC X(02).
            05  GROSS-PAY-OUT           PIC $$$.99.
 
+      * Overtime threshold/premium by employee CATEGORY - generalizes
+      * the rule EMPPAY applies to its one hardcoded employee.
+       01 OT-RATE-TABLE.
+           05 OT-RATE-ENTRY OCCURS 2 TIMES INDEXED BY OT-IDX.
+              10 OT-CATEGORY          PIC X(1).
+              10 OT-THRESHOLD-HRS     PIC 9(2).
+              10 OT-PREMIUM-RATE      PIC V99.
+
+       01 OT-DEFAULT-THRESHOLD-HRS    PIC 9(2) VALUE 18.
+       01 OT-DEFAULT-PREMIUM-RATE     PIC V99  VALUE .25.
+       01 OT-THRESHOLD                PIC 9(2).
+       01 OT-PREMIUM-RATE-WS          PIC V99.
+
        PROCEDURE DIVISION.
        MAIN.
            PERFORM 000-Housekeeping.
@@ -67,6 +80,7 @@
        000-Housekeeping.
       * Initialization Routine
            INITIALIZE PAYROLL-IN, PAYROLL-OUT.
+           PERFORM 250-Load-OT-Table.
       * Priming Read
            PERFORM 300-Open-Files.    *> Comment out to get ABEND 4038
            PERFORM 400-Read-Payroll.  *> Comment out with empty input file
@@ -84,7 +98,31 @@
            MOVE HOURS-WORKED-IN   TO  HOURS-WORKED-OUT.
            MOVE CATEGORY-IN       TO  CATEGORY-OUT.
            MOVE GROSS-PAY-IN      TO  GROSS-PAY-OUT.
-           COMPUTE GROSS-PAY-OUT = HOURLY-RATE-IN * HOURS-WORKED-IN.
+           PERFORM 260-Lookup-OT-Rate.
+           IF HOURS-WORKED-IN > OT-THRESHOLD
+              COMPUTE GROSS-PAY-OUT =
+                 (HOURLY-RATE-IN * HOURS-WORKED-IN) *
+                 (1 + OT-PREMIUM-RATE-WS)
+           ELSE
+              COMPUTE GROSS-PAY-OUT = HOURLY-RATE-IN * HOURS-WORKED-IN
+           END-IF.
+       250-Load-OT-Table.
+           MOVE "H" TO OT-CATEGORY (1).
+           MOVE 40  TO OT-THRESHOLD-HRS (1).
+           MOVE .50 TO OT-PREMIUM-RATE (1).
+           MOVE "P" TO OT-CATEGORY (2).
+           MOVE 20  TO OT-THRESHOLD-HRS (2).
+           MOVE .25 TO OT-PREMIUM-RATE (2).
+       260-Lookup-OT-Rate.
+           MOVE OT-DEFAULT-THRESHOLD-HRS TO OT-THRESHOLD.
+           MOVE OT-DEFAULT-PREMIUM-RATE  TO OT-PREMIUM-RATE-WS.
+           SET OT-IDX TO 1.
+           SEARCH OT-RATE-ENTRY
+              AT END CONTINUE
+              WHEN OT-CATEGORY (OT-IDX) = CATEGORY-IN
+                 MOVE OT-THRESHOLD-HRS (OT-IDX) TO OT-THRESHOLD
+                 MOVE OT-PREMIUM-RATE (OT-IDX)  TO OT-PREMIUM-RATE-WS
+           END-SEARCH.
        300-Open-Files.
            OPEN INPUT PAYROLL.
            OPEN OUTPUT PAYCHECK.
