@@ -17,7 +17,9 @@
        01  MISC-FIELDS.
            05 CLAIMFILE-ST-WS                    PIC X(02).
              88 OPEN-FILE       VALUE 'OP'.
+             88 OPEN-OUTPUT-FILE VALUE 'OW'.
              88 READ-FILE       VALUE 'RE'.
+             88 WRITE-FILE      VALUE 'WR'.
              88 CLOSE-FILE      VALUE 'CL'.
              88 CLAIMFILE-OK    VALUE '00'.
            05 CLAIMFILE-EOF                      PIC X(01).
@@ -28,7 +30,7 @@
        01  IO-AREA REDEFINES CLAIM-RECORD-WS     PIC X(90).
        01  CLAIMFILE-ST-LS                       PIC X(02).
 
-       PROCEDURE DIVISION USING IO-AREA, CLAIMFILE-ST-LS.
+       PROCEDURE DIVISION USING CLAIM-RECORD-WS, CLAIMFILE-ST-LS.
            MOVE CLAIMFILE-ST-LS TO CLAIMFILE-ST-WS.
            PERFORM 100-PROCESSING.
            GOBACK.
@@ -37,8 +39,12 @@
            EVALUATE TRUE
                 WHEN OPEN-FILE
                    PERFORM 300-OPEN-FILE
+                WHEN OPEN-OUTPUT-FILE
+                   PERFORM 350-OPEN-OUTPUT-FILE
                 WHEN READ-FILE
                    PERFORM 400-READ-FILE
+                WHEN WRITE-FILE
+                   PERFORM 600-WRITE-FILE
                 WHEN CLOSE-FILE
                     PERFORM 500-CLOSE-FILE
            END-EVALUATE.
@@ -47,6 +53,11 @@
            OPEN INPUT CLAIMFILE
            IF NOT CLAIMFILE-OK
               DISPLAY 'CLAIM FILE PROBLEM'.
+      *
+       350-OPEN-OUTPUT-FILE.
+           OPEN OUTPUT CLAIMFILE
+           IF NOT CLAIMFILE-OK
+              DISPLAY 'CLAIM FILE PROBLEM'.
       *
        400-READ-FILE.
            READ CLAIMFILE INTO CLAIM-RECORD-WS
@@ -57,4 +68,11 @@
                 MOVE '00' TO CLAIMFILE-ST-WS
            ELSE
               DISPLAY 'CLAIM FILE PROBLEM'.
+      *
+       600-WRITE-FILE.
+           WRITE CLAIM-RECORD FROM CLAIM-RECORD-WS.
+           IF CLAIMFILE-OK
+                MOVE '00' TO CLAIMFILE-ST-WS
+           ELSE
+              DISPLAY 'CLAIM FILE PROBLEM'.
        500-CLOSE-FILE.
