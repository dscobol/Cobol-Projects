@@ -6,17 +6,45 @@
       * ---------- ------------  ---------------------------------------
       * 2020-07-29 MYNAME        Created for ECBAP class
       *
+      * 2026-08-09 MYNAME        Replaced the four hardcoded tax rates
+      *                          with a tax-bracket file loaded into a
+      *                          variable-length table, so Avg/Median/
+      *                          Range are computed over however many
+      *                          brackets are on file instead of a
+      *                          fixed set of four.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  INTRSTAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TaxBracketFile
+             ASSIGN TO UT-S-TAXBRK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TaxBracketFile-Status.
        DATA DIVISION.
        FILE SECTION.
+       FD  TaxBracketFile
+           RECORD CONTAINS 5 CHARACTERS.
+       01  TaxBracketFile-Record       PIC 9(02)V9(03).
+
        WORKING-STORAGE SECTION.
        01  WS-Compute-Variables.
-           12 Tax-S                PIC 99V999 VALUE .045.
-           12 Tax-T                PIC 99V999 VALUE .02.
-           12 Tax-W                PIC 99V999 VALUE .035.
-           12 Tax-B                PIC 99V999 VALUE .03.
+           12 Tax-Bracket-Max-Counter      PIC S9(4) COMP VALUE +500.
+           12 Tax-Bracket-Occurs-Dep-Cntr  PIC S9(4) COMP VALUE ZERO.
+           12 Tax-Bracket-Table OCCURS 0 TO 500 TIMES
+              DEPENDING ON Tax-Bracket-Occurs-Dep-Cntr
+              ASCENDING KEY Tax-Rate
+              INDEXED BY Tax-Bracket-IDX.
+              15 Tax-Rate               PIC 99V999.
+
+           12 Tax-Rate-Sum          PIC 9(7)V999 VALUE ZERO.
+           12 Tax-Bracket-Mid-Point PIC S9(4) COMP.
+
+       01  WS-File-Status.
+           12 TaxBracketFile-Status PIC X(02).
+              88 TaxBracketFile-OK      VALUE '00'.
+              88 TaxBracketFile-EOF     VALUE '10'.
 
        01  WS-Display-Variables.
            12 Avg-Tax              PIC 99.999.
@@ -25,15 +53,58 @@
 
        PROCEDURE DIVISION.
 
-           COMPUTE Avg-Tax = 
-              FUNCTION MEAN (Tax-S Tax-T Tax-W Tax-B).
-           COMPUTE Median-Tax  = 
-              FUNCTION MEDIAN  (Tax-S Tax-T Tax-W Tax-B).
-           COMPUTE Tax-Range  = 
-              FUNCTION RANGE  (Tax-S Tax-T Tax-W Tax-B).
+           PERFORM LOAD-TAX-BRACKETS.
+           PERFORM COMPUTE-TAX-STATISTICS.
 
            DISPLAY "Avg Tax: " Avg-Tax.
-           DISPLAY "Medaian Tax: " Median-Tax.
+           DISPLAY "Median Tax: " Median-Tax.
            DISPLAY "Range Tax: " Tax-Range.
-           
+
            GOBACK.
+
+       LOAD-TAX-BRACKETS.
+           OPEN INPUT TaxBracketFile.
+           PERFORM READ-TAX-BRACKET.
+           PERFORM READ-NEXT-TAX-BRACKET
+              UNTIL TaxBracketFile-EOF
+              OR Tax-Bracket-Occurs-Dep-Cntr = Tax-Bracket-Max-Counter.
+           CLOSE TaxBracketFile.
+
+       READ-NEXT-TAX-BRACKET.
+           ADD 1 TO Tax-Bracket-Occurs-Dep-Cntr.
+           MOVE TaxBracketFile-Record
+              TO Tax-Rate(Tax-Bracket-Occurs-Dep-Cntr).
+           PERFORM READ-TAX-BRACKET.
+
+       READ-TAX-BRACKET.
+           READ TaxBracketFile
+              AT END SET TaxBracketFile-EOF TO TRUE
+           END-READ.
+
+       COMPUTE-TAX-STATISTICS.
+           SORT Tax-Bracket-Table ASCENDING Tax-Rate.
+
+           PERFORM SUM-TAX-BRACKET
+              VARYING Tax-Bracket-IDX FROM 1 BY 1
+              UNTIL Tax-Bracket-IDX > Tax-Bracket-Occurs-Dep-Cntr.
+
+           COMPUTE Avg-Tax ROUNDED =
+              Tax-Rate-Sum / Tax-Bracket-Occurs-Dep-Cntr.
+
+           COMPUTE Tax-Range =
+              Tax-Rate(Tax-Bracket-Occurs-Dep-Cntr) - Tax-Rate(1).
+
+           IF FUNCTION MOD(Tax-Bracket-Occurs-Dep-Cntr, 2) = 0
+              COMPUTE Tax-Bracket-Mid-Point =
+                 Tax-Bracket-Occurs-Dep-Cntr / 2
+              COMPUTE Median-Tax ROUNDED =
+                 (Tax-Rate(Tax-Bracket-Mid-Point)
+                  + Tax-Rate(Tax-Bracket-Mid-Point + 1)) / 2
+           ELSE
+              COMPUTE Tax-Bracket-Mid-Point =
+                 (Tax-Bracket-Occurs-Dep-Cntr + 1) / 2
+              MOVE Tax-Rate(Tax-Bracket-Mid-Point) TO Median-Tax
+           END-IF.
+
+       SUM-TAX-BRACKET.
+           ADD Tax-Rate(Tax-Bracket-IDX) TO Tax-Rate-Sum.
