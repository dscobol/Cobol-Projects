@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.  STRLTH.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 01/01/08.
+       DATE-COMPILED. 01/01/08.
+       SECURITY. NON-CONFIDENTIAL.
+      **** Returns the trimmed (trailing-spaces-removed) length of a
+      **** comment field, for FORMATER's 450-CROSS-FIELD-EDITS minimum-
+      **** comment-length check.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SCAN-IDX                  PIC S9(04) COMP.
+
+       LINKAGE SECTION.
+       01  STRING-IN                    PIC X(60).
+       01  STR-LTH                      PIC 9(04).
+
+       PROCEDURE DIVISION USING  STRING-IN, STR-LTH.
+       100-MAINLINE.
+           PERFORM 200-SCAN-BACKWARD THRU 200-EXIT
+              VARYING WS-SCAN-IDX FROM LENGTH OF STRING-IN BY -1
+              UNTIL WS-SCAN-IDX = 0
+                 OR STRING-IN(WS-SCAN-IDX:1) NOT = SPACE.
+           MOVE WS-SCAN-IDX TO STR-LTH.
+           GOBACK.
+       100-EXIT.
+           EXIT.
+
+       200-SCAN-BACKWARD.
+           CONTINUE.
+       200-EXIT.
+           EXIT.
