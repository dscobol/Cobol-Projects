@@ -13,6 +13,14 @@
              ASSIGN TO PROJRPT
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS PRINTFILE-ST.
+           SELECT EOBFILE
+             ASSIGN TO UT-S-EOBFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EOBFILE-ST.
+           SELECT DUPFILE
+             ASSIGN TO UT-S-DUPFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DUPFILE-ST.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,6 +32,14 @@
            RECORD CONTAINS 132 CHARACTERS.
        01 PRINT-LINE                    PIC X(132).
 
+       FD  EOBFILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01 EOB-PRINT-LINE                PIC X(132).
+
+       FD  DUPFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 DUP-EXC-LINE                  PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 WS-STORAGE-IND                PIC X(60)
                                                        VALUE
@@ -66,6 +82,12 @@
                88 PROJFILE-OK                         VALUE '00'.
            05 PRINTFILE-ST              PIC X(2).
                88 PRINTFILE-OK                         VALUE '00'.
+           05 EOBFILE-ST                PIC X(2).
+               88 EOBFILE-OK                            VALUE '00'.
+           05 DUPFILE-ST                PIC X(2).
+               88 DUPFILE-OK                            VALUE '00'.
+           05 DUPLICATE-SUBMISSION-SW  PIC X(1)       VALUE 'N'.
+               88 DUPLICATE-SUBMISSION                 VALUE 'Y'.
            05 ACCOUNT-PERIOD            PIC X(1).
                88 ACCOUNT-PERIOD-OK                    VALUE 'Y'.
            05 BUDGET-CONTRACT-MET-WS  PIC X(1).
@@ -77,6 +99,18 @@
            05 CONTRACT-WS             PIC S9(5)V99.
            05 PROJ-PAID-WS             PIC S9(7)V99.
 
+       01 WS-EOB-REASON                 PIC X(40)      VALUE SPACES.
+
+      ****** SAME-DAY DUPLICATE-SUBMISSION CHECK - SAME PROJECT-BUDGET-NO
+      ****** AND BUDGET-ACCOUNT-DATE-NUM SEEN TWICE IN ONE RUN
+       01 DUP-CHECK-TABLE.
+           05 DUP-CHECK-ENTRY OCCURS 2000 TIMES
+                               INDEXED BY DUP-IDX.
+               10 DUP-BUDGET-NO         PIC 9(07).
+               10 DUP-ACCOUNT-DATE      PIC 9(08).
+
+       77 DUP-ENTRY-COUNT               PIC S9(5) COMP VALUE 0.
+
        01 DATE-FIELDS-WS.
            05 CURR-DATE-OUT             PIC X(10).
            05 CURR-DATE-WS              PIC S9(8).
@@ -85,6 +119,18 @@
                10 WS-MONTH              PIC X(2).
                10 WS-DAY                PIC X(2).
 
+      ****** RENEWAL-DATE MATH - CALLS EBUD03'S GENERIC DATE-ADD/
+      ****** DATE-FORMAT UTILITY TO ADD ONE YEAR TO THE ACCOUNT DATE
+       01 EBUD03-INTERFACE.
+           05 EB-IN-DATE                PIC X(10).
+           05 EB-IN-PICTURE             PIC X(10).
+           05 EB-IN-LENGTH              PIC S9(4) BINARY.
+           05 EB-DAYS-TO-ADD            PIC S9(5).
+           05 EB-OUT-PICTURE            PIC X(37).
+           05 EB-OUT-LENGTH             PIC S9(4) BINARY.
+           05 EB-OUT-DATE               PIC X(80).
+           05 EB-PROGRAM-RETCODE        PIC 9(4).
+
        01 REPORT-FIELDS.
            05 LINE-COUNT                PIC S9(2)       VALUE +6.
            05 PAGE-COUNT                PIC S9(2)       VALUE ZEROS.
@@ -192,6 +238,39 @@
            05 TOT-PROJ-COST-PAID-OUT PIC $$$,$$$,$$9.99.
            05 FILLER                    PIC X(5)       VALUE SPACES.
 
+       01 EOB-HEADING-LINE.
+           05 FILLER               PIC X(11)  VALUE 'BUDGET NO'.
+           05 FILLER               PIC X(23)  VALUE 'BUDGET TYPE'.
+           05 FILLER               PIC X(9)   VALUE 'CONTRACT'.
+           05 FILLER               PIC X(10)  VALUE 'COINS'.
+           05 FILLER               PIC X(6)   VALUE 'PAID'.
+           05 FILLER               PIC X(40)  VALUE 'REASON'.
+
+       01 EOB-DETAIL-LINE.
+           05 EOB-BUDGET-NO             PIC 9B999B99.
+           05 FILLER                    PIC X(3)       VALUE SPACES.
+           05 EOB-BUDGET-TYPE           PIC X(20).
+           05 FILLER                    PIC X(2)       VALUE SPACES.
+           05 EOB-CONTRACT-MET          PIC X.
+           05 FILLER                    PIC X(7)       VALUE SPACES.
+           05 EOB-COINSURANCE           PIC $$$9.
+           05 FILLER                    PIC X(5)       VALUE SPACES.
+           05 EOB-PAY-FLAG              PIC XXX.
+           05 FILLER                    PIC X(2)       VALUE SPACES.
+           05 EOB-REASON                PIC X(40).
+
+       01 DUP-EXCEPTION-LINE.
+           05 DUP-OUT-BUDGET-NO         PIC 9B999B99.
+           05 FILLER                    PIC X(3)       VALUE SPACES.
+           05 DUP-OUT-NAME.
+               10 DUP-OUT-FIRST-NAME    PIC X(10).
+               10 DUP-OUT-LAST-NAME     PIC X(15).
+           05 FILLER                    PIC X(3)       VALUE SPACES.
+           05 DUP-OUT-ACCOUNT-DATE      PIC 9(08).
+           05 FILLER                    PIC X(3)       VALUE SPACES.
+           05 FILLER                    PIC X(23)
+                        VALUE 'DUPLICATE SUBMISSION'.
+
        01 FILLER                        PIC X(12)
                          VALUE 'WS ENDS HERE'.
       *
@@ -209,20 +288,35 @@
                       DATE-FIELDS-WS.
            MOVE FUNCTION CURRENT-DATE TO HDG-DATE.
            PERFORM 300-OPEN-FILES.
+           PERFORM 345-WRITE-EOB-HEADING.
            PERFORM 400-READ-PROJS.
 
        200-PROCESS-PROJ.
-           IF PROJ-COST < ALLOWED-AMT
-               PERFORM 300-COMPUTE-PROJ
-               IF PAY-THE-PROJ
-                   PERFORM 340-DETAIL-LINE
-                   PERFORM 360-COMPUTE-INSURANCE-TOTAL
-                   IF LINE-COUNT > LINES-PER-PAGE
-                       PERFORM 400-WRITE-HEADING-LINES
-                   END-IF
-                   PERFORM 500-WRITE-DETAIL-LINE
-                   PERFORM 600-INCREMENT-TOTALS
+           PERFORM 320-CHECK-DUPLICATE.
+           IF DUPLICATE-SUBMISSION
+               MOVE 'N' TO PAY-THE-PROJ-WS
+               MOVE 'N' TO BUDGET-CONTRACT-MET-WS
+               MOVE 'DUPLICATE SUBMISSION - NOT PAID' TO WS-EOB-REASON
+               PERFORM 550-WRITE-EOB-LINE
+               PERFORM 560-WRITE-DUP-EXCEPTION
+           ELSE
+               IF PROJ-COST < ALLOWED-AMT
+                   PERFORM 300-COMPUTE-PROJ
+               ELSE
+                   MOVE 'N' TO PAY-THE-PROJ-WS
+                   MOVE 'N' TO BUDGET-CONTRACT-MET-WS
                END-IF
+               PERFORM 345-SET-EOB-REASON
+               PERFORM 550-WRITE-EOB-LINE
+           END-IF
+           IF PAY-THE-PROJ
+               PERFORM 340-DETAIL-LINE
+               PERFORM 360-COMPUTE-INSURANCE-TOTAL
+               IF LINE-COUNT > LINES-PER-PAGE
+                   PERFORM 400-WRITE-HEADING-LINES
+               END-IF
+               PERFORM 500-WRITE-DETAIL-LINE
+               PERFORM 600-INCREMENT-TOTALS
            END-IF
            PERFORM 400-READ-PROJS.
 
@@ -237,6 +331,35 @@
               DISPLAY 'PRINT REPORT PROBLEM'
               GO TO 999-ERROR-RTN.
 
+           OPEN OUTPUT EOBFILE
+           IF NOT EOBFILE-OK
+              DISPLAY 'EOB FILE PROBLEM'
+              GO TO 999-ERROR-RTN.
+
+           OPEN OUTPUT DUPFILE
+           IF NOT DUPFILE-OK
+              DISPLAY 'DUP FILE PROBLEM'
+              GO TO 999-ERROR-RTN.
+
+      *
+       320-CHECK-DUPLICATE.
+           MOVE 'N' TO DUPLICATE-SUBMISSION-SW.
+           SET DUP-IDX TO 1.
+           SEARCH DUP-CHECK-ENTRY
+               AT END
+                   PERFORM 330-ADD-DUP-ENTRY
+               WHEN DUP-BUDGET-NO (DUP-IDX) = PROJECT-BUDGET-NO
+                AND DUP-ACCOUNT-DATE (DUP-IDX) = BUDGET-ACCOUNT-DATE-NUM
+                   MOVE 'Y' TO DUPLICATE-SUBMISSION-SW
+           END-SEARCH.
+
+       330-ADD-DUP-ENTRY.
+           ADD 1 TO DUP-ENTRY-COUNT.
+           SET DUP-IDX TO DUP-ENTRY-COUNT.
+           MOVE PROJECT-BUDGET-NO      TO DUP-BUDGET-NO (DUP-IDX).
+           MOVE BUDGET-ACCOUNT-DATE-NUM
+                                  TO DUP-ACCOUNT-DATE (DUP-IDX).
+      *
        300-COMPUTE-CONTRACT.
            COMPUTE CONTRACT-WS ROUNDED =
               BUDGET-COST * CONTRACT-PERC
@@ -268,6 +391,28 @@
            END-IF.
       *
        340-DETAIL-LINE.
+      *
+       345-WRITE-EOB-HEADING.
+           WRITE EOB-PRINT-LINE FROM EOB-HEADING-LINE.
+           MOVE SPACES TO EOB-PRINT-LINE.
+           WRITE EOB-PRINT-LINE.
+      *
+      *    BUILDS A PLAIN-ENGLISH REASON FOR THE EOB LINE - EVERY
+      *    PROJ-RECORD-WS GETS ONE, WHETHER OR NOT IT WAS PAID, SO
+      *    NOTHING IS SILENTLY DROPPED THE WAY 200-PROCESS-PROJ USED
+      *    TO SKIP UNPAID/OVER-LIMIT RECORDS.
+       345-SET-EOB-REASON.
+           IF PROJ-COST NOT < ALLOWED-AMT
+               MOVE 'PROJECT COST EXCEEDS ALLOWED AMOUNT'
+                                             TO WS-EOB-REASON
+           ELSE
+               IF PAY-THE-PROJ
+                   MOVE 'PAID' TO WS-EOB-REASON
+               ELSE
+                   MOVE 'REMAINING BUDGET EXHAUSTED BY PROJ COST'
+                                             TO WS-EOB-REASON
+               END-IF
+           END-IF.
       *
        360-COMPUTE-INSURANCE-TOTAL.
 
@@ -292,6 +437,20 @@
            WRITE PRINT-LINE FROM HEADING-LINE-TWO.
            WRITE PRINT-LINE FROM HEADING-LINE-THREE.
            WRITE PRINT-LINE FROM HEADING-LINE-FOUR.
+      *
+       470-COMPUTE-RENEW-DATE.
+           MOVE BUDGET-ACCOUNT-DATE-X TO EB-IN-DATE(1:8).
+           MOVE "YYYYMMDD"            TO EB-IN-PICTURE(1:8).
+           MOVE 8                     TO EB-IN-LENGTH.
+           MOVE 365                   TO EB-DAYS-TO-ADD.
+           MOVE "YYYY/MM/DD"          TO EB-OUT-PICTURE(1:10).
+           MOVE 10                    TO EB-OUT-LENGTH.
+           CALL "EBUD03" USING EBUD03-INTERFACE.
+           IF EB-PROGRAM-RETCODE = 0
+              MOVE EB-OUT-DATE(1:10) TO DET-RENEW-DATE
+           ELSE
+              MOVE BUDGET-ACCOUNT-DATE-X TO DET-RENEW-DATE
+           END-IF.
       *
        500-WRITE-DETAIL-LINE.
            MOVE PROJECT-BUDGET-NO TO DET-BUDGET-NO.
@@ -314,7 +473,7 @@
            MOVE SPACES                   TO DET-NAME.
            MOVE PROJECT-LAST-NAME        TO DET-LAST-NAME.
            MOVE PROJECT-FIRST-NAME       TO DET-FIRST-NAME.
-           MOVE BUDGET-ACCOUNT-DATE-X    TO DET-RENEW-DATE.
+           PERFORM 470-COMPUTE-RENEW-DATE.
            MOVE BUDGET-CONTRACT-MET-WS TO DET-CONTRACT-MET.
            MOVE CONTRACT-PERC          TO DET-CONTRACT-PERC.
            MOVE CONTRACT-WS            TO DET-COINSURANCE.
@@ -324,6 +483,36 @@
            WRITE PRINT-LINE FROM DETAIL-LINE
               AFTER ADVANCING 2 LINES
            ADD 1 TO LINE-COUNT.
+      *
+       550-WRITE-EOB-LINE.
+           MOVE PROJECT-BUDGET-NO      TO EOB-BUDGET-NO.
+
+           EVALUATE BUDGET-TYPE
+           WHEN 1
+                MOVE 'EMPLOYER-PRIVATE'
+                   TO EOB-BUDGET-TYPE
+           WHEN 2
+                MOVE 'STANDARD MEDICARE'
+                   TO EOB-BUDGET-TYPE
+           WHEN 3
+                MOVE 'AFFORDABLE CARE ACT'
+                   TO EOB-BUDGET-TYPE
+           WHEN OTHER
+                MOVE 'UNKNOWN' TO EOB-BUDGET-TYPE.
+
+           MOVE BUDGET-CONTRACT-MET-WS TO EOB-CONTRACT-MET.
+           MOVE CONTRACT-WS            TO EOB-COINSURANCE.
+           MOVE PAY-THE-PROJ-WS        TO EOB-PAY-FLAG.
+           MOVE WS-EOB-REASON          TO EOB-REASON.
+
+           WRITE EOB-PRINT-LINE FROM EOB-DETAIL-LINE.
+      *
+       560-WRITE-DUP-EXCEPTION.
+           MOVE PROJECT-BUDGET-NO      TO DUP-OUT-BUDGET-NO.
+           MOVE PROJECT-FIRST-NAME     TO DUP-OUT-FIRST-NAME.
+           MOVE PROJECT-LAST-NAME      TO DUP-OUT-LAST-NAME.
+           MOVE BUDGET-ACCOUNT-DATE-NUM TO DUP-OUT-ACCOUNT-DATE.
+           WRITE DUP-EXC-LINE FROM DUP-EXCEPTION-LINE.
       *
        600-INCREMENT-TOTALS.
            ADD BUDGET-COST TO TOT-BUDGET-COST
@@ -352,6 +541,6 @@
            MOVE TOT-PROJ-COST-PAID TO TOT-PROJ-COST-PAID-OUT
            WRITE PRINT-LINE FROM TOTAL-LINE-OUT.
        900-WRAP-UP.
-           CLOSE PROJFILE, PRINTFILE.
+           CLOSE PROJFILE, PRINTFILE, EOBFILE, DUPFILE.
        999-ERROR-RTN.
            GOBACK.
\ No newline at end of file
