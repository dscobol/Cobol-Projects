@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLYE.
+      * Year-end YTD payroll summary, built on the same PAYROLL-REC
+      * detail record layout PAYROL01/PAYROL02/EMPPAY already use.
+      * Reads a whole year's worth of detail records, accumulates
+      * gross pay and estimated withholding per employee (keyed on
+      * NAME-WS/FIRST-WS+LAST-WS), and prints one summary line per
+      * employee plus a company-wide total.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL
+           ASSIGN TO UT-S-PAYROLL
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PAYSUMM
+           ASSIGN TO UT-S-PAYSUMM
+             ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PAYROLL-REC.
+       01  PAYROLL-REC  PIC X(80).
+       FD  PAYSUMM
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PAYSUMM-REC.
+       01  PAYSUMM-REC  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * End of File switch
+       01 PAYROLL-EOF               PIC X(01) VALUE SPACE.
+       01 PAYROLL-WS.
+           05 NAME-WS.
+              10 FIRST-WS           PIC X(10).
+              10 LAST-WS            PIC X(10).
+           05  DATE-WS              PIC X(10).
+           05  HOURLY-RATE          PIC 9(3).
+           05  HOURS-WORKED         PIC 9(3).
+           05  CATEGORY             PIC X(1).
+           05  GROSS-PAY            PIC 9(5).
+
+       01 WS-WITHHOLD-RATE          PIC V99      VALUE .20.
+       01 WS-REC-WITHHOLD           PIC 9(7)V99  VALUE 0.
+
+       01 EMP-YTD-TABLE.
+           05 EMP-YTD-ENTRY OCCURS 100 TIMES INDEXED BY EMP-IDX.
+              10 EMP-YTD-FIRST      PIC X(10).
+              10 EMP-YTD-LAST       PIC X(10).
+              10 EMP-YTD-GROSS      PIC 9(9)V99  VALUE 0.
+              10 EMP-YTD-WITHHOLD   PIC 9(9)V99  VALUE 0.
+
+       01 WS-EMP-COUNT              PIC 9(4)     VALUE 0.
+       01 WS-COMPANY-GROSS          PIC 9(9)V99  VALUE 0.
+       01 WS-COMPANY-WITHHOLD       PIC 9(9)V99  VALUE 0.
+
+       01 REPORT-HEADING.
+           05 FILLER PIC X(30) VALUE
+              "   Year-End Payroll Summary".
+
+       01 SUBJECT-HEADING.
+           05 FILLER PIC X(60) VALUE
+              "Employee Name             YTD Gross     YTD Withholding".
+
+       01 EMPLOYEE-LINE.
+           05 PRN-FIRST      PIC X(10).
+           05 FILLER         PIC X(01) VALUE SPACE.
+           05 PRN-LAST       PIC X(10).
+           05 FILLER         PIC X(03) VALUE SPACES.
+           05 PRN-GROSS      PIC $$$$,$$9.99.
+           05 FILLER         PIC X(03) VALUE SPACES.
+           05 PRN-WITHHOLD   PIC $$$$,$$9.99.
+
+       01 COMPANY-TOTAL-LINE.
+           05 FILLER PIC X(22) VALUE "Company Totals:       ".
+           05 FILLER PIC X(09) VALUE SPACES.
+           05 PRN-COMPANY-GROSS     PIC $$$,$$$,$$9.99.
+           05 FILLER PIC X(03) VALUE SPACES.
+           05 PRN-COMPANY-WITHHOLD  PIC $$$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM 000-Housekeeping.
+           PERFORM 100-Main UNTIL PAYROLL-EOF = 'Y'.
+           PERFORM 700-Print-Summary.
+           PERFORM 600-CLOSE-FILES.
+           GOBACK.
+
+       000-Housekeeping.
+      * Initialization Routine
+           INITIALIZE PAYROLL-WS, EMP-YTD-TABLE.
+           PERFORM 300-Open-Files.
+           WRITE PAYSUMM-REC FROM REPORT-HEADING
+               AFTER ADVANCING 1 LINE.
+           WRITE PAYSUMM-REC FROM SUBJECT-HEADING
+               AFTER ADVANCING 2 LINE.
+      * Priming Read
+           PERFORM 400-Read-Payroll.
+
+       100-Main.
+           COMPUTE WS-REC-WITHHOLD = GROSS-PAY * WS-WITHHOLD-RATE.
+           PERFORM 200-Accum-Employee.
+           PERFORM 400-Read-Payroll.
+
+       200-Accum-Employee.
+           SET EMP-IDX TO 1
+           SEARCH EMP-YTD-ENTRY
+               AT END PERFORM 210-Add-New-Employee
+               WHEN EMP-YTD-FIRST (EMP-IDX) = FIRST-WS
+                AND EMP-YTD-LAST (EMP-IDX)  = LAST-WS
+                   PERFORM 220-Update-Employee
+           END-SEARCH.
+
+       210-Add-New-Employee.
+           ADD 1 TO WS-EMP-COUNT.
+           SET EMP-IDX TO WS-EMP-COUNT.
+           MOVE FIRST-WS         TO EMP-YTD-FIRST (EMP-IDX).
+           MOVE LAST-WS          TO EMP-YTD-LAST (EMP-IDX).
+           MOVE GROSS-PAY        TO EMP-YTD-GROSS (EMP-IDX).
+           MOVE WS-REC-WITHHOLD  TO EMP-YTD-WITHHOLD (EMP-IDX).
+
+       220-Update-Employee.
+           ADD GROSS-PAY        TO EMP-YTD-GROSS (EMP-IDX).
+           ADD WS-REC-WITHHOLD  TO EMP-YTD-WITHHOLD (EMP-IDX).
+
+       300-Open-Files.
+           OPEN INPUT PAYROLL.
+           OPEN OUTPUT PAYSUMM.
+
+       400-Read-Payroll.
+           READ PAYROLL INTO PAYROLL-WS
+      * Set AT END Switch
+               AT END MOVE "Y" TO PAYROLL-EOF
+           END-READ.
+
+       600-CLOSE-FILES.
+           CLOSE PAYROLL, PAYSUMM.
+
+       700-Print-Summary.
+           PERFORM 710-Print-Employee-Line
+              VARYING EMP-IDX FROM 1 BY 1 UNTIL EMP-IDX > WS-EMP-COUNT.
+           MOVE WS-COMPANY-GROSS     TO PRN-COMPANY-GROSS.
+           MOVE WS-COMPANY-WITHHOLD  TO PRN-COMPANY-WITHHOLD.
+           WRITE PAYSUMM-REC FROM COMPANY-TOTAL-LINE
+               AFTER ADVANCING 2 LINE.
+
+       710-Print-Employee-Line.
+           MOVE EMP-YTD-FIRST (EMP-IDX)    TO PRN-FIRST.
+           MOVE EMP-YTD-LAST (EMP-IDX)     TO PRN-LAST.
+           MOVE EMP-YTD-GROSS (EMP-IDX)    TO PRN-GROSS.
+           MOVE EMP-YTD-WITHHOLD (EMP-IDX) TO PRN-WITHHOLD.
+           WRITE PAYSUMM-REC FROM EMPLOYEE-LINE AFTER ADVANCING 1 LINE.
+           ADD EMP-YTD-GROSS (EMP-IDX)     TO WS-COMPANY-GROSS.
+           ADD EMP-YTD-WITHHOLD (EMP-IDX)  TO WS-COMPANY-WITHHOLD.
