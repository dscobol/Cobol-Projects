@@ -2,9 +2,14 @@
        PROGRAM-ID. EBUD03.
       *    THIS IS A SAMPLE PROGRAM FOR EBU 2004
       *
-      *    THIS PROGRAM WILL BE CALLED BY ANOTHER, RECEIVE A
-      *    DATE(YY/MM/DD) AND DETERMINE A PROPER FORMATTED
-      *    RETIREMENT DATE.
+      *    GENERIC DATE-ADD / DATE-FORMAT UTILITY. RECEIVES AN INPUT
+      *    DATE AND ITS PICTURE STRING, OPTIONALLY ADDS A SIGNED
+      *    NUMBER OF DAYS TO IT, AND RETURNS THE RESULT FORMATTED
+      *    USING THE CALLER'S REQUESTED OUTPUT PICTURE STRING.
+      *    ORIGINALLY WRITTEN JUST FOR RETIREMENT-DATE MATH - NOW
+      *    SHARED BY ANY CALLER NEEDING CEEDAYS/CEEDATE DATE MATH
+      *    (E.G. EMPPROJ'S RENEWAL-DATE CALCULATION, WARDRPT'S
+      *    DATE-ADMIT REFORMATTING).
       *
       *    (C) 2004 IBM - KEVIN J. CUMMINGS RESERVED.
        ENVIRONMENT DIVISION.
@@ -54,14 +59,20 @@
        LINKAGE SECTION.
       *
        01 INTERFACE-AREA.
-          05 L-RETIREMENT-YEAR     PIC X(10).
-          05 L-RETIREMENT-DATE     PIC X(80).
-          05 L-PROGRAM-RETCODE PIC 9(4).
+          05 L-IN-DATE             PIC X(10).
+          05 L-IN-PICTURE          PIC X(10).
+          05 L-IN-LENGTH           PIC S9(4) BINARY.
+          05 L-DAYS-TO-ADD         PIC S9(5)      VALUE ZERO.
+          05 L-OUT-PICTURE         PIC X(37).
+          05 L-OUT-LENGTH          PIC S9(4) BINARY.
+          05 L-OUT-DATE            PIC X(80).
+          05 L-PROGRAM-RETCODE     PIC 9(4).
 
        PROCEDURE DIVISION USING INTERFACE-AREA.
       *
        A000-MAINLINE SECTION.
-           PERFORM A100-DETERMINE-RETIREMENT
+           MOVE ZERO TO L-PROGRAM-RETCODE
+           PERFORM A100-CONVERT-TO-LILIAN
            IF L-PROGRAM-RETCODE = 0
               PERFORM A200-FORMAT-DATE
            GOBACK
@@ -69,26 +80,28 @@
        END-OF-SECTION.
            EXIT.
       *
-       A100-DETERMINE-RETIREMENT SECTION.
+       A100-CONVERT-TO-LILIAN SECTION.
       *************************************************
-      ** CALL CEEDAYS TO CONVERT THE RETIREMENT DATE **
-      ** TO  LILIAN REPRESENTATION                   **
+      ** CALL CEEDAYS TO CONVERT THE CALLER'S DATE    **
+      ** TO LILIAN REPRESENTATION, THEN ADD THE       **
+      ** CALLER'S (POSSIBLY ZERO) DAY OFFSET          **
       *************************************************
-           MOVE 10 TO VSTRING-LENGTH OF IN-DATE.
-           MOVE L-RETIREMENT-YEAR   TO
-              VSTRING-TEXT OF IN-DATE(1:10).
-           MOVE 10 TO VSTRING-LENGTH OF PICSTR.
-           MOVE "YYYY/MM/DD" TO VSTRING-TEXT OF PICSTR(1:10).
+           MOVE L-IN-LENGTH  TO VSTRING-LENGTH OF IN-DATE.
+           MOVE L-IN-DATE    TO
+              VSTRING-TEXT OF IN-DATE(1:L-IN-LENGTH).
+           MOVE L-IN-LENGTH  TO VSTRING-LENGTH OF PICSTR.
+           MOVE L-IN-PICTURE TO
+              VSTRING-TEXT OF PICSTR(1:L-IN-LENGTH).
            CALL "CEEDAYS" USING IN-DATE, PICSTR,
                                 LILIAN, FC.
 
 
       *************************************************
-      ** IF CEEDAYS RUNS SUCCESSFULLY, DISPLAY RESULT**
+      ** IF CEEDAYS RUNS SUCCESSFULLY, APPLY THE      **
+      ** REQUESTED DAY OFFSET                         **
       *************************************************
            IF  CEE000 OF FC  THEN
-               DISPLAY VSTRING-TEXT OF IN-DATE
-                   " IS LILIAN DAY: " LILIAN
+               ADD L-DAYS-TO-ADD TO LILIAN
            ELSE
                DISPLAY "CEEDAYS FAILED WITH MSG "
                    MSG-NO OF FC UPON CONSOLE
@@ -105,9 +118,9 @@
       **  DESIRED FORMAT OF THE OUTPUT FROM CEEDATE, **
       **  AND THE PICTURE STRING'S LENGTH.           **
       *************************************************
-           MOVE 37 TO VSTRING-LENGTH OF PICSTR.
-           MOVE "Wwwwwwwwwwz, ZD Mmmmmmmmmmmmmmz YYYY" TO
-                        VSTRING-TEXT OF PICSTR(1:37).
+           MOVE L-OUT-LENGTH   TO VSTRING-LENGTH OF PICSTR.
+           MOVE L-OUT-PICTURE  TO
+                        VSTRING-TEXT OF PICSTR(1:L-OUT-LENGTH).
 
       *************************************************
       ** CALL CEEDATE TO CONVERT THE LILIAN DATE     **
@@ -121,7 +134,7 @@
       ** IF CEEDATE RUNS SUCCESSFULLY, DISPLAY RESULT**
       *************************************************
            IF CEE000 OF FC  THEN
-               MOVE CHRDATE TO L-RETIREMENT-DATE
+               MOVE CHRDATE TO L-OUT-DATE
            ELSE
                DISPLAY "CEEDATE FAILED WITH MSG "
                    MSG-NO OF FC UPON CONSOLE
@@ -130,4 +143,4 @@
            .
       *
        END-OF-SECTION.
-           EXIT.
\ No newline at end of file
+           EXIT.
