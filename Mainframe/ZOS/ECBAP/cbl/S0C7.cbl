@@ -25,7 +25,6 @@
       *    MOVE SPACES TO A-TABLE.
       * Unitialized fields
            IF SUB NUMERIC MOVE SUB TO SUB-COMP.
-           GOBACK.
            MOVE SUB TO SUB-DISPLAY.
            MOVE SUB TO SUB-COMP-3.
            MOVE A-TAB(SUB) TO SUB-COMP. *> ABEND
