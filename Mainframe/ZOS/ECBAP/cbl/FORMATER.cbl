@@ -208,6 +208,13 @@
           05 RETURN-CD                PIC S9(04) VALUE 0.
           05 ROW-SUB                  PIC 9(02).
 
+      ***** ABEND CODE/REASON CODE FOR THE CONTROLLED CEE3ABD CALL IN
+      ***** 1000-ABEND-RTN - EACH GO TO 1000-ABEND-RTN SITE SETS ITS
+      ***** OWN WS-ABEND-CODE/WS-ABEND-REASON-CODE ALONG WITH
+      ***** ABEND-REASON, SO THE SCHEDULER CAN TELL THE FAILURES APART.
+       01  WS-ABEND-CODE               PIC S9(9) BINARY VALUE 999.
+       01  WS-ABEND-REASON-CODE        PIC S9(9) BINARY VALUE 0.
+
        01  FLAGS-AND-SWITCHES.
           05 MORE-DATA-SW             PIC X(01) VALUE "Y".
              88 NO-MORE-DATA VALUE "N".
@@ -282,6 +289,8 @@
            PERFORM 900-READ-TRMTDATA THRU 900-EXIT.
            IF NO-MORE-DATA
               MOVE "EMPTY INPUT FILE" TO ABEND-REASON
+              MOVE 900 TO WS-ABEND-CODE
+              MOVE 1 TO WS-ABEND-REASON-CODE
               GO TO 1000-ABEND-RTN.
        000-EXIT.
            EXIT.
@@ -351,10 +360,11 @@
                IF (MEDICATION-COST > 9900.0
                   OR MEDICATION-COST < 1.01)
                    MOVE "*** INVALID MEDICATION COST" TO
-                      ERR-MSG IN INPATIENT-TREATMENT-REC-ERR.
-           MOVE "Y" TO ERROR-FOUND-SW
-           PERFORM 710-WRITE-TRMTERR THRU 710-EXIT
-           GO TO 400-EXIT
+                      ERR-MSG IN INPATIENT-TREATMENT-REC-ERR
+                   MOVE "Y" TO ERROR-FOUND-SW
+                   PERFORM 710-WRITE-TRMTERR THRU 710-EXIT
+                   GO TO 400-EXIT.
+
            IF (PHARMACY-COST IN INPATIENT-TREATMENT-REC > 880)
                IF (ANCILLARY-CHARGE > 900 AND ERROR-FOUND-SW = 'N')
                    IF LAB-TEST-ID(ROW-SUB) AND NOT VALID-CATEGORY
@@ -669,6 +679,8 @@
       *  Final file-handling edits and trailer record handling
            IF NOT TRAILER-REC
               MOVE "** INVALID FILE - NO TRAILER REC" TO ABEND-REASON
+              MOVE 901 TO WS-ABEND-CODE
+              MOVE 2 TO WS-ABEND-REASON-CODE
               GO TO 1000-ABEND-RTN.
 
            MOVE INPATIENT-TREATMENT-REC-DATA TO WS-TRAILER-REC.
@@ -676,6 +688,8 @@
            IF RECORDS-READ NOT EQUAL TO IN-RECORD-COUNT
               MOVE "** INVALID FILE - # RECORDS OUT OF BALANCE"
               TO ABEND-REASON
+              MOVE 902 TO WS-ABEND-CODE
+              MOVE 3 TO WS-ABEND-REASON-CODE
               GO TO 1000-ABEND-RTN.
 
 
@@ -734,7 +748,7 @@
            WRITE SYSOUT-REC FROM ABEND-REC.
            PERFORM 850-CLOSE-FILES THRU 850-EXIT.
            DISPLAY "*** ABNORMAL END OF JOB - TRTMNT ***" UPON CONSOLE.
-           DIVIDE ZERO-VAL INTO ONE-VAL.
+           CALL "CEE3ABD" USING WS-ABEND-CODE, WS-ABEND-REASON-CODE.
 
        1000-DB2-ERROR-RTN.
       ************************************************************
@@ -749,4 +763,6 @@
            DISPLAY SQLERRM.
            EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
            EXEC SQL ROLLBACK WORK END-EXEC.
+           MOVE 903 TO WS-ABEND-CODE.
+           MOVE SQLCODE TO WS-ABEND-REASON-CODE.
            GO TO 1000-ABEND-RTN.
\ No newline at end of file
