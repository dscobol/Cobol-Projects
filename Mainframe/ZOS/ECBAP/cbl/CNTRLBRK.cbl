@@ -10,6 +10,7 @@
        FILE-CONTROL.
            SELECT PRINT-LINE ASSIGN TO PRTLINE.
            SELECT ACCT-REC   ASSIGN TO ACCTSORT.
+           SELECT EXC-LINE   ASSIGN TO EXCLINE.
       *-------------
        DATA DIVISION.
       *-------------
@@ -39,7 +40,31 @@
                10  CITY-COUNTY    PIC X(20).
                10  USA-STATE      PIC X(15).  *> Input Sort Key
            05  RESERVED           PIC X(7).
+           05  PARTY-EQUIV-CD REDEFINES RESERVED PIC X(7).
+      *** Minor (party-equivalent) control-break key - repurposed from
+      *** the spare RESERVED bytes the same way ELECTED-O/LAST-YEAR-O
+      *** are pulled out of ACCT-NO above.
            05  COMMENTS           PIC X(50).
+      *
+      *** Same account-limit-vs-balance exception listing as PRINT-REC,
+      *** trimmed to only the over-limit accounts and their dollar
+      *** amount over so operations does not have to scan the full
+      *** state-by-state report looking for problems.
+       FD  EXC-LINE RECORDING MODE F.
+       01  EXC-REC.
+           05 FILLER                    PIC X(03)      VALUE SPACE.
+           05 EXC-ACCT-NO-O             PIC X(08).
+           05 FILLER                    PIC X(03)      VALUE SPACES.
+           05 EXC-STATE-O               PIC X(15).
+           05 FILLER                    PIC X(03)      VALUE SPACES.
+           05 EXC-FIRST-NAME-O          PIC X(15).
+           05 EXC-LAST-NAME-O           PIC X(20).
+           05 EXC-LIMIT-O               PIC $$,$$$,$$9.99.
+           05 FILLER                    PIC X(03)      VALUE SPACES.
+           05 EXC-BALANCE-O             PIC $$,$$$,$$9.99.
+           05 FILLER                    PIC X(03)      VALUE SPACES.
+           05 EXC-OVER-O                PIC $$,$$$,$$9.99.
+           05 FILLER                    PIC X(13)      VALUE SPACES.
       *
        WORKING-STORAGE SECTION.
        01 PROGRAM-INDICATOR-SWITCHES.
@@ -48,6 +73,8 @@
 
 009800 01 WS-BREAK-CONTROLS.
 009900     05 WS-CONTROL-KEY            PIC X(15). *> Hold/Control Key
+           05 WS-MINOR-CONTROL-KEY      PIC X(7)  VALUE SPACES.
+                                          *> Party-equivalent hold key
 
       *************************************************************
       ****** Report headings begin here ******
@@ -110,6 +137,38 @@
            05 NET-WORTH-SUB-TOT-OUT     PIC $$$,$$$,$$$.99.
            05 FILLER                    PIC X(17)      VALUE SPACE.
 
+      *************************************************************
+      ****** Over-Limit Exception Report Heading ******
+      *************************************************************
+       01  WS-EXC-HEADER.
+           05 FILLER                    PIC X(03)      VALUE SPACE.
+           05 FILLER                    PIC X(08)      VALUE 'ACCT NO'.
+           05 FILLER                    PIC X(03)      VALUE SPACES.
+           05 FILLER                    PIC X(15)      VALUE 'STATE'.
+           05 FILLER                    PIC X(03)      VALUE SPACES.
+           05 FILLER                    PIC X(15)      VALUE 'FIRST'.
+           05 FILLER                    PIC X(20)      VALUE 'LAST'.
+           05 FILLER                    PIC X(13)      VALUE 'LIMIT'.
+           05 FILLER                    PIC X(03)      VALUE SPACES.
+           05 FILLER                    PIC X(13)      VALUE 'BALANCE'.
+           05 FILLER                    PIC X(03)      VALUE SPACES.
+           05 FILLER               PIC X(13)     VALUE 'AMOUNT OVER'.
+
+      *************************************************************
+      ****** Minor (Party) Control Break Subtotal Line ******
+      *************************************************************
+       01  WS-MINOR-TRLR-LINE.
+           05 FILLER                    PIC X(06)       VALUE SPACES.
+           05 FILLER                    PIC X(15) VALUE 'Party Totals:'.
+           05 PARTY-TRLR-LINE           PIC X(7).
+           05 FILLER                    PIC X(20) VALUE SPACE.
+           05 FILLER                    PIC X(21)
+                            VALUE 'Salary | Net Worth: ' JUST RIGHT.
+           05 PARTY-SALARY-SUB-TOT-OUT     PIC $$$,$$$,$$$.99.
+           05 FILLER                    PIC X(02)       VALUE SPACES.
+           05 PARTY-NET-WORTH-SUB-TOT-OUT PIC $$$,$$$,$$$.99.
+           05 FILLER                    PIC X(17)      VALUE SPACE.
+
        01 WS-COUNTERS-AND-ACCUMULATORS.
            05 WS-CONTROL-BREAK-TOTAL    PIC S9(7)V99 COMP-3.
            05 WS-STATE-CTR              PIC  9(2) COMP.
@@ -119,11 +178,15 @@
            05 WS-LINE-KTR               PIC 9(4) COMP  VALUE 0.
            05 WS-SALARY-SUB-TOT          PIC 9(09)V99 VALUE 0.
            05 WS-NET-WORTH-SUB-TOT      PIC 9(09)V99 VALUE 0.
+           05 WS-PARTY-SALARY-SUB-TOT    PIC 9(09)V99 VALUE 0.
+           05 WS-PARTY-NET-WORTH-SUB-TOT PIC 9(09)V99 VALUE 0.
+           05 WS-EXC-OVER-AMT           PIC S9(7)V99 COMP-3 VALUE 0.
       *------------------
        PROCEDURE DIVISION.
       *------------------
            PERFORM 100-INIT-RTN *> Housekeeping, Initial Report Headings
            PERFORM 300-PROCESS-RECORDS UNTIL EOF-INPUT
+           PERFORM 550-MINOR-CONTROL-BREAK *> Final party subtotal
            PERFORM 500-CONTROL-BREAK *> Final Control Break paragraphs
            PERFORM 900-WRAP-UP
            GOBACK
@@ -142,14 +205,20 @@
        200-OPEN-FILES.
            OPEN INPUT ACCT-REC
            OPEN OUTPUT PRINT-LINE
+           OPEN OUTPUT EXC-LINE
+           WRITE EXC-REC FROM WS-EXC-HEADER
            .
        300-PROCESS-RECORDS.
            IF NOT EOF-INPUT   *> No duplicating last record
                IF WS-CONTROL-KEY = USA-STATE *> Control Break Conditional
+                   IF WS-MINOR-CONTROL-KEY NOT = PARTY-EQUIV-CD
+                       PERFORM 550-MINOR-CONTROL-BREAK
+                   END-IF
                    PERFORM 400-MOVE-DATA
                    PERFORM 600-WRITE-DATA
                    PERFORM 700-READ-RECORD
                ELSE
+                   PERFORM 550-MINOR-CONTROL-BREAK *> Flush last party
                    PERFORM 500-CONTROL-BREAK
                END-IF
            END-IF
@@ -164,7 +233,9 @@
                                   STATE-TRLR-LINE
            END-IF
            ADD ACCT-LIMIT TO WS-SALARY-SUB-TOT.
-           ADD ACCT-BALANCE TO WS-NET-WORTH-SUB-TOT
+           ADD ACCT-BALANCE TO WS-NET-WORTH-SUB-TOT.
+           ADD ACCT-LIMIT TO WS-PARTY-SALARY-SUB-TOT.
+           ADD ACCT-BALANCE TO WS-PARTY-NET-WORTH-SUB-TOT
       *** The ACCT file is actually a repurposed file for the presidents
       *** The first four bytes is their inaugural yr => last year in office
            MOVE ACCT-NO(1:4) TO ELECTED-O
@@ -173,6 +244,23 @@
            MOVE ACCT-BALANCE TO ACCT-BALANCE-O
            MOVE LAST-NAME TO LAST-NAME-O
            MOVE FIRST-NAME TO FIRST-NAME-O
+           PERFORM 450-WRITE-EXCEPTION
+           .
+      *************************************************************
+      ****** Over-Limit Exception Check - fires once per account **
+      *************************************************************
+       450-WRITE-EXCEPTION.
+           IF ACCT-BALANCE > ACCT-LIMIT
+                COMPUTE WS-EXC-OVER-AMT = ACCT-BALANCE - ACCT-LIMIT
+                MOVE ACCT-NO TO EXC-ACCT-NO-O
+                MOVE USA-STATE TO EXC-STATE-O
+                MOVE FIRST-NAME TO EXC-FIRST-NAME-O
+                MOVE LAST-NAME TO EXC-LAST-NAME-O
+                MOVE ACCT-LIMIT TO EXC-LIMIT-O
+                MOVE ACCT-BALANCE TO EXC-BALANCE-O
+                MOVE WS-EXC-OVER-AMT TO EXC-OVER-O
+                WRITE EXC-REC
+           END-IF
            .
        500-CONTROL-BREAK.
            IF WS-LINE-KTR > 0  *> Check for first time (beginning of program)
@@ -196,6 +284,22 @@
                 PERFORM 150-INIT-WS-FIELDS
            END-IF
            .
+      *************************************************************
+      ****** Minor Control Break - nested inside each state group ***
+      *************************************************************
+       550-MINOR-CONTROL-BREAK.
+           IF WS-MINOR-CONTROL-KEY NOT = SPACES
+                MOVE WS-PARTY-SALARY-SUB-TOT TO PARTY-SALARY-SUB-TOT-OUT
+                MOVE WS-PARTY-NET-WORTH-SUB-TOT
+                                          TO PARTY-NET-WORTH-SUB-TOT-OUT
+                MOVE WS-MINOR-CONTROL-KEY TO PARTY-TRLR-LINE
+                WRITE PRINT-REC FROM WS-BLANK-LINE
+                WRITE PRINT-REC FROM WS-MINOR-TRLR-LINE
+           END-IF
+           MOVE ZERO TO WS-PARTY-SALARY-SUB-TOT
+           MOVE ZERO TO WS-PARTY-NET-WORTH-SUB-TOT
+           MOVE PARTY-EQUIV-CD TO WS-MINOR-CONTROL-KEY
+           .
        600-WRITE-DATA.
            WRITE PRINT-REC
            .
@@ -208,4 +312,5 @@
        900-WRAP-UP.
            CLOSE ACCT-REC
            CLOSE PRINT-LINE
+           CLOSE EXC-LINE
            .
\ No newline at end of file
