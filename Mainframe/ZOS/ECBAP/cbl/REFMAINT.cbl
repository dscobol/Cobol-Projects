@@ -0,0 +1,468 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  REFMAINT.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEV CENTER.
+       DATE-WRITTEN. 01/23/88.
+       DATE-COMPILED. 01/23/88.
+       SECURITY. CONFIDENTIAL PATIENT DATA.
+
+      ******************************************************************
+      ******************************************************************
+      *REMARKS.
+      *
+      *          THIS PROGRAM APPLIES ADD/CHANGE/DELETE MAINTENANCE
+      *          TRANSACTIONS TO THE FOUR REFERENCE TABLES FORMATER
+      *          VALIDATES TREATMENT RECORDS AGAINST - DIAG_CODES,
+      *          WARD_DATA, HOSP_BED AND MEDICATION - SO NEW CODES CAN
+      *          BE LOADED BEFORE THE NEXT TREATMENT EDIT RUN INSTEAD
+      *          OF WAITING ON A REQUEST OUTSIDE THIS SYSTEM.
+      *
+      ******************************************************************
+
+               INPUT FILE              -   DDS0001.REFTRAN
+
+               OUTPUT FILE PRODUCED    -   DDS0001.REFACC
+
+               REJECTED TRANS FILE     -   DDS0001.REFREJ
+
+               DUMP FILE               -   SYSOUT
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REFTRAN
+           ASSIGN TO UT-S-REFTRAN
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+           SELECT REFACC
+           ASSIGN TO UT-S-REFACC
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+           SELECT REFREJ
+           ASSIGN TO UT-S-REFREJ
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(130).
+
+      ****** THIS FILE CARRIES ONE ADD/CHANGE/DELETE TRANSACTION PER
+      ****** RECORD AGAINST ONE OF THE FOUR REFERENCE TABLES BELOW
+       FD  REFTRAN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 76 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REFTRAN-REC.
+       01  REFTRAN-REC.
+           05  TRAN-FUNCTION-CD        PIC X(01).
+              88  TRAN-ADD             VALUE "A".
+              88  TRAN-CHANGE          VALUE "C".
+              88  TRAN-DELETE          VALUE "D".
+           05  TRAN-TABLE-ID           PIC X(04).
+              88  TRAN-DIAG-TABLE      VALUE "DIAG".
+              88  TRAN-WARD-TABLE      VALUE "WARD".
+              88  TRAN-BED-TABLE       VALUE "BED ".
+              88  TRAN-MED-TABLE       VALUE "MED ".
+           05  TRAN-DIAG-DATA.
+              10  TRAN-DIAG-CODE            PIC X(05).
+              10  TRAN-DIAG-INS-TYPE        PIC X(03).
+              10  TRAN-DIAG-COPAY           PIC S9(4) COMP.
+              10  TRAN-DIAG-DEDUCTIBLE      PIC S9(4) COMP.
+           05  TRAN-WARD-DATA REDEFINES TRAN-DIAG-DATA.
+              10  TRAN-WARD-ID              PIC X(04).
+              10  TRAN-PRIMARY-PHYSICIAN-ID PIC X(08).
+              10  TRAN-SUPERVISE-NURSE-ID   PIC X(08).
+              10  TRAN-LOCATION             PIC X(08).
+              10  TRAN-NUMBER-OF-BEDS       PIC S9(4) COMP.
+              10  TRAN-BASE-ROOM-CHARGE     PIC S9(5)V99 COMP-3.
+           05  TRAN-BED-DATA REDEFINES TRAN-DIAG-DATA.
+              10  TRAN-BED-ID               PIC X(04).
+              10  TRAN-ROOM-ID              PIC X(08).
+              10  TRAN-BED-WARD-ID          PIC X(08).
+              10  TRAN-SPECIAL-CHARGES      PIC S9(5)V99 COMP-3.
+           05  TRAN-MED-DATA REDEFINES TRAN-DIAG-DATA.
+              10  TRAN-MEDICATION-ID        PIC X(08).
+              10  TRAN-MED-NAME             PIC X(08).
+              10  TRAN-SHORT-DESCRIPTION    PIC X(08).
+              10  TRAN-COST                 PIC S9(5)V99 COMP-3.
+              10  TRAN-MED-PHARMACY-COST    PIC S9(3)V99 COMP-3.
+           05  FILLER                       PIC X(37).
+
+      ****** THIS FILE IS WRITTEN FOR EVERY TRANSACTION THAT IS
+      ****** SUCCESSFULLY APPLIED TO ITS REFERENCE TABLE
+       FD  REFACC
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REFACC-REC.
+       01  REFACC-REC                      PIC X(80).
+
+       FD  REFREJ
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 120 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REFTRAN-REC-ERR.
+       01  REFTRAN-REC-ERR.
+          05  ERR-MSG                      PIC X(40).
+          05  REST-OF-REC                  PIC X(80).
+
+      ** QSAM FILE
+       WORKING-STORAGE SECTION.
+       01  FILLER                     PIC X(32) VALUE
+              '* WORKING STORAGE BEGINS HERE *'.
+
+       01  FILE-STATUS-CODES.
+          05  OFCODE                  PIC X(2).
+             88 CODE-WRITE    VALUE SPACES.
+
+      ***** DB2 TABLE DCLGENS
+       01  DCLDIAG-CODES.
+          10 DIAG-CODE                   PIC X(05).
+          10 INS-TYPE                    PIC X(03).
+          10 COPAY                       PIC S9(4) COMP.
+          10 DEDUCTIBLE                  PIC S9(4) COMP.
+
+       01  DCLWARD-CODES.
+          10 WARD-ID                        PIC X(04).
+          10 PRIMARY-PHYSICIAN-ID           PIC X(08).
+          10 SUPERVISE-NURSE-ID             PIC X(08).
+          10 LOCATION                       PIC X(08).
+          10 NUMBER-OF-BEDS                 PIC S9(4) COMP.
+          10 BASE-ROOM-CHARGE               PIC S9(5)V99 COMP-3.
+
+       01  DCLHOSP-BED.
+          10 BED-ID                         PIC X(04).
+          10 ROOM-ID                        PIC X(08).
+          10 WARD-ID-BED                    PIC X(08).
+          10 SPECIAL-CHARGES                PIC S9(5)V99 COMP-3.
+
+       01  DCLMEDICATION.
+          10 MEDICATION-ID                  PIC X(08).
+          10 MED-NAME                       PIC X(08).
+          10 SHORT-DESCRIPTION              PIC X(08).
+          10 COST                           PIC S9(5)V99 COMP-3.
+          10 PHARMACY-COST                  PIC S9(3)V99 COMP-3.
+
+       COPY SQLCA.
+
+       01  COUNTERS-AND-ACCUMULATORS.
+          05 RECORDS-READ             PIC 9(7) COMP.
+          05 RECORDS-APPLIED          PIC 9(7) COMP.
+          05 RECORDS-REJECTED         PIC 9(7) COMP.
+
+       01  FLAGS-AND-SWITCHES.
+          05 MORE-DATA-SW             PIC X(01) VALUE "Y".
+             88 NO-MORE-DATA VALUE "N".
+          05 ERROR-FOUND-SW           PIC X(01) VALUE "N".
+             88 RECORD-ERROR-FOUND VALUE "Y".
+             88 VALID-RECORD  VALUE "N".
+
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+           UNTIL NO-MORE-DATA.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           MOVE +0 TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "HOUSEKEEPING".
+           INITIALIZE COUNTERS-AND-ACCUMULATORS.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           PERFORM 900-READ-REFTRAN THRU 900-EXIT.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           PERFORM 300-EDIT-TRANSACTION THRU 300-EXIT.
+
+           IF RECORD-ERROR-FOUND
+              ADD +1 TO RECORDS-REJECTED
+              PERFORM 710-WRITE-REFREJ THRU 710-EXIT
+           ELSE
+              PERFORM 400-APPLY-TRANSACTION THRU 400-EXIT
+              IF RECORD-ERROR-FOUND
+                 ADD +1 TO RECORDS-REJECTED
+                 PERFORM 710-WRITE-REFREJ THRU 710-EXIT
+              ELSE
+                 ADD +1 TO RECORDS-APPLIED
+                 PERFORM 700-WRITE-REFACC THRU 700-EXIT
+              END-IF
+           END-IF.
+
+           PERFORM 900-READ-REFTRAN THRU 900-EXIT.
+       100-EXIT.
+           EXIT.
+
+       300-EDIT-TRANSACTION.
+           MOVE "300-EDIT-TRANSACTION" TO PARA-NAME.
+           MOVE "N" TO ERROR-FOUND-SW.
+
+           IF NOT (TRAN-ADD OR TRAN-CHANGE OR TRAN-DELETE)
+              MOVE "*** INVALID FUNCTION CODE - MUST BE A, C OR D" TO
+              ERR-MSG IN REFTRAN-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           IF NOT (TRAN-DIAG-TABLE OR TRAN-WARD-TABLE OR TRAN-BED-TABLE
+                                   OR TRAN-MED-TABLE)
+              MOVE "*** INVALID TABLE-ID - MUST BE DIAG/WARD/BED/MED" TO
+              ERR-MSG IN REFTRAN-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+       300-EXIT.
+           EXIT.
+
+       400-APPLY-TRANSACTION.
+           MOVE "400-APPLY-TRANSACTION" TO PARA-NAME.
+           EVALUATE TRUE
+              WHEN TRAN-DIAG-TABLE
+                 PERFORM 410-MAINTAIN-DIAG-CODES THRU 410-EXIT
+              WHEN TRAN-WARD-TABLE
+                 PERFORM 420-MAINTAIN-WARD-DATA THRU 420-EXIT
+              WHEN TRAN-BED-TABLE
+                 PERFORM 430-MAINTAIN-HOSP-BED THRU 430-EXIT
+              WHEN TRAN-MED-TABLE
+                 PERFORM 440-MAINTAIN-MEDICATION THRU 440-EXIT
+           END-EVALUATE.
+       400-EXIT.
+           EXIT.
+
+       410-MAINTAIN-DIAG-CODES.
+           MOVE "410-MAINTAIN-DIAG-CODES" TO PARA-NAME.
+           MOVE TRAN-DIAG-CODE       TO DIAG-CODE.
+           MOVE TRAN-DIAG-INS-TYPE   TO INS-TYPE.
+           MOVE TRAN-DIAG-COPAY      TO COPAY.
+           MOVE TRAN-DIAG-DEDUCTIBLE TO DEDUCTIBLE.
+
+           EVALUATE TRUE
+              WHEN TRAN-ADD
+                 EXEC SQL
+                      INSERT INTO DDS0001.DIAG_CODES
+                         (DIAG_CODE, INS_TYPE, COPAY, DEDUCTIBLE)
+                      VALUES
+                         (:DIAG-CODE, :INS-TYPE, :COPAY, :DEDUCTIBLE)
+                      END-EXEC
+              WHEN TRAN-CHANGE
+                 EXEC SQL
+                      UPDATE DDS0001.DIAG_CODES
+                      SET INS_TYPE = :INS-TYPE,
+                          COPAY = :COPAY,
+                          DEDUCTIBLE = :DEDUCTIBLE
+                      WHERE DIAG_CODE = :DIAG-CODE
+                      END-EXEC
+              WHEN TRAN-DELETE
+                 EXEC SQL
+                      DELETE FROM DDS0001.DIAG_CODES
+                      WHERE DIAG_CODE = :DIAG-CODE
+                      END-EXEC
+           END-EVALUATE.
+
+           PERFORM 600-CHECK-SQLCODE THRU 600-EXIT.
+       410-EXIT.
+           EXIT.
+
+       420-MAINTAIN-WARD-DATA.
+           MOVE "420-MAINTAIN-WARD-DATA" TO PARA-NAME.
+           MOVE TRAN-WARD-ID              TO WARD-ID.
+           MOVE TRAN-PRIMARY-PHYSICIAN-ID TO PRIMARY-PHYSICIAN-ID.
+           MOVE TRAN-SUPERVISE-NURSE-ID   TO SUPERVISE-NURSE-ID.
+           MOVE TRAN-LOCATION             TO LOCATION.
+           MOVE TRAN-NUMBER-OF-BEDS       TO NUMBER-OF-BEDS.
+           MOVE TRAN-BASE-ROOM-CHARGE     TO BASE-ROOM-CHARGE.
+
+           EVALUATE TRUE
+              WHEN TRAN-ADD
+                 EXEC SQL
+                      INSERT INTO DDS0001.WARD_DATA
+                         (WARD_ID, PRIMARY_PHYSICIAN_ID,
+                          SUPERVISE_NURSE_ID, LOCATION,
+                          NUMBER_OF_BEDS, BASE_ROOM_CHARGE)
+                      VALUES
+                         (:WARD-ID, :PRIMARY-PHYSICIAN-ID,
+                          :SUPERVISE-NURSE-ID, :LOCATION,
+                          :NUMBER-OF-BEDS, :BASE-ROOM-CHARGE)
+                      END-EXEC
+              WHEN TRAN-CHANGE
+                 EXEC SQL
+                      UPDATE DDS0001.WARD_DATA
+                      SET PRIMARY_PHYSICIAN_ID = :PRIMARY-PHYSICIAN-ID,
+                          SUPERVISE_NURSE_ID = :SUPERVISE-NURSE-ID,
+                          LOCATION = :LOCATION,
+                          NUMBER_OF_BEDS = :NUMBER-OF-BEDS,
+                          BASE_ROOM_CHARGE = :BASE-ROOM-CHARGE
+                      WHERE WARD_ID = :WARD-ID
+                      END-EXEC
+              WHEN TRAN-DELETE
+                 EXEC SQL
+                      DELETE FROM DDS0001.WARD_DATA
+                      WHERE WARD_ID = :WARD-ID
+                      END-EXEC
+           END-EVALUATE.
+
+           PERFORM 600-CHECK-SQLCODE THRU 600-EXIT.
+       420-EXIT.
+           EXIT.
+
+       430-MAINTAIN-HOSP-BED.
+           MOVE "430-MAINTAIN-HOSP-BED" TO PARA-NAME.
+           MOVE TRAN-BED-ID          TO BED-ID.
+           MOVE TRAN-ROOM-ID         TO ROOM-ID.
+           MOVE TRAN-BED-WARD-ID     TO WARD-ID-BED.
+           MOVE TRAN-SPECIAL-CHARGES TO SPECIAL-CHARGES.
+
+           EVALUATE TRUE
+              WHEN TRAN-ADD
+                 EXEC SQL
+                      INSERT INTO DDS0001.HOSP_BED
+                         (BED_ID, ROOM_ID, WARD_ID, SPECIAL_CHARGES)
+                      VALUES
+                         (:BED-ID, :ROOM-ID, :WARD-ID-BED,
+                          :SPECIAL-CHARGES)
+                      END-EXEC
+              WHEN TRAN-CHANGE
+                 EXEC SQL
+                      UPDATE DDS0001.HOSP_BED
+                      SET ROOM_ID = :ROOM-ID,
+                          WARD_ID = :WARD-ID-BED,
+                          SPECIAL_CHARGES = :SPECIAL-CHARGES
+                      WHERE BED_ID = :BED-ID
+                      END-EXEC
+              WHEN TRAN-DELETE
+                 EXEC SQL
+                      DELETE FROM DDS0001.HOSP_BED
+                      WHERE BED_ID = :BED-ID
+                      END-EXEC
+           END-EVALUATE.
+
+           PERFORM 600-CHECK-SQLCODE THRU 600-EXIT.
+       430-EXIT.
+           EXIT.
+
+       440-MAINTAIN-MEDICATION.
+           MOVE "440-MAINTAIN-MEDICATION" TO PARA-NAME.
+           MOVE TRAN-MEDICATION-ID     TO MEDICATION-ID.
+           MOVE TRAN-MED-NAME          TO MED-NAME.
+           MOVE TRAN-SHORT-DESCRIPTION TO SHORT-DESCRIPTION.
+           MOVE TRAN-COST              TO COST.
+           MOVE TRAN-MED-PHARMACY-COST TO PHARMACY-COST.
+
+           EVALUATE TRUE
+              WHEN TRAN-ADD
+                 EXEC SQL
+                      INSERT INTO DDS0001.MEDICATION
+                         (MEDICATION_ID, MED_NAME, SHORT_DESCRIPTION,
+                          COST, PHARMACY_COST)
+                      VALUES
+                         (:MEDICATION-ID, :MED-NAME, :SHORT-DESCRIPTION,
+                          :COST, :PHARMACY-COST)
+                      END-EXEC
+              WHEN TRAN-CHANGE
+                 EXEC SQL
+                      UPDATE DDS0001.MEDICATION
+                      SET MED_NAME = :MED-NAME,
+                          SHORT_DESCRIPTION = :SHORT-DESCRIPTION,
+                          COST = :COST,
+                          PHARMACY_COST = :PHARMACY-COST
+                      WHERE MEDICATION_ID = :MEDICATION-ID
+                      END-EXEC
+              WHEN TRAN-DELETE
+                 EXEC SQL
+                      DELETE FROM DDS0001.MEDICATION
+                      WHERE MEDICATION_ID = :MEDICATION-ID
+                      END-EXEC
+           END-EVALUATE.
+
+           PERFORM 600-CHECK-SQLCODE THRU 600-EXIT.
+       440-EXIT.
+           EXIT.
+
+       600-CHECK-SQLCODE.
+           MOVE "600-CHECK-SQLCODE" TO PARA-NAME.
+           IF SQLCODE = 0
+              MOVE "N" TO ERROR-FOUND-SW
+           ELSE
+              MOVE "*** DB2 MAINTENANCE ERROR - SEE SQLCODE IN REJECT"
+              TO ERR-MSG IN REFTRAN-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              MOVE SQLCODE TO EXPECTED-VAL
+              WRITE SYSOUT-REC FROM ABEND-REC
+           END-IF.
+       600-EXIT.
+           EXIT.
+
+       700-WRITE-REFACC.
+           MOVE "700-WRITE-REFACC" TO PARA-NAME.
+           WRITE REFACC-REC FROM REFTRAN-REC.
+       700-EXIT.
+           EXIT.
+
+       710-WRITE-REFREJ.
+           MOVE REFTRAN-REC TO REST-OF-REC.
+           WRITE REFTRAN-REC-ERR.
+       710-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT REFTRAN.
+           OPEN OUTPUT REFACC, SYSOUT, REFREJ.
+       800-EXIT.
+           EXIT.
+
+       850-CLOSE-FILES.
+           MOVE "850-CLOSE-FILES" TO PARA-NAME.
+           CLOSE REFTRAN, REFACC, SYSOUT, REFREJ.
+       850-EXIT.
+           EXIT.
+
+       900-READ-REFTRAN.
+           READ REFTRAN
+           AT END MOVE "N" TO MORE-DATA-SW
+              GO TO 900-EXIT
+           END-READ
+           MOVE "N" TO ERROR-FOUND-SW.
+           ADD +1 TO RECORDS-READ.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           MOVE "999-CLEANUP" TO PARA-NAME.
+           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
+
+           DISPLAY "** RECORDS READ **".
+           DISPLAY RECORDS-READ.
+           DISPLAY "** RECORDS APPLIED **".
+           DISPLAY RECORDS-APPLIED.
+           DISPLAY "** RECORDS REJECTED **".
+           DISPLAY RECORDS-REJECTED.
+
+           DISPLAY "******** NORMAL END OF JOB REFMAINT ********".
+       999-EXIT.
+           EXIT.
