@@ -1,19 +1,66 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FAVS.
       ***** This is an unbelievably simple COBOL program
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAVIN  ASSIGN TO FAVIN.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FAVIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS FAVIN-REC.
+       01  FAVIN-REC.
+           05  ARTIST-NAME            PIC X(30).
+           05  NUMBER-OF-MUSICIANS    PIC 9(2).
+           05  MUSICAL-GENRE          PIC X(12).
+           05  COST.
+                10  CD-COST             PIC 9(3)V99.
+                10  SHIPPING-COST       PIC 9(2)V99.
+                10  TAX                 PIC 9(2).
+           05  BAND-IS-STILL-TOGETHER   PIC X(1).
+
        WORKING-STORAGE SECTION.
+       01 WS-TEMP-VARIABLES.
+          05 FAVIN-EOF             PIC X(01) VALUE SPACES.
        77  REC-COUNTER              PIC 9(1).
        01  FAV-REC.
-           05  ARTIST-NAME      PIC X(20).
+           05  ARTIST-NAME-F    PIC X(30).
            05  NUMBER-MUSICIANS PIC 9(02).
            05  GENRE                PIC X(12).
            05  EMP-HOURS            PIC 9(3).
            05  EMP-PAY              PIC 9(7)V99.
        PROCEDURE DIVISION.
-           MOVE 'BLACK SABBATH' TO ARTIST-NAME.
-           MOVE 4 TO NUMBER-MUSICIANS.
-           MOVE 'HEAVY METAL' TO GENRE.
+           PERFORM 0000-HOUSEKEEPING.
+           PERFORM 0100-MAIN
+               UNTIL FAVIN-EOF = 'Y'.
+           PERFORM 1000-CLOSE-FILES.
+           GOBACK.
+
+       0000-HOUSEKEEPING.
+           MOVE 0 TO REC-COUNTER.
+           OPEN INPUT FAVIN.
+           PERFORM 0400-READ-FAVIN.
+
+       0100-MAIN.
+           ADD 1 TO REC-COUNTER.
+           MOVE ARTIST-NAME         TO ARTIST-NAME-F.
+           MOVE NUMBER-OF-MUSICIANS TO NUMBER-MUSICIANS.
+           MOVE MUSICAL-GENRE       TO GENRE.
+      ***** FAVIN carries no payroll data for the band's crew, so
+      ***** EMP-HOURS/EMP-PAY keep the shop's standard per-gig figures.
            MOVE 12 TO EMP-HOURS.
            MOVE 44444.99 TO EMP-PAY.
-           GOBACK.
+           PERFORM 0400-READ-FAVIN.
+
+       0400-READ-FAVIN.
+           READ FAVIN
+               AT END MOVE 'Y' TO FAVIN-EOF
+           END-READ.
+
+       1000-CLOSE-FILES.
+           CLOSE FAVIN.
