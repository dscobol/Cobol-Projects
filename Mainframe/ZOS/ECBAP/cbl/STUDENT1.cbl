@@ -5,8 +5,10 @@
           SPECIAL-NAMES. C01 IS TOP-OF-PAGE.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT-FILE ASSIGN TO UT-S-FILENM1.
-           SELECT CREDITS-REPORT ASSIGN TO UT-S-FILENM2.
+           SELECT STUDENT-FILE ASSIGN TO UT-S-FILENM1
+             FILE STATUS IS IFCODE.
+           SELECT CREDITS-REPORT ASSIGN TO UT-S-FILENM2
+             FILE STATUS IS OFCODE.
        DATA DIVISION.
        FILE SECTION.
        FD  STUDENT-FILE
@@ -23,6 +25,8 @@
            05  SR-BIRTH-DATE           PIC X(6).
            05  FILLER                  PIC XXXX.
            05  SR-RECORD-TYPE          PIC X.
+               88 STUDENT-TYPE-REC     VALUE "S".
+               88 COURSE-TYPE-REC      VALUE "C".
            05  FILLER                  PIC XX.
        01  COURSE-RECORD.
            05  CR-NAME                 PIC X(19).
@@ -46,6 +50,14 @@
            05  REC-KTR        PIC S9(4)     COMP.
            05  TOTAL-AMOUNT   PIC S9(3)V99  COMP-3.
 
+       01  CREDITS-LINE.
+           05  CL-NAME             PIC X(19).
+           05  FILLER              PIC X(5)  VALUE SPACES.
+           05  FILLER              PIC X(16) VALUE
+               "CREDITS EARNED: ".
+           05  CL-CREDITS          PIC ZZ9.
+           05  FILLER              PIC X(37) VALUE SPACES.
+
       ******************************************************************
        PROCEDURE DIVISION.
            PERFORM 100-HOUSEKEEPING THRU 100-EXIT.
@@ -57,6 +69,9 @@
       *  This routine should perform file open and initial(priming) reads
       ******************************************************************
        100-HOUSEKEEPING.
+           OPEN INPUT  STUDENT-FILE.
+           OPEN OUTPUT CREDITS-REPORT.
+           PERFORM 900-READ-STUDENT-FILE THRU 900-EXIT.
        100-EXIT.
             EXIT.
 
@@ -64,14 +79,70 @@
       *  This routine contains the business logic for the program
       ******************************************************************
        200-MAINLINE.
+           PERFORM 210-PROCESS-RECORD THRU 210-EXIT
+               UNTIL NO-MORE-DATA.
        200-EXIT.
             EXIT.
 
+      ******************************************************************
+      *  Dispatch on SR-RECORD-TYPE - a STUDENT-RECORD starts a new
+      *  student's credit total, a COURSE-RECORD adds CR-CREDITS to
+      *  the student currently being accumulated.
+      ******************************************************************
+       210-PROCESS-RECORD.
+           EVALUATE TRUE
+               WHEN STUDENT-TYPE-REC
+                   PERFORM 220-START-NEW-STUDENT THRU 220-EXIT
+               WHEN COURSE-TYPE-REC
+                   ADD CR-CREDITS TO TOTAL-AMOUNT
+           END-EVALUATE.
+           PERFORM 900-READ-STUDENT-FILE THRU 900-EXIT.
+       210-EXIT.
+            EXIT.
+
+      ******************************************************************
+      *  Flush the previous student's credits-earned line (if any),
+      *  then start accumulating for the student just read.
+      ******************************************************************
+       220-START-NEW-STUDENT.
+           IF REC-KTR NOT = ZERO
+               PERFORM 230-WRITE-CREDITS-LINE THRU 230-EXIT
+           END-IF.
+           MOVE SR-NAME TO CL-NAME.
+           MOVE ZERO TO TOTAL-AMOUNT.
+           ADD 1 TO REC-KTR.
+       220-EXIT.
+            EXIT.
+
+      ******************************************************************
+      *  Write one credits-earned line to CREDITS-REPORT.
+      ******************************************************************
+       230-WRITE-CREDITS-LINE.
+           MOVE TOTAL-AMOUNT TO CL-CREDITS.
+           WRITE REPORT-LINE-OUT FROM CREDITS-LINE.
+       230-EXIT.
+            EXIT.
+
       ******************************************************************
       *  This routine should perform file close operations
       ******************************************************************
        300-CLEANUP.
+           IF REC-KTR NOT = ZERO
+               PERFORM 230-WRITE-CREDITS-LINE THRU 230-EXIT
+           END-IF.
+           CLOSE STUDENT-FILE, CREDITS-REPORT.
        300-EXIT.
             EXIT.
 
+      ******************************************************************
+      *  Read the next mixed student/course record from STUDENT-FILE.
+      ******************************************************************
+       900-READ-STUDENT-FILE.
+           READ STUDENT-FILE
+               AT END MOVE "10" TO IFCODE
+               GO TO 900-EXIT
+           END-READ.
+       900-EXIT.
+            EXIT.
+
 
