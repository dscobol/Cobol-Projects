@@ -24,10 +24,11 @@
            05 TEMP-WS                   PIC X(02).
            05 WIND-DIRECTION-WS         PIC X(01).
            05 WIND-SPEED-WS             PIC X(02).
-           05 TEMP-WS                   PIC X(02).
+           05 FILLER                    PIC X(02).
        01  TBL-SUBSCRIPTS.
            05  ROW-SUB                  PIC 9(1).
            05  COL-SUB                  PIC 9(1).
+           05  HOUR-NUM                 PIC 9(2).
        01  FLAGS-AND-FLDS.
            05  W-CODE                   PIC X(02).
            05  END-OF-WEATHER-FILE      PIC X(01).
@@ -35,8 +36,11 @@
 
        01  TWO-DIM-TBL.
            05  ROWS OCCURS 5 TIMES.
-               10 COLUMNS OCCURS 5 TIMES.
+               10 COL-ENTRY OCCURS 5 TIMES.
                   20 CELL PIC X(4).
+
+       01  DISPLAY-LINE                 PIC X(25).
+       01  DISPLAY-OFFSET               PIC 9(2).
        PROCEDURE DIVISION.
            PERFORM 100-HOUSEKEEPING.
            PERFORM 200-LOAD-TABLE UNTIL END-OF-FILE.
@@ -47,15 +51,31 @@
            INITIALIZE TWO-DIM-TBL, TBL-SUBSCRIPTS.
            PERFORM 600-READ-WEATHER-FILE.
        200-LOAD-TABLE.
-      *    PERFORM VARYING ROW-SUB FROM 1 BY 1 UNTIL ROW-SUB > 5
-      *       PERFORM VARYING COL-SUB FROM 1 BY 1 UNTIL COL-SUB > 5
-      *          MOVE ROW-SUB TO CELL-TXT(1:1)
-      *          MOVE COL-SUB TO CELL-TXT(3:1)
-      *          MOVE CELL-TXT TO CELL OF TWO-DIM-TBL (ROW-SUB COL-SUB)
-      *       END-PERFORM
-      *    END-PERFORM.
+           MOVE DAY-WS         TO ROW-SUB.
+           MOVE TIME-WS (1:2)  TO HOUR-NUM.
+           COMPUTE COL-SUB = ((HOUR-NUM - 1) / 5) + 1.
+           IF ROW-SUB < 1 OR ROW-SUB > 5 OR COL-SUB < 1 OR COL-SUB > 5
+              DISPLAY "*** INVALID WEATHER RECORD - DAY/TIME OUT OF "
+                 "RANGE - RECORD SKIPPED ***"
+           ELSE
+              MOVE TEMP-WS TO CELL OF TWO-DIM-TBL (ROW-SUB COL-SUB)
+           END-IF.
+           PERFORM 600-READ-WEATHER-FILE.
        300-WRAP-UP.
            CLOSE WEATHER-FILE.
+           PERFORM 700-DISPLAY-ROW
+              VARYING ROW-SUB FROM 1 BY 1 UNTIL ROW-SUB > 5.
        600-READ-WEATHER-FILE.
-           READ WEATHER-FILE INTO WEATHER-REC-WS.
+           READ WEATHER-FILE INTO WEATHER-REC-WS
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+       700-DISPLAY-ROW.
+           MOVE SPACES TO DISPLAY-LINE.
+           PERFORM 710-DISPLAY-CELL
+              VARYING COL-SUB FROM 1 BY 1 UNTIL COL-SUB > 5.
+           DISPLAY DISPLAY-LINE.
+       710-DISPLAY-CELL.
+           COMPUTE DISPLAY-OFFSET = ((COL-SUB - 1) * 5) + 1.
+           MOVE CELL OF TWO-DIM-TBL (ROW-SUB COL-SUB)
+               TO DISPLAY-LINE (DISPLAY-OFFSET:4).
 
