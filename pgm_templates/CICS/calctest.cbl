@@ -21,9 +21,21 @@
            88 WS-GOOD                                 VALUE 'G'.                
            88 WS-BAD                                  VALUE 'B'.                
 
-       01  COMMUNICATION-AREA          PIC X.                                   
+       01  COMMUNICATION-AREA          PIC X.
 
-       COPY WAGEMAP.                                                            
+       01  WCL-LOG-QUEUE-NAME          PIC X(04)      VALUE 'WLOG'.
+
+       01  WAGE-CALC-LOG-RECORD.
+           12 WCL-OPERATOR-ID          PIC X(03).
+           12 WCL-LOG-DATE             PIC S9(7)      COMP-3.
+           12 WCL-LOG-TIME             PIC S9(7)      COMP-3.
+           12 WCL-FIRST-NAME           PIC X(15).
+           12 WCL-LAST-NAME            PIC X(15).
+           12 WCL-HOURS-WORKED         PIC 999.
+           12 WCL-HOURLY-WAGE          PIC 99V99.
+           12 WCL-GROSS-PAY            PIC ZZZ9.99.
+
+       COPY WAGEMAP.
 
        COPY DFHAID.                                                             
 
@@ -194,19 +206,34 @@
               END-IF                                                            
            END-IF.                                                              
 
-           MOVE WCM-S-BASE-PAY TO WCM-D-BASE-PAY.                               
-           MOVE WCM-S-OVERTIME TO WCM-D-OVERTIME.                               
-                                                                                
-           COMPUTE WCM-D-GROSS-PAY =                                            
-              WCM-S-BASE-PAY + WCM-S-OVERTIME                                   
-              MOVE 'WAGES COMPUTED, ENTER MORE DATA OR <CLEAR> TO QUIT'         
-              ON SIZE ERROR                                                     
-                 MOVE ZERO TO WCM-D-GROSS-PAY                                   
-                 MOVE 'CANNOT DISPLAY GROSS-PAY, NUMBER TOO LARGE'              
-           END-COMPUTE.                                                         
-
-           EXEC CICS                                                            
-              SEND MAP('W192')                                                  
+           MOVE WCM-S-BASE-PAY TO WCM-D-BASE-PAY.
+           MOVE WCM-S-OVERTIME TO WCM-D-OVERTIME.
+
+           COMPUTE WCM-D-GROSS-PAY =
+              WCM-S-BASE-PAY + WCM-S-OVERTIME
+              MOVE 'WAGES COMPUTED, ENTER MORE DATA OR <CLEAR> TO QUIT'
+              ON SIZE ERROR
+                 MOVE ZERO TO WCM-D-GROSS-PAY
+                 MOVE 'CANNOT DISPLAY GROSS-PAY, NUMBER TOO LARGE'
+           END-COMPUTE.
+
+           MOVE EIBOPID          TO WCL-OPERATOR-ID.
+           MOVE EIBDATE          TO WCL-LOG-DATE.
+           MOVE EIBTIME          TO WCL-LOG-TIME.
+           MOVE WCM-D-FIRST-NAME TO WCL-FIRST-NAME.
+           MOVE WCM-D-LAST-NAME  TO WCL-LAST-NAME.
+           MOVE WCM-D-HOURS-WORKED TO WCL-HOURS-WORKED.
+           MOVE WCM-D-HOURLY-WAGE  TO WCL-HOURLY-WAGE.
+           MOVE WCM-D-GROSS-PAY    TO WCL-GROSS-PAY.
+
+           EXEC CICS
+              WRITEQ TD QUEUE(WCL-LOG-QUEUE-NAME)
+                        FROM(WAGE-CALC-LOG-RECORD)
+                        LENGTH(LENGTH OF WAGE-CALC-LOG-RECORD)
+           END-EXEC.
+
+           EXEC CICS
+              SEND MAP('W192')
                    MAPSET('W192M')                                              
                    FROM(WAGES-CALCULATION-MAP)                                  
                    DATAONLY                                                     
