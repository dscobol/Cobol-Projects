@@ -61,6 +61,20 @@
        01  MostPopularCount        PIC 9(6).
        01  SurnameCount            PIC 9(6).
 
+       01  StateMostPopularSurname PIC X(20) VALUE SPACES.
+       01  StateMostPopularCount   PIC 9(6)  VALUE ZEROS.
+
+       01  SST-Table-Count         PIC 9(4)  VALUE ZEROS.
+       01  SST-Found-Switch        PIC X(01) VALUE 'N'.
+           88 SST-Found                      VALUE 'Y'.
+
+       01  StateSurnameTally.
+           02 StateSurnameEntry OCCURS 0 TO 500 TIMES
+                 DEPENDING ON SST-Table-Count
+                 INDEXED BY SST-IDX.
+              03 SST-Surname       PIC X(20).
+              03 SST-Count         PIC 9(6).
+
        PROCEDURE DIVISION.
        0000-Mainline.
            PERFORM 1000-BOJ.
@@ -105,12 +119,43 @@
               MOVE SurnameCount TO MostPopularCount
               MOVE PrevSurname  TO MostPopularSurname
            END-IF.
-
+           PERFORM 2200-Accumulate-State-Tally.
+
+
+       2200-Accumulate-State-Tally.
+           SET SST-Found-Switch TO 'N'.
+           SET SST-IDX TO 1.
+           SEARCH StateSurnameEntry
+              AT END CONTINUE
+              WHEN SST-Surname(SST-IDX) = PrevSurname
+                 SET SST-Found TO TRUE
+           END-SEARCH.
+           IF SST-Found
+              ADD SurnameCount TO SST-Count(SST-IDX)
+           ELSE
+              ADD 1 TO SST-Table-Count
+              MOVE PrevSurname  TO SST-Surname(SST-Table-Count)
+              MOVE SurnameCount TO SST-Count(SST-Table-Count)
+           END-IF.
 
        3000-EOJ.
+           PERFORM 3100-Find-State-Most-Popular
+              VARYING SST-IDX FROM 1 BY 1
+                 UNTIL SST-IDX > SST-Table-Count.
+           MOVE "STATEWIDE" TO PrnCountyName
+           MOVE StateMostPopularSurname TO PrnSurname
+           MOVE StateMostPopularCount   TO PrnCount
+           WRITE PrintLine FROM CountySurnameLine
+              AFTER ADVANCING 2 LINES.
            WRITE PrintLine FROM ReportFooter AFTER ADVANCING 2 LINES.
            CLOSE CensusFile, SurnameReport.
 
+       3100-Find-State-Most-Popular.
+           IF SST-Count(SST-IDX) > StateMostPopularCount
+              MOVE SST-Count(SST-IDX)   TO StateMostPopularCount
+              MOVE SST-Surname(SST-IDX) TO StateMostPopularSurname
+           END-IF.
+
        5000-Read-Census-File.
            READ CensusFile
               AT END SET EndOfCensusFile TO TRUE
