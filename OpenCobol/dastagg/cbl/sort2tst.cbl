@@ -1,64 +1,99 @@
        ID DIVISION.
        PROGRAM-ID. SORT2TST.
+      * REMARKS:
+      * Looks up a part code (supplied at run time) against an
+      * inventory table loaded from PartFile, sorted ascending on
+      * part code, and searched with SEARCH ALL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PartFile
+           ASSIGN TO "../data/parts.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Part-Status.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  PartFile.
+       01  PartRec.
+           05 PART-CODE             PIC X(3).
+           05 PART-DESCRIPTION      PIC X(20).
+           05 PART-QTY-ON-HAND      PIC 9(5).
 
-       01  HOLD-ELEM-ITEMS.
-           12 FILLER PIC X(3) VALUE 'BK1'.
-           12 FILLER PIC X(3) VALUE 'ALU'.
-           12 FILLER PIC X(3) VALUE 'DMX'.
-           12 FILLER PIC X(3) VALUE 'CN2'.
-           12 FILLER PIC X(3) VALUE 'FOZ'.
-           12 FILLER PIC X(3) VALUE 'EPY'.
-           12 FILLER PIC X(3) VALUE 'HQW'.
-           12 FILLER PIC X(3) VALUE 'GR3'.
-           12 FILLER PIC X(3) VALUE 'JSV'.
-           12 FILLER PIC X(3) VALUE 'IT4'.
+       WORKING-STORAGE SECTION.
+        01 WS-File-Status.
+       COPY wsfst REPLACING ==:tag:== BY ==Part==.
 
        01 GROUP-ITEM-Storage.
-           05 TABL-Element-Cnt               PIC 99 VALUE 10.
+           05 TABL-Max-Element-Cnt           PIC S9(4) COMP VALUE +99.
+           05 TABL-Element-Cnt               PIC 99 VALUE 0.
            05 TABL-SUB                       PIC 99 VALUE 0.
 
        01 GROUP-ITEM.
-           05 TABL OCCURS 10 TIMES
-                 DESCENDING KEY ELEM-ITEM3
+           05 TABL OCCURS 0 TO 99 TIMES
+                 DEPENDING ON TABL-Element-Cnt
+                 ASCENDING KEY TABL-Part-Code
                  INDEXED BY TABL-IDX.
 
-              10 ELEM-ITEM1 PIC X.
-              10 ELEM-ITEM2 PIC X.
-              10 ELEM-ITEM3 PIC X.
+              10 TABL-Part-Code        PIC X(3).
+              10 TABL-Description      PIC X(20).
+              10 TABL-Qty-On-Hand      PIC 9(5).
+
+       01  WS-Lookup-Code               PIC X(3).
 
        PROCEDURE DIVISION.
        MAIN.
-           MOVE HOLD-ELEM-ITEMS TO GROUP-ITEM.
+           PERFORM 1000-Load-Parts.
+           PERFORM 2000-Sort-Parts.
+           PERFORM 3000-Lookup-Part.
+           GOBACK.
 
+       1000-Load-Parts.
+           OPEN INPUT PartFile.
+           PERFORM 1100-Read-Part-Record.
+           PERFORM 1200-Store-Part-Record
+              UNTIL WS-Part-EOF
+              OR TABL-Element-Cnt = TABL-Max-Element-Cnt.
+           CLOSE PartFile.
+
+       1100-Read-Part-Record.
+           READ PartFile
+              AT END SET WS-Part-EOF TO TRUE
+           END-READ.
+
+       1200-Store-Part-Record.
+           ADD 1 TO TABL-Element-Cnt.
+           MOVE PART-CODE        TO TABL-Part-Code(TABL-Element-Cnt).
+           MOVE PART-DESCRIPTION TO TABL-Description(TABL-Element-Cnt).
+           MOVE PART-QTY-ON-HAND TO TABL-Qty-On-Hand(TABL-Element-Cnt).
+           PERFORM 1100-Read-Part-Record.
+
+       2000-Sort-Parts.
            DISPLAY "This is the TABL Table:".
            DISPLAY "Before SORTING".
-           PERFORM VARYING TABL-SUB FROM 1 BY 1
-             UNTIL TABL-SUB > TABL-Element-Cnt
-             DISPLAY "TABL: " TABL(TABL-SUB)
-           END-PERFORM.
+           PERFORM 2100-Display-Part
+              VARYING TABL-SUB FROM 1 BY 1
+              UNTIL TABL-SUB > TABL-Element-Cnt.
 
-           SORT TABL DESCENDING ELEM-ITEM3.
+           SORT TABL ASCENDING TABL-Part-Code.
 
            DISPLAY "This is the TABL Table:".
-           DISPLAY "After SORTING DESCENDING ELEM-ITEM3".
-           PERFORM VARYING TABL-SUB FROM 1 BY 1
-             UNTIL TABL-SUB > TABL-Element-Cnt
-             DISPLAY "TABL: " TABL(TABL-SUB)
-           END-PERFORM.
+           DISPLAY "After SORTING ASCENDING TABL-Part-Code".
+           PERFORM 2100-Display-Part
+              VARYING TABL-SUB FROM 1 BY 1
+              UNTIL TABL-SUB > TABL-Element-Cnt.
 
+       2100-Display-Part.
+           DISPLAY "TABL: " TABL(TABL-SUB).
+
+       3000-Lookup-Part.
            DISPLAY "This is a SEARCH ALL of TABL Table:".
-           DISPLAY "After SORTING".
+           DISPLAY "Enter part code to look up: " WITH NO ADVANCING.
+           ACCEPT WS-Lookup-Code.
            SEARCH ALL TABL
-              AT END DISPLAY 'RECORD NOT FOUND'
-              WHEN ELEM-ITEM3(TABL-IDX) = '2'
-                 DISPLAY "Found 2"
-                 DISPLAY ELEM-ITEM1(TABL-IDX)
-                    " "
-                       ELEM-ITEM2(TABL-IDX)
-                    " "
-                       ELEM-ITEM3(TABL-IDX)
-                    "."
+              AT END DISPLAY "PART NOT FOUND: " WS-Lookup-Code
+              WHEN TABL-Part-Code(TABL-IDX) = WS-Lookup-Code
+                 DISPLAY "Found " TABL-Part-Code(TABL-IDX)
+                 DISPLAY "  Description: " TABL-Description(TABL-IDX)
+                 DISPLAY "  Qty on hand: " TABL-Qty-On-Hand(TABL-IDX)
            END-SEARCH.
-           GOBACK.
