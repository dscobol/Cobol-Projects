@@ -5,13 +5,18 @@
        FILE-CONTROL.
            SELECT EmployeeFile ASSIGN TO "../data/Employee.dat "
                ORGANIZATION IS SEQUENTIAL.
-       
+
+           SELECT Age-Sort-File ASSIGN TO "SORTWK".
+
+           SELECT AgeReport ASSIGN TO "../spool/AgeRpt.rpt"
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD EmployeeFile.
        01 EmployeeDetails.
           88  Emp-EOF             VALUE "10".
-          02  EmpSSN              PIC 9(9). 
+          02  EmpSSN              PIC 9(9).
           02  EmpName.
               03 EmpSurname       PIC X(15).
               03 EmpForename      PIC X(10).
@@ -20,7 +25,47 @@
               03 EmpMOB           PIC 99.
               03 EmpDOB           PIC 99.
           02  EmpGender           PIC X.
-       
+
+       SD  Age-Sort-File.
+       01  Age-Sort-Rec.
+           02 AS-Age               PIC 9(3).
+           02 AS-Surname           PIC X(15).
+           02 AS-Forename          PIC X(10).
+           02 AS-YOB               PIC 9(4).
+           02 AS-MOB               PIC 99.
+           02 AS-DOB               PIC 99.
+           02 AS-Gender            PIC X.
+
+       FD  AgeReport.
+       01  AgeRpt-Rec               PIC X(49).
+
+       WORKING-STORAGE SECTION.
+       01  AgeRpt-Detail.
+           02 AR-Forename          PIC X(10).
+           02 FILLER               PIC X(1) VALUE SPACE.
+           02 AR-Surname           PIC X(15).
+           02 FILLER               PIC X(3) VALUE SPACES.
+           02 AR-DOB.
+              03 AR-MOB            PIC 99.
+              03 FILLER            PIC X VALUE "/".
+              03 AR-DOB-Day        PIC 99.
+              03 FILLER            PIC X VALUE "/".
+              03 AR-YOB            PIC 9(4).
+           02 FILLER               PIC X(3) VALUE SPACES.
+           02 AR-Age               PIC ZZ9.
+           02 FILLER               PIC X(3) VALUE SPACES.
+           02 AR-Gender            PIC X.
+
+       01  WS-Current-Date.
+           02 WS-Curr-Year         PIC 9(4).
+           02 WS-Curr-Month        PIC 99.
+           02 WS-Curr-Day          PIC 99.
+
+       01  WS-Age                  PIC 9(3).
+
+       01  WS-Sort-EOF-Sw          PIC X(1) VALUE "N".
+           88 Sort-File-EOF        VALUE "Y".
+
        PROCEDURE DIVISION.
        0000-Mainline.
            PERFORM 1000-BOJ.
@@ -28,20 +73,66 @@
            PERFORM 3000-EOJ.
 
        1000-BOJ.
+           ACCEPT WS-Current-Date FROM DATE YYYYMMDD.
+
+       2000-Process.
+           SORT Age-Sort-File
+              ON ASCENDING KEY AS-Age
+              INPUT PROCEDURE IS 4000-Compute-Employee-Ages
+              OUTPUT PROCEDURE IS 5000-Write-Age-Report.
+           IF Sort-Return > 0
+              DISPLAY "*** WARNING ***"
+              DISPLAY "  SORT FAILED  "
+           END-IF.
+
+       3000-EOJ.
+           STOP RUN.
+
+       4000-Compute-Employee-Ages.
            OPEN INPUT EmployeeFile.
            READ EmployeeFile
                AT END SET Emp-EOF TO TRUE
            END-READ.
-
-       2000-Process.
            PERFORM UNTIL Emp-EOF
-               DISPLAY EmpForename SPACE EmpSurname " - " 
-                   EmpMOB "/" EmpDOB "/" EmpYOB
+               PERFORM 4200-Calculate-Age
+               MOVE EmpForename  TO AS-Forename
+               MOVE EmpSurname   TO AS-Surname
+               MOVE EmpYOB       TO AS-YOB
+               MOVE EmpMOB       TO AS-MOB
+               MOVE EmpDOB       TO AS-DOB
+               MOVE EmpGender    TO AS-Gender
+               MOVE WS-Age       TO AS-Age
+               RELEASE Age-Sort-Rec
                READ EmployeeFile
                    AT END SET Emp-EOF TO TRUE
                END-READ
            END-PERFORM.
-
-       3000-EOJ.
            CLOSE EmployeeFile.
-           STOP RUN.
+
+       4200-Calculate-Age.
+           COMPUTE WS-Age = WS-Curr-Year - EmpYOB.
+           IF WS-Curr-Month < EmpMOB
+              OR (WS-Curr-Month = EmpMOB AND WS-Curr-Day < EmpDOB)
+              SUBTRACT 1 FROM WS-Age
+           END-IF.
+
+       5000-Write-Age-Report.
+           OPEN OUTPUT AgeReport.
+           RETURN Age-Sort-File
+               AT END SET Sort-File-EOF TO TRUE
+           END-RETURN.
+           PERFORM UNTIL Sort-File-EOF
+               MOVE AS-Forename  TO AR-Forename
+               MOVE AS-Surname   TO AR-Surname
+               MOVE AS-MOB       TO AR-MOB
+               MOVE AS-DOB       TO AR-DOB-Day
+               MOVE AS-YOB       TO AR-YOB
+               MOVE AS-Age       TO AR-Age
+               MOVE AS-Gender    TO AR-Gender
+               MOVE AgeRpt-Detail TO AgeRpt-Rec
+               WRITE AgeRpt-Rec
+               RETURN Age-Sort-File
+                   AT END SET Sort-File-EOF TO TRUE
+               END-RETURN
+           END-PERFORM.
+           CLOSE AgeReport.
