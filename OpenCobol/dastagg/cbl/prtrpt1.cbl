@@ -64,6 +64,22 @@
        01  ReportFooting    PIC X(44)
            VALUE "**** End - Rolling Greens Member Report ****".
 
+       01  SummaryHeading   PIC X(44)
+           VALUE "**** Membership Summary by Type ****".
+
+       01  MemberTypeSummaryLine.
+           02 FILLER           PIC X(5) VALUE SPACES.
+           02 FILLER           PIC X(6) VALUE "Type: ".
+           02 PrnSummaryType   PIC 9.
+           02 FILLER           PIC X(5) VALUE SPACES.
+           02 FILLER           PIC X(7) VALUE "Count: ".
+           02 PrnSummaryCount  PIC ZZZ9.
+
+       01  GrandTotalLine.
+           02 FILLER           PIC X(5) VALUE SPACES.
+           02 FILLER           PIC X(19) VALUE "Total Membership: ".
+           02 PrnGrandTotal    PIC ZZZ9.
+
        01  Abnormal-Line.
            12 FILLER        PIC X(9) VALUE "**ERROR: ".
            12 Abn-Paragraph PIC X(4).
@@ -76,6 +92,13 @@
 
        01  PageCount        PIC 99 VALUE ZEROS.
 
+       01  MemberTypeTotals.
+           02 MemberTypeCount OCCURS 10 TIMES PIC 9(5) VALUE ZEROS.
+
+       01  GrandTotalCount  PIC 9(5) VALUE ZEROS.
+
+       01  Summary-Sub      PIC 99.
+
        PROCEDURE DIVISION.
        0000-Mainline.
            PERFORM 1000-Begin-Job.
@@ -98,7 +121,7 @@
       * It also acts as a placeholder if an output file was
       * being opened instead of a report.
            EVALUATE TRUE
-               WHEN WS-Report-Good
+               WHEN WS-Report-Status-OK
                    CONTINUE
                WHEN OTHER
                    MOVE "1010" TO Abn-Paragraph
@@ -109,7 +132,7 @@
        1020-Open-Member-File.
            OPEN INPUT MemberFile.
            EVALUATE TRUE
-               WHEN WS-Member-Good
+               WHEN WS-Member-Status-OK
                    CONTINUE
                WHEN OTHER
                    MOVE "1020" TO Abn-Paragraph
@@ -121,6 +144,7 @@
            PERFORM 6200-Print-Report-Body UNTIL WS-Member-EOF.
 
        3000-End-Job.
+           PERFORM 6300-Print-Type-Summary.
            WRITE PrintLine FROM ReportFooting AFTER ADVANCING 5 LINES.
            CLOSE MemberFile
                  MembershipReport.
@@ -130,7 +154,9 @@
                AT END SET WS-Member-EOF TO TRUE
            END-READ.
            EVALUATE TRUE
-               WHEN WS-Member-Okay
+               WHEN WS-Member-Status-OK
+                   CONTINUE
+               WHEN WS-Member-EOF
                    CONTINUE
                WHEN OTHER
                    MOVE "5000" TO Abn-Paragraph
@@ -156,8 +182,26 @@
            MOVE MemberGender     TO PrnMemberGender.
            WRITE PrintLine FROM MemberDetailLine AFTER ADVANCING 1 LINE.
            ADD 1 TO LineCount.
+           ADD 1 TO MemberTypeCount(MemberType + 1).
+           ADD 1 TO GrandTotalCount.
            PERFORM 5000-Read-Member-File.
 
+       6300-Print-Type-Summary.
+           WRITE PrintLine FROM SummaryHeading AFTER ADVANCING PAGE.
+           PERFORM 6310-Print-Summary-Line
+              VARYING Summary-Sub FROM 1 BY 1
+              UNTIL Summary-Sub > 10.
+           MOVE GrandTotalCount TO PrnGrandTotal.
+           WRITE PrintLine FROM GrandTotalLine AFTER ADVANCING 2 LINES.
+
+       6310-Print-Summary-Line.
+           IF MemberTypeCount(Summary-Sub) > ZERO
+               COMPUTE PrnSummaryType = Summary-Sub - 1
+               MOVE MemberTypeCount(Summary-Sub) TO PrnSummaryCount
+               WRITE PrintLine FROM MemberTypeSummaryLine
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
        9000-Abnormal-End.
            WRITE PrintLine FROM Abnormal-Line AFTER ADVANCING PAGE.
            CLOSE MemberFile
