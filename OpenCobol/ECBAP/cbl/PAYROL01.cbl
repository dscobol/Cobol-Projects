@@ -24,7 +24,7 @@
            05  HOURLY-RATE-IN          PIC 9(3).
            05  HOURS-WORKED-IN         PIC 9(3).
            05  CATEGORY-IN             PIC X(1).
-           05  GROSS-PAY-IN            PIC 9(5).
+           05  GROSS-PAY-IN            PIC 9(5)V99.
        FD  PAYCHECK
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
@@ -39,29 +39,72 @@
            05  HOURLY-RATE-OUT          PIC 9(3).
            05  HOURS-WORKED-OUT         PIC 9(3).
            05  CATEGORY-OUT             PIC X(1).
-           05  GROSS-PAY-OUT            PIC 9(5).
+           05  GROSS-PAY-OUT            PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+      * Overtime threshold/premium by employee CATEGORY - generalizes
+      * the rule EMPPAY applies to its one hardcoded employee.
+       01  OT-RATE-TABLE.
+           05 OT-RATE-ENTRY OCCURS 2 TIMES INDEXED BY OT-IDX.
+              10 OT-CATEGORY          PIC X(1).
+              10 OT-THRESHOLD-HRS     PIC 9(3).
+              10 OT-PREMIUM-RATE      PIC V99.
+
+       01  OT-DEFAULT-THRESHOLD-HRS   PIC 9(3) VALUE 018.
+       01  OT-DEFAULT-PREMIUM-RATE    PIC V99  VALUE .25.
+       01  OT-THRESHOLD                PIC 9(3).
+       01  OT-PREMIUM-RATE-WS          PIC V99.
+
        PROCEDURE DIVISION.
+           PERFORM 100-LOAD-OT-TABLE.
            OPEN INPUT PAYROLL.
            OPEN OUTPUT PAYCHECK.
 
            READ PAYROLL.
-           COMPUTE GROSS-PAY-IN =
-                      HOURLY-RATE-IN * HOURS-WORKED-IN.
+           PERFORM 200-COMPUTE-GROSS-PAY.
            MOVE PAYROLL-REC TO PAYCHECK-REC.
            WRITE PAYCHECK-REC FROM PAYROLL-REC.
 
            READ PAYROLL.
-           COMPUTE GROSS-PAY-IN =
-                      HOURLY-RATE-IN * HOURS-WORKED-IN.
+           PERFORM 200-COMPUTE-GROSS-PAY.
            MOVE PAYROLL-REC TO PAYCHECK-REC.
            WRITE PAYCHECK-REC FROM PAYROLL-REC.
 
            READ PAYROLL.
-           COMPUTE GROSS-PAY-IN =
-                      HOURLY-RATE-IN * HOURS-WORKED-IN.
+           PERFORM 200-COMPUTE-GROSS-PAY.
            MOVE PAYROLL-REC TO PAYCHECK-REC.
            WRITE PAYCHECK-REC FROM PAYROLL-REC.
 
            CLOSE  PAYROLL, PAYCHECK.
 
            GOBACK.
+
+       100-LOAD-OT-TABLE.
+           MOVE "H" TO OT-CATEGORY (1).
+           MOVE 040 TO OT-THRESHOLD-HRS (1).
+           MOVE .50 TO OT-PREMIUM-RATE (1).
+           MOVE "P" TO OT-CATEGORY (2).
+           MOVE 020 TO OT-THRESHOLD-HRS (2).
+           MOVE .25 TO OT-PREMIUM-RATE (2).
+
+       200-COMPUTE-GROSS-PAY.
+           PERFORM 210-LOOKUP-OT-RATE.
+           IF HOURS-WORKED-IN > OT-THRESHOLD
+              COMPUTE GROSS-PAY-IN ROUNDED =
+                 (HOURLY-RATE-IN * HOURS-WORKED-IN) *
+                 (1 + OT-PREMIUM-RATE-WS)
+           ELSE
+              COMPUTE GROSS-PAY-IN ROUNDED =
+                 HOURLY-RATE-IN * HOURS-WORKED-IN
+           END-IF.
+
+       210-LOOKUP-OT-RATE.
+           MOVE OT-DEFAULT-THRESHOLD-HRS TO OT-THRESHOLD.
+           MOVE OT-DEFAULT-PREMIUM-RATE  TO OT-PREMIUM-RATE-WS.
+           SET OT-IDX TO 1.
+           SEARCH OT-RATE-ENTRY
+              AT END CONTINUE
+              WHEN OT-CATEGORY (OT-IDX) = CATEGORY-IN
+                 MOVE OT-THRESHOLD-HRS (OT-IDX) TO OT-THRESHOLD
+                 MOVE OT-PREMIUM-RATE (OT-IDX)  TO OT-PREMIUM-RATE-WS
+           END-SEARCH.
